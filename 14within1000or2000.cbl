@@ -1,26 +1,78 @@
 *> 14 Write a COBOL program to test whether a number is within 100 of 1000 or 2000.
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-ABS-VALUE. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 gNumber PIC 9999V99. 
-    01 result PIC 9999V99. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    DISPLAY "Enter a number: " 
-    ACCEPT gNumber 
-    *> Is result within 100 of 1000? 
-    COMPUTE result = FUNCTION ABS(1000 - gNumber) 
-    IF result <= 100 THEN 
-        DISPLAY result " is within 100 of 1000" 
-    ELSE 
-        DISPLAY result " is NOT within 100 of 1000" 
-    END-IF. 
-    *> Is result within 100 of 2000? 
-    COMPUTE result = FUNCTION ABS(2000 - gNumber) 
-    IF result <= 100 THEN 
-        DISPLAY result " is within 100 of 2000" 
-    ELSE 
-        DISPLAY result " is NOT within 100 of 2000" 
-    END-IF. 
-    STOP RUN.
+*> Target values and tolerance now come from the shared control-limits
+*> parameter file (check name TOL-1000-2000) so operations can adjust
+*> inspection limits without a recompile.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-ABS-VALUE-TOL.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ctlLimitFile ASSIGN TO "CTLLIMIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ctlLimitFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  ctlLimitFile.
+COPY "CTLLIMIT.cpy".
+WORKING-STORAGE SECTION.
+    01 gNumber PIC 9999V99.
+    01 result PIC 9999V99.
+    01 target1 PIC 9999V99 VALUE 1000.
+    01 target2 PIC 9999V99 VALUE 2000.
+    01 tolerance PIC 9999V99 VALUE 100.
+    01 limitsFound PIC X(1) VALUE "N".
+    01 ctlLimitFileStatus PIC X(2) VALUE "00".
+    01 ctlLimitEOF PIC X(1) VALUE "N".
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-ABS-VALUE-TOL", operatorId
+    PERFORM LOAD-LIMITS-FROM-FILE
+    DISPLAY "Enter a number: "
+    ACCEPT gNumber
+    *> Is result within tolerance of target1?
+    COMPUTE result = FUNCTION ABS(target1 - gNumber)
+    IF result <= tolerance THEN
+        DISPLAY result " is within " tolerance " of " target1
+    ELSE
+        DISPLAY result " is NOT within " tolerance " of " target1
+    END-IF.
+    *> Is result within tolerance of target2?
+    COMPUTE result = FUNCTION ABS(target2 - gNumber)
+    IF result <= tolerance THEN
+        DISPLAY result " is within " tolerance " of " target2
+    ELSE
+        DISPLAY result " is NOT within " tolerance " of " target2
+    END-IF.
+    MOVE gNumber TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE tlAmount1Text TO tlInputs
+    MOVE result TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-ABS-VALUE-TOL",
+        tlInputs, tlResultOut, operatorId
+    GOBACK.
+LOAD-LIMITS-FROM-FILE.
+    OPEN INPUT ctlLimitFile
+    IF ctlLimitFileStatus = "00"
+        PERFORM FIND-CTL-LIMIT-RECORD
+            UNTIL limitsFound = "Y" OR ctlLimitEOF = "Y"
+        CLOSE ctlLimitFile
+    END-IF.
+FIND-CTL-LIMIT-RECORD.
+    READ ctlLimitFile
+        AT END MOVE "Y" TO ctlLimitEOF
+        NOT AT END
+            IF CTL-CHECK-NAME = "TOL-1000-2000"
+                MOVE CTL-LIMIT-VALUE-1 TO target1
+                MOVE CTL-LIMIT-VALUE-2 TO target2
+                MOVE CTL-LIMIT-VALUE-3 TO tolerance
+                MOVE "Y" TO limitsFound
+            END-IF
+    END-READ.
