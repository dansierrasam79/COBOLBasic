@@ -1,17 +1,140 @@
 *> Write a COBOL program to print the sum of two numbers.
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. TOTAL-TWO-NUMBERS. 
+*> Batch mode added so a whole file of pairs can be run in one pass.
+*> A trailer record (expected pair count and control total) is now
+*> required at the end of the input file and is balanced against the
+*> batch job's own counts before the run is considered clean.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TOTAL-TWO-NUMBERS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT pairsFile ASSIGN TO "ADDPAIRS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT resultsFile ASSIGN TO "ADDTOTALS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
-WORKING-STORAGE SECTION. 
-        01 number1 PIC 999V99. 
-        01 number2 PIC 999v99. 
-        01 total PIC 999v99. 
-PROCEDURE DIVISION. 
-ADDITION. 
-    DISPLAY "Enter first number:"
-    ACCEPT number1
-    DISPLAY "Enter second number:" 
-    ACCEPT number2
-    ADD number1 TO number2 GIVING total 
-    DISPLAY "Sum: " total
-    STOP RUN.
+FILE SECTION.
+FD  pairsFile.
+01 pairsRecord.
+    05 prRecordType PIC X(1).
+    05 pNumber1 PIC 999V99.
+    05 pNumber2 PIC 999V99.
+01 pairsTrailerRecord REDEFINES pairsRecord.
+    05 ptRecordType PIC X(1).
+    05 ptExpectedCount PIC 9(05).
+    05 ptExpectedTotal PIC 9(07)V99.
+FD  resultsFile.
+01 resultsRecord PIC X(60).
+WORKING-STORAGE SECTION.
+        COPY "NUMFIELD.cpy".
+        01 runMode PIC X(1).
+        01 pairsEOF PIC X(1) VALUE "N".
+        01 recordCount PIC 9(05) VALUE ZERO.
+        01 controlTotal PIC 9(07)V99 VALUE ZERO.
+        01 detailLine.
+            05 dlNumber1 PIC Z(03)9.99.
+            05 FILLER PIC X(3) VALUE " + ".
+            05 dlNumber2 PIC Z(03)9.99.
+            05 FILLER PIC X(3) VALUE " = ".
+            05 dlTotal PIC Z(04)9.99.
+        01 trailerLine.
+            05 FILLER PIC X(20) VALUE "RECORDS=".
+            05 tlCount PIC Z(04)9.
+            05 FILLER PIC X(10) VALUE " TOTAL=".
+            05 tlControlTotal PIC Z(06)9.99.
+        01 tlInputs PIC X(40).
+        01 tlResultOut PIC X(20).
+        01 tlAmountWork PIC S9(09)V9(04).
+        01 tlAmount1Text PIC X(20).
+        01 tlAmount2Text PIC X(20).
+    01 operatorId PIC X(08).
+    01 trailerSeen PIC X(1) VALUE "N".
+    01 balanceMessageLine PIC X(60).
+PROCEDURE DIVISION.
+ADDITION.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "TOTAL-TWO-NUMBERS", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BATCH-ADDITION
+    ELSE
+        DISPLAY "Enter first number:"
+        ACCEPT number1
+        DISPLAY "Enter second number:"
+        ACCEPT number2
+        ADD number1 TO number2 GIVING result
+        DISPLAY "Sum: " result
+        MOVE number1 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE number2 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE result TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "TOTAL-TWO-NUMBERS",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    GOBACK.
+BATCH-ADDITION.
+    OPEN INPUT pairsFile
+    OPEN OUTPUT resultsFile
+    PERFORM READ-PAIRS-RECORD
+    PERFORM PROCESS-PAIRS-FILE UNTIL pairsEOF = "Y"
+    PERFORM WRITE-TRAILER-RECORD
+    PERFORM CHECK-CONTROL-TOTALS
+    CLOSE pairsFile
+    CLOSE resultsFile.
+PROCESS-PAIRS-FILE.
+    IF prRecordType = "T"
+        MOVE "Y" TO trailerSeen
+        MOVE "Y" TO pairsEOF
+    ELSE
+        ADD pNumber1 TO pNumber2 GIVING result
+        ADD 1 TO recordCount
+        ADD result TO controlTotal
+        MOVE pNumber1 TO dlNumber1
+        MOVE pNumber2 TO dlNumber2
+        MOVE result TO dlTotal
+        WRITE resultsRecord FROM detailLine
+        MOVE pNumber1 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE pNumber2 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE result TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "TOTAL-TWO-NUMBERS",
+            tlInputs, tlResultOut, operatorId
+        PERFORM READ-PAIRS-RECORD
+    END-IF.
+READ-PAIRS-RECORD.
+    READ pairsFile
+        AT END MOVE "Y" TO pairsEOF
+    END-READ.
+WRITE-TRAILER-RECORD.
+    MOVE recordCount TO tlCount
+    MOVE controlTotal TO tlControlTotal
+    WRITE resultsRecord FROM trailerLine.
+CHECK-CONTROL-TOTALS.
+    IF trailerSeen = "N"
+        MOVE "RUN OUT OF BALANCE - NO TRAILER RECORD FOUND ON INPUT"
+            TO balanceMessageLine
+    ELSE
+        IF recordCount = ptExpectedCount AND controlTotal = ptExpectedTotal
+            MOVE "RUN BALANCED - COUNT AND TOTAL MATCH TRAILER RECORD"
+                TO balanceMessageLine
+        ELSE
+            MOVE "RUN OUT OF BALANCE - COUNT OR TOTAL DOES NOT MATCH TRAILER"
+                TO balanceMessageLine
+        END-IF
+    END-IF
+    DISPLAY balanceMessageLine
+    WRITE resultsRecord FROM balanceMessageLine.
