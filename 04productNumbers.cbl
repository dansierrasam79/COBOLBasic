@@ -1,17 +1,71 @@
-*> Write a COBOL program that takes two numbers as input and display the product of two numbers. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. PRODUCT-TWO-NUMBERS. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-	01 number1 PIC 999V99. 
-	01 number2 PIC 999v99. 
-	01 product PIC 999v99. 
-PROCEDURE DIVISION. 
-PRODNUMBERS. 
-	DISPLAY "Enter first number:" 
-	ACCEPT number1 
-	DISPLAY "Enter second number:" 
-	ACCEPT number2 
-	MULTIPLY number2 BY number1 GIVING product 
-	DISPLAY "THE sum is: " product 
-	STOP RUN. 
+*> Write a COBOL program that takes two numbers as input and display the product of two numbers.
+*> ON SIZE ERROR trapping added so an oversized product is flagged to
+*> an error log instead of silently truncating.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRODUCT-TWO-NUMBERS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT errorFile ASSIGN TO "PRODERROR.LOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS errorFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  errorFile.
+01 errorRecord PIC X(60).
+WORKING-STORAGE SECTION.
+	COPY "NUMFIELD.cpy".
+	01 errorFileStatus PIC X(2) VALUE "00".
+	01 tlInputs PIC X(40).
+	01 tlResultOut PIC X(20).
+	01 tlAmountWork PIC S9(09)V9(04).
+	01 tlAmount1Text PIC X(20).
+	01 tlAmount2Text PIC X(20).
+	01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+PRODNUMBERS.
+	DISPLAY "Enter operator ID: "
+	ACCEPT operatorId
+	CALL "REPORT-HEADER" USING "PRODUCT-TWO-NUMBERS", operatorId
+	DISPLAY "Enter first number:"
+	ACCEPT number1
+	DISPLAY "Enter second number:"
+	ACCEPT number2
+	MULTIPLY number2 BY number1 GIVING result
+		ON SIZE ERROR
+			PERFORM LOG-SIZE-ERROR
+		NOT ON SIZE ERROR
+			MOVE number1 TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+			MOVE number2 TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+			MOVE SPACES TO tlInputs
+			STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+			    " " DELIMITED BY SIZE
+			    FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+			MOVE result TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+			CALL "TRANSACTION-LOGGER" USING "PRODUCT-TWO-NUMBERS",
+			    tlInputs, tlResultOut, operatorId
+	END-MULTIPLY
+	DISPLAY "THE sum is: " result
+	GOBACK.
+LOG-SIZE-ERROR.
+	OPEN EXTEND errorFile
+	IF errorFileStatus = "05" OR errorFileStatus = "35"
+		OPEN OUTPUT errorFile
+	END-IF
+	MOVE number1 TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+	MOVE number2 TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+	MOVE SPACES TO errorRecord
+	STRING "PRODUCT OVERFLOW: " DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+	    " * " DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+	    INTO errorRecord
+	END-STRING
+	WRITE errorRecord
+	CLOSE errorFile
+	DISPLAY "Product too large - see PRODERROR.LOG".
