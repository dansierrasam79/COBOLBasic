@@ -1,21 +1,228 @@
-*> Write a COBOL program to calculate the hypotenuse of a right angled triangle. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. TRIANGLE-HYPOTENUSE. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 side1 PIC 999V99. 
-    01 side2 PIC 999V99. 
+*> Write a COBOL program to calculate the hypotenuse of a right angled triangle.
+*> Batch mode added to run a whole fabrication job's side-pairs in one
+*> pass and produce a rafter/gusset cut-list with the job's total
+*> material length. ON SIZE ERROR trapping added so an oversized
+*> hypotenuse is flagged to an error log instead of silently truncating.
+*> A trailer record (expected piece count and material-length control
+*> total) is now required at the end of the input file and is balanced
+*> against the batch job's own counts before the run is considered clean.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TRIANGLE-HYPOTENUSE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT jobSidesFile ASSIGN TO "JOBSIDES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT cutListFile ASSIGN TO "CUTLIST.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT errorFile ASSIGN TO "HYPOTERROR.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS errorFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  jobSidesFile.
+01 jobSidesRecord.
+    05 jsRecordType PIC X(1).
+    05 jsPieceId PIC X(10).
+    05 jsSide1 PIC 999V99.
+    05 jsSide2 PIC 999V99.
+01 jobSidesTrailerRecord REDEFINES jobSidesRecord.
+    05 jtRecordType PIC X(1).
+    05 jtExpectedCount PIC 9(05).
+    05 jtExpectedTotal PIC 9(07)V99.
+FD  cutListFile.
+01 cutListRecord PIC X(60).
+FD  errorFile.
+01 errorRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 errorFileStatus PIC X(2) VALUE "00".
+    01 side1 PIC 999V99.
+    01 side2 PIC 999V99.
     01 hypotenuse PIC 999V99.
     01 finalAnswer PIC 999V99.
-PROCEDURE DIVISION. 
-MAINPROGRAM. 
-    PERFORM AcceptSideInput 
-    COMPUTE hypotenuse = side1*side1 + side2*side2 
-    COMPUTE finalAnswer = hypotenuse ** 0.5
-    DISPLAY finalAnswer 
-    STOP RUN. 
+    01 runMode PIC X(1).
+    01 jobSidesEOF PIC X(1) VALUE "N".
+    01 jobPieceCount PIC 9(05) VALUE ZERO.
+    01 jobMaterialTotal PIC 9(07)V99 VALUE ZERO.
+    01 cutListDetailLine.
+        05 cdPieceId PIC X(10).
+        05 FILLER PIC X(7) VALUE " LEGS=".
+        05 cdSide1 PIC Z(03)9.99.
+        05 FILLER PIC X(1) VALUE "/".
+        05 cdSide2 PIC Z(03)9.99.
+        05 FILLER PIC X(6) VALUE " HYP=".
+        05 cdHypotenuse PIC Z(03)9.99.
+    01 cutListTotalLine.
+        05 FILLER PIC X(11) VALUE "JOB PIECES=".
+        05 ctPieceCount PIC Z(04)9.
+        05 FILLER PIC X(14) VALUE " TOTAL LENGTH=".
+        05 ctMaterialTotal PIC Z(06)9.99.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 operatorId PIC X(08).
+    01 hypotOverflow PIC X(1) VALUE "N".
+    01 trailerSeen PIC X(1) VALUE "N".
+    01 balanceMessageLine PIC X(60).
+    COPY "PAGECTL.cpy".
+    01 pageBreakLine PIC X(60) VALUE ALL "=".
+    01 cutListPageHeaderLine.
+        05 FILLER PIC X(26) VALUE "FABRICATION CUT LIST".
+        05 FILLER PIC X(6) VALUE "PAGE ".
+        05 clPageNumber PIC ZZ9.
+PROCEDURE DIVISION.
+MAINPROGRAM.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "TRIANGLE-HYPOTENUSE", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BatchCutListProcedure
+    ELSE
+        PERFORM AcceptSideInput
+        PERFORM ComputeHypotenuse
+        IF hypotOverflow = "N"
+            DISPLAY finalAnswer
+            MOVE side1 TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE side2 TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+            MOVE SPACES TO tlInputs
+            STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+            MOVE finalAnswer TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+            CALL "TRANSACTION-LOGGER" USING "TRIANGLE-HYPOTENUSE",
+                tlInputs, tlResultOut, operatorId
+        END-IF
+    END-IF
+    GOBACK.
 AcceptSideInput.
-    DISPLAY "Enter the first side:" 
-    ACCEPT side1 
-    DISPLAY "Enter the second side" 
-    ACCEPT side2. 
+    PERFORM AcceptSide1 UNTIL side1 > ZERO
+    PERFORM AcceptSide2 UNTIL side2 > ZERO.
+AcceptSide1.
+    DISPLAY "Enter the first side:"
+    ACCEPT side1
+    IF side1 = ZERO
+        DISPLAY "Side must be greater than zero - please re-key."
+    END-IF.
+AcceptSide2.
+    DISPLAY "Enter the second side"
+    ACCEPT side2
+    IF side2 = ZERO
+        DISPLAY "Side must be greater than zero - please re-key."
+    END-IF.
+ComputeHypotenuse.
+    MOVE "N" TO hypotOverflow
+    COMPUTE hypotenuse = side1*side1 + side2*side2
+        ON SIZE ERROR
+            MOVE "Y" TO hypotOverflow
+            PERFORM LOG-SIZE-ERROR
+    END-COMPUTE
+    IF hypotOverflow = "N"
+        COMPUTE finalAnswer = hypotenuse ** 0.5
+            ON SIZE ERROR
+                MOVE "Y" TO hypotOverflow
+                PERFORM LOG-SIZE-ERROR
+        END-COMPUTE
+    END-IF.
+BatchCutListProcedure.
+    OPEN INPUT jobSidesFile
+    OPEN OUTPUT cutListFile
+    PERFORM START-NEW-PAGE
+    PERFORM ReadJobSidesRecord
+    PERFORM ProcessJobSidesFile UNTIL jobSidesEOF = "Y"
+    PERFORM WriteCutListTotal
+    PERFORM CheckControlTotals
+    CLOSE jobSidesFile
+    CLOSE cutListFile.
+START-NEW-PAGE.
+    IF PC-PAGE-COUNT > ZERO
+        WRITE cutListRecord FROM pageBreakLine
+    END-IF
+    ADD 1 TO PC-PAGE-COUNT
+    MOVE PC-PAGE-COUNT TO clPageNumber
+    WRITE cutListRecord FROM cutListPageHeaderLine
+    MOVE ZERO TO PC-LINE-COUNT.
+ProcessJobSidesFile.
+    IF jsRecordType = "T"
+        MOVE "Y" TO trailerSeen
+        MOVE "Y" TO jobSidesEOF
+    ELSE
+        IF PC-LINE-COUNT >= PC-LINES-PER-PAGE
+            PERFORM START-NEW-PAGE
+        END-IF
+        MOVE jsSide1 TO side1
+        MOVE jsSide2 TO side2
+        PERFORM ComputeHypotenuse
+        IF hypotOverflow = "N"
+            ADD 1 TO jobPieceCount
+            ADD finalAnswer TO jobMaterialTotal
+            MOVE jsPieceId TO cdPieceId
+            MOVE side1 TO cdSide1
+            MOVE side2 TO cdSide2
+            MOVE finalAnswer TO cdHypotenuse
+            WRITE cutListRecord FROM cutListDetailLine
+            ADD 1 TO PC-LINE-COUNT
+            MOVE side1 TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE side2 TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+            MOVE SPACES TO tlInputs
+            STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+            MOVE finalAnswer TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+            CALL "TRANSACTION-LOGGER" USING "TRIANGLE-HYPOTENUSE",
+                tlInputs, tlResultOut, operatorId
+        END-IF
+        PERFORM ReadJobSidesRecord
+    END-IF.
+ReadJobSidesRecord.
+    READ jobSidesFile
+        AT END MOVE "Y" TO jobSidesEOF
+    END-READ.
+WriteCutListTotal.
+    MOVE jobPieceCount TO ctPieceCount
+    MOVE jobMaterialTotal TO ctMaterialTotal
+    WRITE cutListRecord FROM cutListTotalLine.
+CheckControlTotals.
+    IF trailerSeen = "N"
+        MOVE "RUN OUT OF BALANCE - NO TRAILER RECORD FOUND ON INPUT"
+            TO balanceMessageLine
+    ELSE
+        IF jobPieceCount = jtExpectedCount
+                AND jobMaterialTotal = jtExpectedTotal
+            MOVE "RUN BALANCED - COUNT AND TOTAL MATCH TRAILER RECORD"
+                TO balanceMessageLine
+        ELSE
+            MOVE "RUN OUT OF BALANCE - COUNT OR TOTAL DOES NOT MATCH TRAILER"
+                TO balanceMessageLine
+        END-IF
+    END-IF
+    DISPLAY balanceMessageLine
+    WRITE cutListRecord FROM balanceMessageLine.
+LOG-SIZE-ERROR.
+    OPEN EXTEND errorFile
+    IF errorFileStatus = "05" OR errorFileStatus = "35"
+        OPEN OUTPUT errorFile
+    END-IF
+    MOVE side1 TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE side2 TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE SPACES TO errorRecord
+    STRING "HYPOTENUSE OVERFLOW: SIDE1=" DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+        " SIDE2=" DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+        INTO errorRecord
+    END-STRING
+    WRITE errorRecord
+    CLOSE errorFile
+    DISPLAY "Hypotenuse too large - see HYPOTERROR.LOG".
