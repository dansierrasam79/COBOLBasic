@@ -0,0 +1,189 @@
+*> Combined material-cost batch report for mixed fabrication jobs.
+*> COMPUTE-CIRCLE-AREA, DISPLAY-RECT-AREA-PERIMETER, and
+*> DISPLAY-AREA-VALUE each compute one shape's area in isolation with
+*> no shared output, but a fabrication job is almost never made up of a
+*> single shape type. This reads one job's mixed shape-spec file
+*> (circles, rectangles, triangles), runs each piece through the same
+*> area formula the matching single-shape program already uses, and
+*> rolls the pieces up into one material-cost total for the whole job.
+*> Output is now paginated: a column header repeats every
+*> PC-LINES-PER-PAGE detail lines, since a large job's piece list no
+*> longer fits a single printed page.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SHAPE-COST-ESTIMATOR.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT shapeJobFile ASSIGN TO "SHAPEJOB.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT shapeJobEstimateFile ASSIGN TO "SHAPEST.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT errorFile ASSIGN TO "SHAPEJOBERROR.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS errorFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  shapeJobFile.
+01 shapeJobRecord.
+    05 sjPieceId PIC X(15).
+    05 sjShapeType PIC X(1).
+    05 sjDim1 PIC 9999V99.
+    05 sjDim2 PIC 9999V99.
+FD  shapeJobEstimateFile.
+01 shapeJobEstimateRecord PIC X(60).
+FD  errorFile.
+01 errorRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 errorFileStatus PIC X(2) VALUE "00".
+    01 pieceOverflow PIC X(1) VALUE "N".
+    01 piValue PIC 9V9(06) VALUE 3.141593.
+    01 radiusValue PIC 9(04)V99.
+    01 materialCostRate PIC 9(03)V99 VALUE 012.50.
+    01 pieceArea PIC 9(08)V99.
+    01 pieceCost PIC 9(07)V99.
+    01 pieceCostCurrency PIC $$$,$$9.99.
+    01 shapeJobEOF PIC X(1) VALUE "N".
+    01 jobShapeCount PIC 9(05) VALUE ZERO.
+    01 jobAreaTotal PIC 9(09)V99 VALUE ZERO.
+    01 jobCostTotal PIC 9(09)V99 VALUE ZERO.
+    01 jobCostTotalCurrency PIC $$$,$$$,$$9.99.
+    01 shapeJobEstimateDetailLine.
+        05 sedPieceId PIC X(15).
+        05 FILLER PIC X(7) VALUE " TYPE=".
+        05 sedShapeType PIC X(1).
+        05 FILLER PIC X(7) VALUE " AREA=".
+        05 sedArea PIC Z(07)9.99.
+        05 FILLER PIC X(7) VALUE " COST=".
+        05 sedCost PIC $$$,$$9.99.
+    01 shapeJobEstimateTotalLine.
+        05 FILLER PIC X(14) VALUE "JOB TOTAL COST".
+        05 FILLER PIC X(1) VALUE "=".
+        05 setTotalCost PIC $$$,$$$,$$9.99.
+        05 FILLER PIC X(7) VALUE " AREA=".
+        05 setTotalArea PIC Z(08)9.99.
+        05 FILLER PIC X(9) VALUE " PIECES=".
+        05 setCount PIC Z(04)9.
+    COPY "PAGECTL.cpy".
+    01 pageBreakLine PIC X(60) VALUE ALL "=".
+    01 shapeJobPageHeaderLine.
+        05 FILLER PIC X(26) VALUE "SHAPE JOB MATERIAL COST".
+        05 FILLER PIC X(6) VALUE "PAGE ".
+        05 sjPageNumber PIC ZZ9.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "SHAPE-COST-ESTIMATOR", operatorId
+    PERFORM BatchShapeJobEstimate
+    STOP RUN.
+BatchShapeJobEstimate.
+    OPEN INPUT shapeJobFile
+    OPEN OUTPUT shapeJobEstimateFile
+    PERFORM START-NEW-PAGE
+    PERFORM ReadShapeJobRecord
+    PERFORM ProcessShapeJobFile UNTIL shapeJobEOF = "Y"
+    PERFORM WriteShapeJobTotal
+    CLOSE shapeJobFile
+    CLOSE shapeJobEstimateFile.
+START-NEW-PAGE.
+    IF PC-PAGE-COUNT > ZERO
+        WRITE shapeJobEstimateRecord FROM pageBreakLine
+    END-IF
+    ADD 1 TO PC-PAGE-COUNT
+    MOVE PC-PAGE-COUNT TO sjPageNumber
+    WRITE shapeJobEstimateRecord FROM shapeJobPageHeaderLine
+    MOVE ZERO TO PC-LINE-COUNT.
+ProcessShapeJobFile.
+    IF PC-LINE-COUNT >= PC-LINES-PER-PAGE
+        PERFORM START-NEW-PAGE
+    END-IF
+    MOVE "N" TO pieceOverflow
+    EVALUATE sjShapeType
+        WHEN "C" WHEN "c" PERFORM ComputeCircleArea
+        WHEN "R" WHEN "r" PERFORM ComputeRectangleArea
+        WHEN "T" WHEN "t" PERFORM ComputeTriangleArea
+        WHEN OTHER MOVE ZERO TO pieceArea
+    END-EVALUATE
+    IF pieceOverflow = "N"
+        COMPUTE pieceCost ROUNDED = pieceArea * materialCostRate
+            ON SIZE ERROR
+                MOVE "Y" TO pieceOverflow
+                PERFORM LOG-SIZE-ERROR
+        END-COMPUTE
+    END-IF
+    IF pieceOverflow = "N"
+        ADD 1 TO jobShapeCount
+        ADD pieceArea TO jobAreaTotal
+        ADD pieceCost TO jobCostTotal
+        MOVE sjPieceId TO sedPieceId
+        MOVE sjShapeType TO sedShapeType
+        MOVE pieceArea TO sedArea
+        MOVE pieceCost TO pieceCostCurrency
+        MOVE pieceCostCurrency TO sedCost
+        WRITE shapeJobEstimateRecord FROM shapeJobEstimateDetailLine
+        ADD 1 TO PC-LINE-COUNT
+        MOVE sjDim1 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE sjDim2 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE SPACES TO tlInputs
+        STRING sjShapeType DELIMITED BY SIZE " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE pieceCost TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "SHAPE-COST-ESTIMATOR",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    PERFORM ReadShapeJobRecord.
+ComputeCircleArea.
+    MOVE sjDim1 TO radiusValue
+    COMPUTE pieceArea = piValue * radiusValue * radiusValue
+        ON SIZE ERROR
+            MOVE "Y" TO pieceOverflow
+            PERFORM LOG-SIZE-ERROR
+    END-COMPUTE.
+ComputeRectangleArea.
+    COMPUTE pieceArea = sjDim1 * sjDim2
+        ON SIZE ERROR
+            MOVE "Y" TO pieceOverflow
+            PERFORM LOG-SIZE-ERROR
+    END-COMPUTE.
+ComputeTriangleArea.
+    COMPUTE pieceArea = 1/2 * sjDim1 * sjDim2
+        ON SIZE ERROR
+            MOVE "Y" TO pieceOverflow
+            PERFORM LOG-SIZE-ERROR
+    END-COMPUTE.
+ReadShapeJobRecord.
+    READ shapeJobFile
+        AT END MOVE "Y" TO shapeJobEOF
+    END-READ.
+WriteShapeJobTotal.
+    MOVE jobCostTotal TO jobCostTotalCurrency
+    MOVE jobCostTotalCurrency TO setTotalCost
+    MOVE jobAreaTotal TO setTotalArea
+    MOVE jobShapeCount TO setCount
+    WRITE shapeJobEstimateRecord FROM shapeJobEstimateTotalLine.
+LOG-SIZE-ERROR.
+    OPEN EXTEND errorFile
+    IF errorFileStatus = "05" OR errorFileStatus = "35"
+        OPEN OUTPUT errorFile
+    END-IF
+    MOVE SPACES TO errorRecord
+    STRING "SHAPE JOB OVERFLOW: PIECE=" DELIMITED BY SIZE
+        sjPieceId DELIMITED BY SIZE
+        " TYPE=" DELIMITED BY SIZE
+        sjShapeType DELIMITED BY SIZE
+        INTO errorRecord
+    END-STRING
+    WRITE errorRecord
+    CLOSE errorFile
+    DISPLAY "Piece area/cost too large - see SHAPEJOBERROR.LOG - " sjPieceId.
