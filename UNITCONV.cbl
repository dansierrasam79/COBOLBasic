@@ -0,0 +1,161 @@
+*> Unified unit-conversion menu utility.
+*> HEIGHT-IN-CMS, CONVERT-DISTANCE, and TIME-IN-SECONDS each convert one
+*> unit family in isolation with their own ACCEPT prompts. This gives
+*> operators one entry point that covers all three - length, distance,
+*> and time - including the reverse directions already added to the
+*> length and time programs, instead of remembering which of the three
+*> separate executables handles which unit.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UNITCONV.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 conversionType PIC X(1).
+    01 lengthChoice PIC X(1).
+    01 timeChoice PIC X(1).
+    01 heightfeet PIC 999V99.
+    01 heightinchs PIC 999V99.
+    01 height PIC 999V99.
+    01 feet PIC 9(07)V99.
+    01 inches PIC 9(08)V99.
+    01 yards PIC 9(07)V99.
+    01 miles PIC 9(04)V9999999.
+    01 days PIC 999V99.
+    01 minutes PIC 999V99.
+    01 hours PIC 999V99.
+    01 secondsVal PIC 999999V99.
+    01 outDays PIC 999.
+    01 outHours PIC 99.
+    01 outMinutes PIC 99.
+    01 outSeconds PIC 99.
+    01 remainingSeconds PIC 999999V99.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 tlAmount3Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "UNITCONV", operatorId
+    DISPLAY "(L)ength, (D)istance, or (T)ime conversion: "
+    ACCEPT conversionType
+    EVALUATE conversionType
+        WHEN "L" WHEN "l" PERFORM LengthConversion
+        WHEN "D" WHEN "d" PERFORM DistanceConversion
+        WHEN "T" WHEN "t" PERFORM TimeConversion
+        WHEN OTHER DISPLAY "Invalid selection."
+    END-EVALUATE
+    GOBACK.
+LengthConversion.
+    DISPLAY "Convert (F)eet/inches to cm or (C)m to feet/inches: "
+    ACCEPT lengthChoice
+    IF lengthChoice = "C" OR lengthChoice = "c"
+        DISPLAY "Enter the height in centimeters: "
+        ACCEPT height
+        PERFORM ComputeCmsToFeetInches
+        DISPLAY heightfeet " ft " heightinchs " in"
+        MOVE height TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE tlAmount1Text TO tlInputs
+        MOVE heightfeet TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    ELSE
+        DISPLAY "Enter the height in feet: "
+        ACCEPT heightfeet
+        DISPLAY "Enter the height in inches: "
+        ACCEPT heightinchs
+        PERFORM ComputeFeetInchesToCms
+        DISPLAY height
+        MOVE heightfeet TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE heightinchs TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE height TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    END-IF
+    CALL "TRANSACTION-LOGGER" USING "UNITCONV", tlInputs, tlResultOut, operatorId.
+ComputeFeetInchesToCms.
+    COMPUTE height = (heightfeet*30.48) + (heightinchs*2.54).
+ComputeCmsToFeetInches.
+    COMPUTE heightfeet = FUNCTION INTEGER(height / 30.48)
+    COMPUTE heightinchs = (height - (heightfeet * 30.48)) / 2.54.
+DistanceConversion.
+    DISPLAY "Enter the distance in feet:"
+    ACCEPT feet
+    COMPUTE inches = feet*12
+    DISPLAY "Distance in inches: " inches
+    COMPUTE yards = feet / 3
+    DISPLAY "Distance in yards: " yards
+    COMPUTE miles = feet / 5280
+    DISPLAY "Distance in miles: " miles
+    MOVE feet TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE tlAmount1Text TO tlInputs
+    MOVE miles TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "UNITCONV", tlInputs, tlResultOut, operatorId.
+TimeConversion.
+    DISPLAY "Convert (T)ime to seconds or (S)econds to time: "
+    ACCEPT timeChoice
+    IF timeChoice = "S" OR timeChoice = "s"
+        DISPLAY "Enter the number of seconds:"
+        ACCEPT secondsVal
+        PERFORM ComputeSecondsToTime
+        DISPLAY outDays "d:" outHours "h:" outMinutes "m:"
+            outSeconds "s"
+        MOVE secondsVal TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE tlAmount1Text TO tlInputs
+        MOVE SPACES TO tlResultOut
+        STRING outDays DELIMITED BY SIZE
+            "d:" DELIMITED BY SIZE
+            outHours DELIMITED BY SIZE
+            "h:" DELIMITED BY SIZE
+            outMinutes DELIMITED BY SIZE
+            "m:" DELIMITED BY SIZE
+            outSeconds DELIMITED BY SIZE
+            "s" DELIMITED BY SIZE
+            INTO tlResultOut
+    ELSE
+        DISPLAY "Enter the number of days:"
+        ACCEPT days
+        DISPLAY "Enter the number of hours:"
+        ACCEPT hours
+        DISPLAY "Enter the number of minutes:"
+        ACCEPT minutes
+        PERFORM ComputeTimeToSeconds
+        DISPLAY secondsVal
+        MOVE days TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE hours TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE minutes TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE secondsVal TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    END-IF
+    CALL "TRANSACTION-LOGGER" USING "UNITCONV", tlInputs, tlResultOut, operatorId.
+ComputeTimeToSeconds.
+    COMPUTE secondsVal = days*24*60*60 + hours*60*60 + minutes*60.
+ComputeSecondsToTime.
+    MOVE secondsVal TO remainingSeconds
+    COMPUTE outDays = remainingSeconds / 86400
+    COMPUTE remainingSeconds = remainingSeconds - (outDays * 86400)
+    COMPUTE outHours = remainingSeconds / 3600
+    COMPUTE remainingSeconds = remainingSeconds - (outHours * 3600)
+    COMPUTE outMinutes = remainingSeconds / 60
+    COMPUTE remainingSeconds = remainingSeconds - (outMinutes * 60)
+    MOVE remainingSeconds TO outSeconds.
