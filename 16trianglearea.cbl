@@ -1,23 +1,183 @@
-*> Write a COBOL program that will accept the base and height of a triangle and compute the area. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-AREA-VALUE. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 gbase PIC 9999V99. 
-    01 gheight PIC 9999V99. 
-    01 cArea PIC 9999V99. 
-PROCEDURE DIVISION. 
-MainTriangle. 
-    PERFORM TriInput 
-    PERFORM TriCompute 
-    PERFORM TriAreaDisplay 
-    STOP RUN. 
-TriInput. 
-    DISPLAY "Enter height of triangle" 
-    ACCEPT gbase. 
-    DISPLAY "Enter base of triangle" 
-    ACCEPT gheight. 
-TriCompute. 
-    COMPUTE cArea = 1/2 * gbase * gheight. 
-TriAreaDisplay. 
-    DISPLAY "Triangle Area: " cArea. 
+*> Write a COBOL program that will accept the base and height of a triangle and compute the area.
+*> Alternate entry path added for three measured side lengths using
+*> Heron's formula, since the shop usually hands us edges, not base/height.
+*> Batch mode added to run a whole job's base/height specs in one pass
+*> for the daily geometry batch stream.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-AREA-VALUE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT trianglesFile ASSIGN TO "TRISPEC.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT triangleEstimateFile ASSIGN TO "TRIEST.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  trianglesFile.
+01 trianglesRecord.
+    05 tsPieceId PIC X(15).
+    05 tsBase PIC 9999V99.
+    05 tsHeight PIC 9999V99.
+FD  triangleEstimateFile.
+01 triangleEstimateRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 gbase PIC 9999V99.
+    01 gheight PIC 9999V99.
+    01 cArea PIC 9999V99.
+    01 entryChoice PIC X(1).
+    01 sideA PIC 9999V99.
+    01 sideB PIC 9999V99.
+    01 sideC PIC 9999V99.
+    01 semiPerimeter PIC 9999V99.
+    01 runMode PIC X(1).
+    01 trianglesEOF PIC X(1) VALUE "N".
+    01 jobTriangleCount PIC 9(05) VALUE ZERO.
+    01 jobAreaTotal PIC 9(07)V99 VALUE ZERO.
+    01 triangleEstimateDetailLine.
+        05 tedPieceId PIC X(15).
+        05 FILLER PIC X(8) VALUE " AREA=".
+        05 tedArea PIC Z(04)9.99.
+    01 triangleEstimateTotalLine.
+        05 FILLER PIC X(14) VALUE "JOB TOTAL AREA".
+        05 FILLER PIC X(1) VALUE "=".
+        05 tetTotal PIC Z(06)9.99.
+        05 FILLER PIC X(13) VALUE " TRIANGLES=".
+        05 tetCount PIC Z(04)9.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 tlAmount3Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MainTriangle.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-AREA-VALUE", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BatchTriangleEstimate
+    ELSE
+        DISPLAY "Enter by (B)ase/height or (S)ide lengths: "
+        ACCEPT entryChoice
+        IF entryChoice = "S" OR entryChoice = "s"
+            PERFORM TriSideInput
+            PERFORM TriHeronCompute
+            MOVE sideA TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE sideB TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+            MOVE sideC TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+            MOVE SPACES TO tlInputs
+            STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE INTO tlInputs
+        ELSE
+            PERFORM TriInput
+            PERFORM TriCompute
+            MOVE gbase TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE gheight TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+            MOVE SPACES TO tlInputs
+            STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+        END-IF
+        PERFORM TriAreaDisplay
+        MOVE cArea TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "DISPLAY-AREA-VALUE",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    GOBACK.
+TriInput.
+    PERFORM TriAcceptBase UNTIL gbase > ZERO
+    PERFORM TriAcceptHeight UNTIL gheight > ZERO.
+TriAcceptBase.
+    DISPLAY "Enter height of triangle"
+    ACCEPT gbase
+    IF gbase = ZERO
+        DISPLAY "Height must be greater than zero - please re-key."
+    END-IF.
+TriAcceptHeight.
+    DISPLAY "Enter base of triangle"
+    ACCEPT gheight
+    IF gheight = ZERO
+        DISPLAY "Base must be greater than zero - please re-key."
+    END-IF.
+TriCompute.
+    COMPUTE cArea = 1/2 * gbase * gheight.
+TriSideInput.
+    PERFORM TriAcceptSideA UNTIL sideA > ZERO
+    PERFORM TriAcceptSideB UNTIL sideB > ZERO
+    PERFORM TriAcceptSideC UNTIL sideC > ZERO.
+TriAcceptSideA.
+    DISPLAY "Enter side A"
+    ACCEPT sideA
+    IF sideA = ZERO
+        DISPLAY "Side A must be greater than zero - please re-key."
+    END-IF.
+TriAcceptSideB.
+    DISPLAY "Enter side B"
+    ACCEPT sideB
+    IF sideB = ZERO
+        DISPLAY "Side B must be greater than zero - please re-key."
+    END-IF.
+TriAcceptSideC.
+    DISPLAY "Enter side C"
+    ACCEPT sideC
+    IF sideC = ZERO
+        DISPLAY "Side C must be greater than zero - please re-key."
+    END-IF.
+TriHeronCompute.
+    COMPUTE semiPerimeter = (sideA + sideB + sideC) / 2
+    COMPUTE cArea = FUNCTION SQRT(
+        semiPerimeter * (semiPerimeter - sideA)
+        * (semiPerimeter - sideB) * (semiPerimeter - sideC)).
+TriAreaDisplay.
+    DISPLAY "Triangle Area: " cArea.
+BatchTriangleEstimate.
+    OPEN INPUT trianglesFile
+    OPEN OUTPUT triangleEstimateFile
+    PERFORM ReadTrianglesRecord
+    PERFORM ProcessTrianglesFile UNTIL trianglesEOF = "Y"
+    PERFORM WriteTriangleJobTotal
+    CLOSE trianglesFile
+    CLOSE triangleEstimateFile.
+ProcessTrianglesFile.
+    MOVE tsBase TO gbase
+    MOVE tsHeight TO gheight
+    PERFORM TriCompute
+    ADD 1 TO jobTriangleCount
+    ADD cArea TO jobAreaTotal
+    MOVE tsPieceId TO tedPieceId
+    MOVE cArea TO tedArea
+    WRITE triangleEstimateRecord FROM triangleEstimateDetailLine
+    MOVE gbase TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE gheight TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE SPACES TO tlInputs
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+    MOVE cArea TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-AREA-VALUE",
+        tlInputs, tlResultOut, operatorId
+    PERFORM ReadTrianglesRecord.
+ReadTrianglesRecord.
+    READ trianglesFile
+        AT END MOVE "Y" TO trianglesEOF
+    END-READ.
+WriteTriangleJobTotal.
+    MOVE jobAreaTotal TO tetTotal
+    MOVE jobTriangleCount TO tetCount
+    WRITE triangleEstimateRecord FROM triangleEstimateTotalLine.
