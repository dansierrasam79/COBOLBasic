@@ -1,24 +1,158 @@
-*> Write a COBOL program to print the result of the following operations. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. COMPUTE-EXPRESSIONS. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 result PIC 999V99. 
-    01 firstValue PIC 999V99. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-*> Compute -5 + 8 * 6 
-    COMPUTE result = -5 + 8 * 6 
-    DISPLAY "First result: " result 
-*> Compute 55+9 % 9 
-    COMPUTE firstValue = 55 + 9 
-    COMPUTE result = FUNCTION MOD (firstValue,9) 
-    DISPLAY "Second result: " result
-*> Compute 20 + -3 * 5 / 8 
-    COMPUTE result = 20 + -3 * 5 / 8 
-    DISPLAY "Third result: " result 
-*> Compute 5 + 15 / 3 * 2 - 8 % 3 
-    COMPUTE firstValue = 5 + 15 / 3 * 2 - 8 
-    COMPUTE result = FUNCTION MOD(firstValue,3) 
-    DISPLAY "Fourth result: " result 
-    STOP RUN.
+*> Write a COBOL program to print the result of the following operations.
+*> Turned into a selector: the operator picks which of the four
+*> expression shapes to evaluate and supplies the operand values
+*> instead of the four expressions being fixed at their original
+*> hardcoded numbers.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMPUTE-EXPRESSIONS.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 expressionChoice PIC X(1).
+    01 result PIC S999V99.
+    01 firstValue PIC S999V99.
+    01 operandA PIC S999V99.
+    01 operandB PIC S999V99.
+    01 operandC PIC S999V99.
+    01 operandD PIC S999V99.
+    01 operandE PIC S999V99.
+    01 operandM PIC S999V99.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 tlAmount3Text PIC X(20).
+    01 tlAmount4Text PIC X(20).
+    01 tlAmount5Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "COMPUTE-EXPRESSIONS", operatorId
+    DISPLAY "Choose an expression shape:"
+    DISPLAY "  (1) A + B * C"
+    DISPLAY "  (2) (A + B) MOD M"
+    DISPLAY "  (3) A + B * C / D"
+    DISPLAY "  (4) (A + B / C * D - E) MOD M"
+    ACCEPT expressionChoice
+    EVALUATE expressionChoice
+        WHEN "1" PERFORM ComputeShapeOne
+        WHEN "2" PERFORM ComputeShapeTwo
+        WHEN "3" PERFORM ComputeShapeThree
+        WHEN "4" PERFORM ComputeShapeFour
+        WHEN OTHER DISPLAY "Invalid selection."
+    END-EVALUATE
+    GOBACK.
+ComputeShapeOne.
+    DISPLAY "Enter A: "
+    ACCEPT operandA
+    DISPLAY "Enter B: "
+    ACCEPT operandB
+    DISPLAY "Enter C: "
+    ACCEPT operandC
+    COMPUTE result = operandA + operandB * operandC
+    DISPLAY "Result: " result
+    MOVE operandA TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE operandB TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE operandC TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+    MOVE SPACES TO tlInputs
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE INTO tlInputs
+    MOVE result TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-EXPRESSIONS",
+        tlInputs, tlResultOut, operatorId.
+ComputeShapeTwo.
+    DISPLAY "Enter A: "
+    ACCEPT operandA
+    DISPLAY "Enter B: "
+    ACCEPT operandB
+    DISPLAY "Enter M: "
+    ACCEPT operandM
+    COMPUTE firstValue = operandA + operandB
+    COMPUTE result = FUNCTION MOD (firstValue, operandM)
+    DISPLAY "Result: " result
+    MOVE operandA TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE operandB TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE operandM TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+    MOVE SPACES TO tlInputs
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE INTO tlInputs
+    MOVE result TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-EXPRESSIONS",
+        tlInputs, tlResultOut, operatorId.
+ComputeShapeThree.
+    DISPLAY "Enter A: "
+    ACCEPT operandA
+    DISPLAY "Enter B: "
+    ACCEPT operandB
+    DISPLAY "Enter C: "
+    ACCEPT operandC
+    DISPLAY "Enter D: "
+    ACCEPT operandD
+    COMPUTE result = operandA + operandB * operandC / operandD
+    DISPLAY "Result: " result
+    MOVE operandA TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE operandB TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE operandC TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+    MOVE operandD TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount4Text
+    MOVE SPACES TO tlInputs
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount4Text) DELIMITED BY SIZE INTO tlInputs
+    MOVE result TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-EXPRESSIONS",
+        tlInputs, tlResultOut, operatorId.
+ComputeShapeFour.
+    DISPLAY "Enter A: "
+    ACCEPT operandA
+    DISPLAY "Enter B: "
+    ACCEPT operandB
+    DISPLAY "Enter C: "
+    ACCEPT operandC
+    DISPLAY "Enter D: "
+    ACCEPT operandD
+    DISPLAY "Enter E: "
+    ACCEPT operandE
+    DISPLAY "Enter M: "
+    ACCEPT operandM
+    COMPUTE firstValue =
+        operandA + operandB / operandC * operandD - operandE
+    COMPUTE result = FUNCTION MOD (firstValue, operandM)
+    DISPLAY "Result: " result
+    MOVE operandA TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE operandB TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE operandC TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+    MOVE operandD TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount4Text
+    MOVE operandE TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount5Text
+    MOVE SPACES TO tlInputs
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount4Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount5Text) DELIMITED BY SIZE INTO tlInputs
+    MOVE result TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-EXPRESSIONS",
+        tlInputs, tlResultOut, operatorId.
