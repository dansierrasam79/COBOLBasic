@@ -1,17 +1,75 @@
 *> Write a COBOL program to divide two numbers and print on the screen.
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DIVISION-TWO-NUMBERS. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-	01 number1 PIC 999V99. 
-	01 number2 PIC 999v99. 
-	01 quotient PIC 999v99. 
-PROCEDURE DIVISION. 
-DIVNUMBERS. 
+*> Guarded against a zero divisor so the run no longer abends.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DIVISION-TWO-NUMBERS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT errorLogFile ASSIGN TO "DIVERROR.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS errorLogStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  errorLogFile.
+01 errorLogRecord PIC X(60).
+WORKING-STORAGE SECTION.
+	COPY "NUMFIELD.cpy".
+	01 keepGoing PIC X(1) VALUE "Y".
+	01 errorLogStatus PIC X(2) VALUE "00".
+	01 tlInputs PIC X(40).
+	01 tlResultOut PIC X(20).
+	01 tlAmountWork PIC S9(09)V9(04).
+	01 tlAmount1Text PIC X(20).
+	01 tlAmount2Text PIC X(20).
+	01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+DIVNUMBERS.
+	DISPLAY "Enter operator ID: "
+	ACCEPT operatorId
+	CALL "REPORT-HEADER" USING "DIVISION-TWO-NUMBERS", operatorId
+	PERFORM ACCEPT-AND-DIVIDE UNTIL keepGoing NOT = "Y"
+	GOBACK.
+ACCEPT-AND-DIVIDE.
 	DISPLAY "Enter first number:"
-	ACCEPT number1 
-	DISPLAY "Enter second number:" 
-	ACCEPT number2 
-	DIVIDE number2 INTO number1 GIVING quotient 
-	DISPLAY "THE sum is: " quotient 
-	STOP RUN.
+	ACCEPT number1
+	DISPLAY "Enter second number:"
+	ACCEPT number2
+	IF number2 = ZERO
+		PERFORM LOG-ZERO-DIVISOR
+		DISPLAY "Zero divisor - please re-key the pair."
+	ELSE
+		DIVIDE number2 INTO number1 GIVING result
+		DISPLAY "THE sum is: " result
+		MOVE number1 TO tlAmountWork
+		CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+		MOVE number2 TO tlAmountWork
+		CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+		MOVE SPACES TO tlInputs
+		STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+		    " " DELIMITED BY SIZE
+		    FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+		MOVE result TO tlAmountWork
+		CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+		CALL "TRANSACTION-LOGGER" USING "DIVISION-TWO-NUMBERS",
+		    tlInputs, tlResultOut, operatorId
+	END-IF
+	DISPLAY "Divide another pair? (Y/N):"
+	ACCEPT keepGoing.
+LOG-ZERO-DIVISOR.
+	OPEN EXTEND errorLogFile
+	IF errorLogStatus = "05" OR errorLogStatus = "35"
+		OPEN OUTPUT errorLogFile
+	END-IF
+	MOVE number1 TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+	MOVE number2 TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+	MOVE SPACES TO errorLogRecord
+	STRING "ZERO DIVISOR: " DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+	    " / " DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+	    INTO errorLogRecord
+	END-STRING
+	WRITE errorLogRecord
+	CLOSE errorLogFile.
