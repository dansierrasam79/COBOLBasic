@@ -1,19 +1,111 @@
-*> Write a COBOL program to get the difference between a given number and 17, if the number is greater than 17 return double the absolute difference. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-ABS-VALUE. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 gNumber PIC S9(2)V99. 
-    01 result PIC 99V99. 
-    01 finalResult PIC 999V999. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    DISPLAY "Enter a number: " 
+*> Write a COBOL program to get the difference between a given number and 17, if the number is greater than 17 return double the absolute difference.
+*> Extended into a multi-band variance report against a configurable
+*> target value for QC spec-deviation checks.
+*> Default target value now comes from the shared control-limits
+*> parameter file (check name DIFF-17) instead of being baked into the
+*> source, so operations can move the spec target without a recompile.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-ABS-VALUE-17.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ctlLimitFile ASSIGN TO "CTLLIMIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ctlLimitFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  ctlLimitFile.
+COPY "CTLLIMIT.cpy".
+WORKING-STORAGE SECTION.
+    01 gNumber PIC S9(04)V99.
+    01 targetValue PIC S9(04)V99.
+    01 defaultTargetValue PIC S9(04)V99 VALUE 17.
+    01 ctlLimitFileStatus PIC X(2) VALUE "00".
+    01 ctlLimitFound PIC X(1) VALUE "N".
+    01 ctlLimitEOF PIC X(1) VALUE "N".
+    01 result PIC S9(04)V99.
+    01 finalResult PIC 9(05)V99.
+    01 moreReadings PIC X(1) VALUE "Y".
+    01 bandTable.
+        05 FILLER PIC X(15) VALUE "TIGHT  0-5     ".
+        05 FILLER PIC X(15) VALUE "OK     5-10    ".
+        05 FILLER PIC X(15) VALUE "WARN   10-17   ".
+        05 FILLER PIC X(15) VALUE "BREACH >17     ".
+    01 bandLabels REDEFINES bandTable.
+        05 bandLabel PIC X(15) OCCURS 4 TIMES.
+    01 bandUpperBounds.
+        05 bandUpperBound PIC 9(04)V99 OCCURS 4 TIMES
+            VALUES 5, 10, 17, 9999.99.
+    01 bandCounts.
+        05 bandCount PIC 9(05) OCCURS 4 TIMES VALUE ZERO.
+    01 bandIndex PIC 9(01).
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-ABS-VALUE-17", operatorId
+    PERFORM LOAD-CONTROL-LIMITS
+    DISPLAY "Enter target value (default " defaultTargetValue "): "
+    ACCEPT targetValue
+    IF targetValue = ZERO
+        MOVE defaultTargetValue TO targetValue
+    END-IF
+    PERFORM PROCESS-ONE-READING UNTIL moreReadings NOT = "Y"
+    PERFORM DISPLAY-BAND-REPORT VARYING bandIndex FROM 1 BY 1
+        UNTIL bandIndex > 4
+    GOBACK.
+PROCESS-ONE-READING.
+    DISPLAY "Enter a number: "
     ACCEPT gNumber
-    COMPUTE result = 17 - gNumber 
-    IF result > 17 THEN 
-        COMPUTE finalResult = FUNCTION ABS(result)
-        DISPLAY finalResult
-    ELSE 
-        DISPLAY result 
-    STOP RUN.
+    COMPUTE result = targetValue - gNumber
+    COMPUTE finalResult = FUNCTION ABS(result)
+    IF result > targetValue
+        COMPUTE finalResult = FUNCTION ABS(result) * 2
+    END-IF
+    PERFORM CLASSIFY-READING
+    DISPLAY finalResult " - " bandLabel (bandIndex)
+    MOVE gNumber TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE targetValue TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE SPACES TO tlInputs
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+        " TARGET=" DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+    MOVE finalResult TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-ABS-VALUE-17",
+        tlInputs, tlResultOut, operatorId
+    DISPLAY "Another reading? (Y/N): "
+    ACCEPT moreReadings.
+CLASSIFY-READING.
+    MOVE 1 TO bandIndex
+    PERFORM TEST-ONE-BAND VARYING bandIndex FROM 1 BY 1
+        UNTIL finalResult <= bandUpperBound (bandIndex) OR bandIndex = 4
+    ADD 1 TO bandCount (bandIndex).
+TEST-ONE-BAND.
+    CONTINUE.
+DISPLAY-BAND-REPORT.
+    DISPLAY bandLabel (bandIndex) " COUNT=" bandCount (bandIndex).
+LOAD-CONTROL-LIMITS.
+    OPEN INPUT ctlLimitFile
+    IF ctlLimitFileStatus = "00"
+        PERFORM FIND-CTL-LIMIT-RECORD
+            UNTIL ctlLimitFound = "Y" OR ctlLimitEOF = "Y"
+        CLOSE ctlLimitFile
+    END-IF.
+FIND-CTL-LIMIT-RECORD.
+    READ ctlLimitFile
+        AT END MOVE "Y" TO ctlLimitEOF
+        NOT AT END
+            IF CTL-CHECK-NAME = "DIFF-17"
+                MOVE CTL-LIMIT-VALUE-1 TO defaultTargetValue
+                MOVE "Y" TO ctlLimitFound
+            END-IF
+    END-READ.
