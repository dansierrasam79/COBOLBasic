@@ -1,29 +1,118 @@
-*> Write a COBOL program that takes a number as input and prints its multiplication table up to 10. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-TIMES-TABLES. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-	01 tables PIC 99. 
-	01 tableWord PIC X(2). 
-	01 intoSign PIC X(2) VALUE "x". 
-	01 countVal PIC 99 VALUE 01. 
+*> Write a COBOL program that takes a number as input and prints its multiplication table up to 10.
+*> Table range is now configurable instead of being fixed at times-10,
+*> and a batch mode generates a paginated handout covering a whole
+*> range of numbers in one run, since training sessions need tables
+*> for several numbers at once rather than one number at a time.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-TIMES-TABLES.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT tablesJobFile ASSIGN TO "TABLESJOB.DAT"
+	    ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT handoutFile ASSIGN TO "TABLESJOB.RPT"
+	    ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  tablesJobFile.
+01 tablesJobRecord.
+	05 tjStartNumber PIC 99.
+	05 tjEndNumber PIC 99.
+	05 tjRangeLimit PIC 99.
+FD  handoutFile.
+01 handoutRecord PIC X(40).
+WORKING-STORAGE SECTION.
+	01 tables PIC 99.
+	01 tableWord PIC X(2).
+	01 intoSign PIC X(2) VALUE "x".
+	01 countVal PIC 99 VALUE 01.
 	01 countValWord PIC X(2).
-	01 equalTo PIC X(1) VALUE "=". 
-	01 result PIC 999. 
-	01 resultWord PIC X(5). 
-	01 destWord PIC X(10). 
-PROCEDURE DIVISION. 
-TIMESTABLESCOMPUTATION. 
-	DISPLAY "Enter a number: " 
-	ACCEPT tables 
-	MOVE tables TO tableWord 
-	PERFORM 10 TIMES 
-	    MOVE countVal TO countValWord 
-	    COMPUTE result = countVal * tables 
-	    MOVE result TO resultWord 
-	    STRING tableWord, intoSign, countValWord, equalTo, resultWord DELIMITED BY SIZE INTO destWord 
-	    END-STRING 
-	    DISPLAY destWord
-	    COMPUTE countVal = countVal + 1 
-	END-PERFORM. 
-	STOP RUN.
+	01 equalTo PIC X(1) VALUE "=".
+	01 result PIC 999.
+	01 resultWord PIC X(5).
+	01 destWord PIC X(10).
+	01 runMode PIC X(1).
+	01 rangeLimit PIC 99 VALUE 10.
+	01 currentNumber PIC 99.
+	01 pageNumber PIC 999 VALUE ZERO.
+	01 jobEOF PIC X(1) VALUE "N".
+	01 pageBreakLine PIC X(40) VALUE ALL "=".
+	01 pageHeaderLine.
+	    05 FILLER PIC X(24) VALUE "MULTIPLICATION TABLE FOR".
+	    05 phNumber PIC Z9.
+	    05 FILLER PIC X(7) VALUE "  PAGE ".
+	    05 phPageNumber PIC ZZ9.
+	01 tlInputs PIC X(40).
+	01 tlResultOut PIC X(20).
+	01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+TIMESTABLESCOMPUTATION.
+	DISPLAY "Enter operator ID: "
+	ACCEPT operatorId
+	CALL "REPORT-HEADER" USING "DISPLAY-TIMES-TABLES", operatorId
+	DISPLAY "Run in interactive or batch mode (I/B):"
+	ACCEPT runMode
+	IF runMode = "B" OR runMode = "b"
+	    PERFORM BATCH-HANDOUT-PROCEDURE
+	ELSE
+	    PERFORM AcceptGivenValues
+	    MOVE tables TO tableWord
+	    PERFORM PRINT-TABLE-ROW-INTERACTIVE VARYING countVal FROM 1 BY 1
+	        UNTIL countVal > rangeLimit
+	END-IF
+	GOBACK.
+AcceptGivenValues.
+	DISPLAY "Enter a number: "
+	ACCEPT tables
+	DISPLAY "Enter the table range (times 1 to N): "
+	ACCEPT rangeLimit.
+PRINT-TABLE-ROW-INTERACTIVE.
+	PERFORM BUILD-TABLE-ROW
+	DISPLAY destWord
+	MOVE destWord TO tlInputs
+	MOVE result TO tlResultOut
+	CALL "TRANSACTION-LOGGER" USING "DISPLAY-TIMES-TABLES",
+	    tlInputs, tlResultOut, operatorId.
+BUILD-TABLE-ROW.
+	MOVE countVal TO countValWord
+	COMPUTE result = countVal * tables
+	MOVE result TO resultWord
+	STRING tableWord, intoSign, countValWord, equalTo, resultWord
+	    DELIMITED BY SIZE INTO destWord
+	END-STRING.
+BATCH-HANDOUT-PROCEDURE.
+	OPEN INPUT tablesJobFile
+	OPEN OUTPUT handoutFile
+	PERFORM READ-TABLESJOB-RECORD
+	PERFORM PROCESS-TABLESJOB-RECORD UNTIL jobEOF = "Y"
+	CLOSE tablesJobFile
+	CLOSE handoutFile.
+PROCESS-TABLESJOB-RECORD.
+	MOVE tjStartNumber TO currentNumber
+	MOVE tjRangeLimit TO rangeLimit
+	PERFORM PRINT-ONE-NUMBER-PAGE UNTIL currentNumber > tjEndNumber
+	PERFORM READ-TABLESJOB-RECORD.
+PRINT-ONE-NUMBER-PAGE.
+	ADD 1 TO pageNumber
+	IF pageNumber > 1
+	    WRITE handoutRecord FROM pageBreakLine
+	END-IF
+	MOVE currentNumber TO phNumber
+	MOVE pageNumber TO phPageNumber
+	WRITE handoutRecord FROM pageHeaderLine
+	MOVE currentNumber TO tables
+	MOVE currentNumber TO tableWord
+	PERFORM PRINT-TABLE-ROW-BATCH VARYING countVal FROM 1 BY 1
+	    UNTIL countVal > rangeLimit
+	ADD 1 TO currentNumber.
+PRINT-TABLE-ROW-BATCH.
+	PERFORM BUILD-TABLE-ROW
+	WRITE handoutRecord FROM destWord
+	MOVE destWord TO tlInputs
+	MOVE result TO tlResultOut
+	CALL "TRANSACTION-LOGGER" USING "DISPLAY-TIMES-TABLES",
+	    tlInputs, tlResultOut, operatorId.
+READ-TABLESJOB-RECORD.
+	READ tablesJobFile
+	    AT END MOVE "Y" TO jobEOF
+	END-READ.
