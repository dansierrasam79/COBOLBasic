@@ -1,19 +1,64 @@
-*> Compute average of three numbers
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-AVG-THREE-NUMBERS. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-01 aVariable PIC 99V99. 
-01 bVariable PIC 99V99. 
-01 cVariable PIC 99V99. 
-01 finalResult PIC 999V99. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    DISPLAY "Enter first number: " 
-    ACCEPT aVariable. 
-    DISPLAY "Enter second number: " 
-    ACCEPT bVariable. 
-    DISPLAY "Enter third number: " 
-    ACCEPT cVariable. 
-    COMPUTE finalResult = (aVariable + bVariable + cVariable)/3 DISPLAY "Average: " finalResult 
-    STOP RUN. 
+*> Compute average of N numbers
+*> Generalized from a fixed three-number average to an OCCURS table
+*> with ROUNDED so a table of any size can be averaged accurately.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-AVG-THREE-NUMBERS.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 readingCount PIC 99 VALUE ZERO.
+01 readingIndex PIC 99 VALUE ZERO.
+01 readingTable.
+    05 readingValue PIC 99V99 OCCURS 1 TO 50 TIMES
+        DEPENDING ON readingCount.
+01 readingTotal PIC 9(04)V99 VALUE ZERO.
+01 finalResult PIC 999V99.
+01 tlInputs PIC X(40).
+01 tlResultOut PIC X(20).
+01 tlAmountWork PIC S9(09)V9(04).
+01 tlAmount1Text PIC X(20).
+01 tlInputsPointer PIC 99.
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-AVG-THREE-NUMBERS", operatorId
+    PERFORM ACCEPT-READING-COUNT
+        UNTIL readingCount NOT < 1 AND readingCount NOT > 50
+    PERFORM ACCEPT-ONE-READING VARYING readingIndex FROM 1 BY 1
+        UNTIL readingIndex > readingCount
+    MOVE ZERO TO readingTotal
+    PERFORM ADD-ONE-READING VARYING readingIndex FROM 1 BY 1
+        UNTIL readingIndex > readingCount
+    COMPUTE finalResult ROUNDED = readingTotal / readingCount
+    DISPLAY "Average: " finalResult
+    MOVE SPACES TO tlInputs
+    MOVE 1 TO tlInputsPointer
+    PERFORM BUILD-INPUTS-LIST VARYING readingIndex FROM 1 BY 1
+        UNTIL readingIndex > readingCount
+    MOVE finalResult TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-AVG-THREE-NUMBERS",
+        tlInputs, tlResultOut, operatorId
+    GOBACK.
+ACCEPT-READING-COUNT.
+    DISPLAY "How many readings? "
+    ACCEPT readingCount
+    IF readingCount < 1 OR readingCount > 50
+        DISPLAY "Number of readings must be 1 through 50 - please re-key."
+    END-IF.
+ACCEPT-ONE-READING.
+    DISPLAY "Enter reading " readingIndex ": "
+    ACCEPT readingValue (readingIndex).
+ADD-ONE-READING.
+    ADD readingValue (readingIndex) TO readingTotal.
+BUILD-INPUTS-LIST.
+    MOVE readingValue (readingIndex) TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        INTO tlInputs
+        WITH POINTER tlInputsPointer
+        ON OVERFLOW
+            CONTINUE
+    END-STRING.
