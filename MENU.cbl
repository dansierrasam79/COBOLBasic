@@ -0,0 +1,90 @@
+*> Menu-driven sign-on driver for the whole utility suite. Built off the
+*> sign-on banner pattern in 00helloworld.cbl: greets the operator by
+*> name, then loops a numbered menu - one entry per calculator utility,
+*> numbered to match each program's existing file number - so an
+*> operator runs any of them from a single session instead of
+*> compiling and launching two dozen standalone executables one at a
+*> time. Selecting a utility CALLs it directly; each utility still
+*> collects its own operator ID and runs exactly as it does standalone,
+*> and returns control here (via GOBACK) when it finishes instead of
+*> ending the whole session.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUITE-MENU.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 operatorName PIC X(30).
+    01 signOnLine PIC X(40).
+    01 menuChoice PIC 99.
+    01 exitRequested PIC X(1) VALUE "N".
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter your name: "
+    ACCEPT operatorName
+    STRING "hello " DELIMITED BY SIZE
+        operatorName DELIMITED BY SIZE
+        INTO signOnLine
+    DISPLAY signOnLine
+    PERFORM MenuLoop UNTIL exitRequested = "Y"
+    DISPLAY "Goodbye."
+    GOBACK.
+MenuLoop.
+    PERFORM DisplayMenu
+    DISPLAY "Enter a utility number (00 to exit): "
+    ACCEPT menuChoice
+    EVALUATE menuChoice
+        WHEN 00 MOVE "Y" TO exitRequested
+        WHEN 01 CALL "TOTAL-TWO-NUMBERS" CANCEL "TOTAL-TWO-NUMBERS"
+        WHEN 02 CALL "DIVISION-TWO-NUMBERS" CANCEL "DIVISION-TWO-NUMBERS"
+        WHEN 03 CALL "COMPUTE-EXPRESSIONS" CANCEL "COMPUTE-EXPRESSIONS"
+        WHEN 04 CALL "PRODUCT-TWO-NUMBERS" CANCEL "PRODUCT-TWO-NUMBERS"
+        WHEN 05 CALL "CALCULATE-TWO-NUMBERS" CANCEL "CALCULATE-TWO-NUMBERS"
+        WHEN 06 CALL "DISPLAY-TIMES-TABLES" CANCEL "DISPLAY-TIMES-TABLES"
+        WHEN 07 CALL "DISPLAY-JAVA-STRINGS" CANCEL "DISPLAY-JAVA-STRINGS"
+        WHEN 08 CALL "CALCULATE-BODMAS-EXPRESSION"
+             CANCEL "CALCULATE-BODMAS-EXPRESSION"
+        WHEN 09 CALL "CALC-FORMULA-PI" CANCEL "CALC-FORMULA-PI"
+        WHEN 10 CALL "COMPUTE-CIRCLE-AREA" CANCEL "COMPUTE-CIRCLE-AREA"
+        WHEN 11 CALL "DISPLAY-AVG-THREE-NUMBERS"
+             CANCEL "DISPLAY-AVG-THREE-NUMBERS"
+        WHEN 12 CALL "DISPLAY-RECT-AREA-PERIMETER"
+             CANCEL "DISPLAY-RECT-AREA-PERIMETER"
+        WHEN 13 CALL "DISPLAY-ABS-VALUE-17" CANCEL "DISPLAY-ABS-VALUE-17"
+        WHEN 14 CALL "DISPLAY-ABS-VALUE-TOL" CANCEL "DISPLAY-ABS-VALUE-TOL"
+        WHEN 15 CALL "DISPLAY-SUM-THREE-NUMBERS"
+             CANCEL "DISPLAY-SUM-THREE-NUMBERS"
+        WHEN 16 CALL "DISPLAY-AREA-VALUE" CANCEL "DISPLAY-AREA-VALUE"
+        WHEN 19 CALL "DISPLAY-SUM-VALUE-3" CANCEL "DISPLAY-SUM-VALUE-3"
+        WHEN 20 CALL "DISPLAY-SUM-VALUE-BAND"
+             CANCEL "DISPLAY-SUM-VALUE-BAND"
+        WHEN 21 CALL "DISPLAY-INFO" CANCEL "DISPLAY-INFO"
+        WHEN 22 CALL "DISPLAY-PERSONAL-INFO" CANCEL "DISPLAY-PERSONAL-INFO"
+        WHEN 23 CALL "COMPUTE-EQUATION" CANCEL "COMPUTE-EQUATION"
+        WHEN 24 CALL "COMPUTE-AMOUNT" CANCEL "COMPUTE-AMOUNT"
+        WHEN 25 CALL "COMPUTE-CARTESIAN-DISTANCE"
+             CANCEL "COMPUTE-CARTESIAN-DISTANCE"
+        WHEN 26 CALL "COMPUTE-SUM-N-VALUES" CANCEL "COMPUTE-SUM-N-VALUES"
+        WHEN 27 CALL "HEIGHT-IN-CMS" CANCEL "HEIGHT-IN-CMS"
+        WHEN 28 CALL "TRIANGLE-HYPOTENUSE" CANCEL "TRIANGLE-HYPOTENUSE"
+        WHEN 29 CALL "CONVERT-DISTANCE" CANCEL "CONVERT-DISTANCE"
+        WHEN 30 CALL "TIME-IN-SECONDS" CANCEL "TIME-IN-SECONDS"
+        WHEN 31 CALL "UNITCONV" CANCEL "UNITCONV"
+        WHEN OTHER DISPLAY "Invalid selection."
+    END-EVALUATE.
+DisplayMenu.
+    DISPLAY "=============================================="
+    DISPLAY "01 Add two numbers          16 Triangle area"
+    DISPLAY "02 Divide two numbers       19 Sum of three, zero if any equal"
+    DISPLAY "03 Compute an expression    20 Sum of two, banded 15-20"
+    DISPLAY "04 Multiply two numbers     21 Equal/sum/diff-five checker"
+    DISPLAY "05 Basic calculator         22 Display personal details"
+    DISPLAY "06 Multiplication tables    23 Solve an equation"
+    DISPLAY "07 Name badge generator     24 Future value"
+    DISPLAY "08 BODMAS expression        25 Cartesian distance"
+    DISPLAY "09 Compute formula (pi)     26 Sum of N positive integers"
+    DISPLAY "10 Circle area/perimeter    27 Feet/inches to centimeters"
+    DISPLAY "11 Average of three         28 Triangle hypotenuse"
+    DISPLAY "12 Rectangle area/perimeter 29 Distance feet/miles"
+    DISPLAY "13 Difference from 17       30 Convert to seconds"
+    DISPLAY "14 Within 1000 or 2000      00 Exit"
+    DISPLAY "15 Sum of three numbers     31 Unit conversion menu"
+    DISPLAY "==============================================".
