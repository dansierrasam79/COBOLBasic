@@ -1,22 +1,60 @@
-*> Write a COBOL program to find the sum of the first n positive integers. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. COMPUTE-SUM-N-VALUES. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 nValue PIC 9. 
-    01 sumValue PIC 9 VALUE 0. 
-    01 LoopCount PIC 9. 
-PROCEDURE DIVISION. 
-MainProgram. 
-    PERFORM AcceptGivenValues 
-    PERFORM ComputeSumOfN 
-    DISPLAY "Sum of n Integers: " sumValue 
-    STOP RUN. 
-AcceptGivenValues. 
-    DISPLAY "Enter the number of positive integers" 
-    ACCEPT nValue. 
-ComputeSumOfN. 
-    PERFORM VARYING LoopCount FROM 1 BY 1 
-    UNTIL LoopCount > nValue 
-    COMPUTE sumValue = sumValue + LoopCount 
-    END-PERFORM. 
+*> Write a COBOL program to find the sum of the first n positive integers.
+*> Range widened past the old single-digit cap, and a second mode added
+*> for sum-of-squares plus running mean/variance on sampling runs.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMPUTE-SUM-N-VALUES.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 nValue PIC 9(04).
+    01 sumValue PIC 9(08) VALUE 0.
+    01 LoopCount PIC 9(04).
+    01 statsChoice PIC X(1).
+    01 sumOfSquaresValue PIC 9(12) VALUE ZERO.
+    01 meanValue PIC 9(08)V9999 VALUE ZERO.
+    01 varianceValue PIC 9(12)V9999 VALUE ZERO.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MainProgram.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "COMPUTE-SUM-N-VALUES", operatorId
+    PERFORM AcceptGivenValues
+    DISPLAY "(S)um only or (T)otal statistics: "
+    ACCEPT statsChoice
+    PERFORM ComputeSumOfN
+    DISPLAY "Sum of n Integers: " sumValue
+    IF statsChoice = "T" OR statsChoice = "t"
+        PERFORM ComputeStatistics
+        DISPLAY "Sum of squares: " sumOfSquaresValue
+        DISPLAY "Mean: " meanValue
+        DISPLAY "Variance: " varianceValue
+    END-IF
+    MOVE nValue TO tlInputs
+    MOVE sumValue TO tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-SUM-N-VALUES",
+        tlInputs, tlResultOut, operatorId
+    GOBACK.
+AcceptGivenValues.
+    PERFORM AcceptNValue UNTIL nValue > ZERO.
+AcceptNValue.
+    DISPLAY "Enter the number of positive integers"
+    ACCEPT nValue
+    IF nValue = ZERO
+        DISPLAY "Number of positive integers must be greater than zero - please re-key."
+    END-IF.
+ComputeSumOfN.
+    PERFORM VARYING LoopCount FROM 1 BY 1
+    UNTIL LoopCount > nValue
+    COMPUTE sumValue = sumValue + LoopCount
+    END-PERFORM.
+ComputeStatistics.
+    MOVE ZERO TO sumOfSquaresValue
+    PERFORM AddOneSquare VARYING LoopCount FROM 1 BY 1
+        UNTIL LoopCount > nValue
+    COMPUTE meanValue ROUNDED = sumValue / nValue
+    COMPUTE varianceValue ROUNDED =
+        (sumOfSquaresValue / nValue) - (meanValue * meanValue).
+AddOneSquare.
+    COMPUTE sumOfSquaresValue = sumOfSquaresValue + (LoopCount * LoopCount).
