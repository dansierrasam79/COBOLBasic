@@ -1,22 +1,139 @@
-*> Write a COBOL program to convert the distance (in feet) to inches, yards,and miles. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. CONVERT-DISTANCE. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 feet PIC 999V99. 
-    01 inches PIC 999V99. 
-    01 yards PIC 999V99. 
-    01 miles PIC 9V99999999. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    PERFORM AcceptDistanceInput 
-    COMPUTE inches = feet*12 
-    DISPLAY "Distance in inches: " inches 
-    COMPUTE yards = feet*0.333 
-    DISPLAY "Distance in yards: " yards 
-    COMPUTE miles = feet*0.000189 
-    DISPLAY "Distance in yards: " miles 
-    STOP RUN. 
-AcceptDistanceInput. 
-    DISPLAY "Enter the distance in feet:" 
-    ACCEPT feet. 
+*> Write a COBOL program to convert the distance (in feet) to inches, yards,and miles.
+*> Yards/miles constants corrected to exact fractions, the mislabeled
+*> miles line fixed, and a freight-cost calculator added since
+*> logistics uses the mileage output directly to quote freight.
+*> Batch mode added to run a whole day's shipment distances in one
+*> pass for the daily conversion batch stream.
+*> Freight-cost figures are now shown in edited currency form instead
+*> of raw digits.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CONVERT-DISTANCE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT shipmentsFile ASSIGN TO "SHIPDIST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT freightEstimateFile ASSIGN TO "FREIGHTE.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  shipmentsFile.
+01 shipmentsRecord.
+    05 spShipmentId PIC X(15).
+    05 spFeet PIC 9(07)V99.
+FD  freightEstimateFile.
+01 freightEstimateRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 runMode PIC X(1).
+    01 shipmentsEOF PIC X(1) VALUE "N".
+    01 jobShipmentCount PIC 9(05) VALUE ZERO.
+    01 jobFreightTotal PIC 9(09)V99 VALUE ZERO.
+    01 freightEstimateDetailLine.
+        05 fedShipmentId PIC X(15).
+        05 FILLER PIC X(9) VALUE " MILES=".
+        05 fedMiles PIC Z(03)9.9999.
+        05 FILLER PIC X(8) VALUE " COST=".
+        05 fedCost PIC $$$,$$9.99.
+    01 freightEstimateTotalLine.
+        05 FILLER PIC X(17) VALUE "JOB TOTAL FREIGHT".
+        05 FILLER PIC X(1) VALUE "=".
+        05 fetTotal PIC $$$,$$$,$$9.99.
+        05 FILLER PIC X(12) VALUE " SHIPMENTS=".
+        05 fetCount PIC Z(04)9.
+    01 feet PIC 9(07)V99.
+    01 inches PIC 9(08)V99.
+    01 yards PIC 9(07)V99.
+    01 miles PIC 9(04)V9999999.
+    01 freightRateTable.
+        05 FILLER PIC 9(04)V9999 VALUE 0100.0000.
+        05 FILLER PIC 9(03)V99 VALUE 002.50.
+        05 FILLER PIC 9(04)V9999 VALUE 0500.0000.
+        05 FILLER PIC 9(03)V99 VALUE 001.75.
+        05 FILLER PIC 9(04)V9999 VALUE 9999.9999.
+        05 FILLER PIC 9(03)V99 VALUE 001.10.
+    01 freightRateEntries REDEFINES freightRateTable.
+        05 freightRateEntry OCCURS 3 TIMES.
+            10 freightUpperMiles PIC 9(04)V9999.
+            10 freightRatePerMile PIC 9(03)V99.
+    01 freightRateIndex PIC 9(01).
+    01 freightCost PIC 9(07)V99.
+    01 freightCostCurrency PIC $$$,$$9.99.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "CONVERT-DISTANCE", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BatchFreightEstimate
+    ELSE
+        PERFORM AcceptDistanceInput
+        COMPUTE inches = feet*12
+        DISPLAY "Distance in inches: " inches
+        COMPUTE yards = feet / 3
+        DISPLAY "Distance in yards: " yards
+        COMPUTE miles = feet / 5280
+        DISPLAY "Distance in miles: " miles
+        PERFORM ComputeFreightCost
+        MOVE freightCost TO freightCostCurrency
+        DISPLAY "Freight cost: " freightCostCurrency
+        MOVE feet TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE tlAmount1Text TO tlInputs
+        MOVE freightCost TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "CONVERT-DISTANCE",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    GOBACK.
+AcceptDistanceInput.
+    DISPLAY "Enter the distance in feet:"
+    ACCEPT feet.
+ComputeFreightCost.
+    PERFORM FindFreightRateBand VARYING freightRateIndex FROM 1 BY 1
+        UNTIL miles <= freightUpperMiles (freightRateIndex)
+        OR freightRateIndex = 3
+    COMPUTE freightCost ROUNDED =
+        miles * freightRatePerMile (freightRateIndex).
+FindFreightRateBand.
+    CONTINUE.
+BatchFreightEstimate.
+    OPEN INPUT shipmentsFile
+    OPEN OUTPUT freightEstimateFile
+    PERFORM ReadShipmentsRecord
+    PERFORM ProcessShipmentsFile UNTIL shipmentsEOF = "Y"
+    PERFORM WriteFreightJobTotal
+    CLOSE shipmentsFile
+    CLOSE freightEstimateFile.
+ProcessShipmentsFile.
+    MOVE spFeet TO feet
+    COMPUTE miles = feet / 5280
+    PERFORM ComputeFreightCost
+    ADD 1 TO jobShipmentCount
+    ADD freightCost TO jobFreightTotal
+    MOVE spShipmentId TO fedShipmentId
+    MOVE miles TO fedMiles
+    MOVE freightCost TO fedCost
+    WRITE freightEstimateRecord FROM freightEstimateDetailLine
+    MOVE feet TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE tlAmount1Text TO tlInputs
+    MOVE freightCost TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "CONVERT-DISTANCE",
+        tlInputs, tlResultOut, operatorId
+    PERFORM ReadShipmentsRecord.
+ReadShipmentsRecord.
+    READ shipmentsFile
+        AT END MOVE "Y" TO shipmentsEOF
+    END-READ.
+WriteFreightJobTotal.
+    MOVE jobFreightTotal TO fetTotal
+    MOVE jobShipmentCount TO fetCount
+    WRITE freightEstimateRecord FROM freightEstimateTotalLine.
