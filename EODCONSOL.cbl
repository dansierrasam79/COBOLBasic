@@ -0,0 +1,215 @@
+*> End-of-day consolidator for the daily conversion/geometry batch
+*> stream. Copies the detail and total lines already written by each
+*> utility's batch mode into one consolidated report file, under a
+*> banner naming the source program, so operators get one file to
+*> review instead of six separate report datasets.
+*> Output is now paginated: a page header with a running page number
+*> prints every PC-LINES-PER-PAGE lines, since a whole day's combined
+*> batch output no longer fits a single printed page.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EOD-CONSOLIDATOR.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT heightReportFile ASSIGN TO "EMPHEIGHT.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS heightReportStatus.
+    SELECT freightReportFile ASSIGN TO "FREIGHTE.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS freightReportStatus.
+    SELECT timesheetReportFile ASSIGN TO "TIMESHEET.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS timesheetReportStatus.
+    SELECT circleReportFile ASSIGN TO "CIRCLEST.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS circleReportStatus.
+    SELECT rectangleReportFile ASSIGN TO "ROOMEST.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS rectangleReportStatus.
+    SELECT triangleReportFile ASSIGN TO "TRIEST.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS triangleReportStatus.
+    SELECT eodSummaryFile ASSIGN TO "EODSUM.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  heightReportFile.
+01 heightReportRecord PIC X(60).
+FD  freightReportFile.
+01 freightReportRecord PIC X(60).
+FD  timesheetReportFile.
+01 timesheetReportRecord PIC X(60).
+FD  circleReportFile.
+01 circleReportRecord PIC X(60).
+FD  rectangleReportFile.
+01 rectangleReportRecord PIC X(60).
+FD  triangleReportFile.
+01 triangleReportRecord PIC X(60).
+FD  eodSummaryFile.
+01 eodSummaryRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 heightReportStatus PIC X(2) VALUE "00".
+    01 freightReportStatus PIC X(2) VALUE "00".
+    01 timesheetReportStatus PIC X(2) VALUE "00".
+    01 circleReportStatus PIC X(2) VALUE "00".
+    01 rectangleReportStatus PIC X(2) VALUE "00".
+    01 triangleReportStatus PIC X(2) VALUE "00".
+    01 sourceEOF PIC X(1).
+    01 eodBannerLine.
+        05 FILLER PIC X(10) VALUE "=== ".
+        05 ebSourceName PIC X(40).
+        05 FILLER PIC X(10) VALUE " ===".
+    01 eodNoDataLine PIC X(30) VALUE "  (no batch output for today)".
+    COPY "PAGECTL.cpy".
+    01 pageBreakLine PIC X(60) VALUE ALL "=".
+    01 eodPageHeaderLine.
+        05 FILLER PIC X(32) VALUE "END-OF-DAY CONSOLIDATED REPORT".
+        05 FILLER PIC X(6) VALUE "PAGE ".
+        05 phPageNumber PIC ZZ9.
+    01 pendingLine PIC X(60).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    OPEN OUTPUT eodSummaryFile
+    PERFORM START-NEW-PAGE
+    PERFORM COPY-HEIGHT-REPORT
+    PERFORM COPY-FREIGHT-REPORT
+    PERFORM COPY-TIMESHEET-REPORT
+    PERFORM COPY-CIRCLE-REPORT
+    PERFORM COPY-RECTANGLE-REPORT
+    PERFORM COPY-TRIANGLE-REPORT
+    CLOSE eodSummaryFile
+    STOP RUN.
+START-NEW-PAGE.
+    IF PC-PAGE-COUNT > ZERO
+        WRITE eodSummaryRecord FROM pageBreakLine
+    END-IF
+    ADD 1 TO PC-PAGE-COUNT
+    MOVE PC-PAGE-COUNT TO phPageNumber
+    WRITE eodSummaryRecord FROM eodPageHeaderLine
+    MOVE ZERO TO PC-LINE-COUNT.
+WRITE-PAGINATED-LINE.
+    IF PC-LINE-COUNT >= PC-LINES-PER-PAGE
+        PERFORM START-NEW-PAGE
+    END-IF
+    WRITE eodSummaryRecord FROM pendingLine
+    ADD 1 TO PC-LINE-COUNT.
+COPY-HEIGHT-REPORT.
+    MOVE "HEIGHT-IN-CMS (EMPHEIGHT.RPT)" TO ebSourceName
+    MOVE eodBannerLine TO pendingLine
+    PERFORM WRITE-PAGINATED-LINE
+    OPEN INPUT heightReportFile
+    IF heightReportStatus = "00"
+        MOVE "N" TO sourceEOF
+        PERFORM COPY-ONE-HEIGHT-LINE UNTIL sourceEOF = "Y"
+        CLOSE heightReportFile
+    ELSE
+        MOVE eodNoDataLine TO pendingLine
+        PERFORM WRITE-PAGINATED-LINE
+    END-IF.
+COPY-ONE-HEIGHT-LINE.
+    READ heightReportFile
+        AT END MOVE "Y" TO sourceEOF
+        NOT AT END
+            MOVE heightReportRecord TO pendingLine
+            PERFORM WRITE-PAGINATED-LINE
+    END-READ.
+COPY-FREIGHT-REPORT.
+    MOVE "CONVERT-DISTANCE (FREIGHTE.RPT)" TO ebSourceName
+    MOVE eodBannerLine TO pendingLine
+    PERFORM WRITE-PAGINATED-LINE
+    OPEN INPUT freightReportFile
+    IF freightReportStatus = "00"
+        MOVE "N" TO sourceEOF
+        PERFORM COPY-ONE-FREIGHT-LINE UNTIL sourceEOF = "Y"
+        CLOSE freightReportFile
+    ELSE
+        MOVE eodNoDataLine TO pendingLine
+        PERFORM WRITE-PAGINATED-LINE
+    END-IF.
+COPY-ONE-FREIGHT-LINE.
+    READ freightReportFile
+        AT END MOVE "Y" TO sourceEOF
+        NOT AT END
+            MOVE freightReportRecord TO pendingLine
+            PERFORM WRITE-PAGINATED-LINE
+    END-READ.
+COPY-TIMESHEET-REPORT.
+    MOVE "TIME-IN-SECONDS (TIMESHEET.RPT)" TO ebSourceName
+    MOVE eodBannerLine TO pendingLine
+    PERFORM WRITE-PAGINATED-LINE
+    OPEN INPUT timesheetReportFile
+    IF timesheetReportStatus = "00"
+        MOVE "N" TO sourceEOF
+        PERFORM COPY-ONE-TIMESHEET-LINE UNTIL sourceEOF = "Y"
+        CLOSE timesheetReportFile
+    ELSE
+        MOVE eodNoDataLine TO pendingLine
+        PERFORM WRITE-PAGINATED-LINE
+    END-IF.
+COPY-ONE-TIMESHEET-LINE.
+    READ timesheetReportFile
+        AT END MOVE "Y" TO sourceEOF
+        NOT AT END
+            MOVE timesheetReportRecord TO pendingLine
+            PERFORM WRITE-PAGINATED-LINE
+    END-READ.
+COPY-CIRCLE-REPORT.
+    MOVE "COMPUTE-CIRCLE-AREA (CIRCLEST.RPT)" TO ebSourceName
+    MOVE eodBannerLine TO pendingLine
+    PERFORM WRITE-PAGINATED-LINE
+    OPEN INPUT circleReportFile
+    IF circleReportStatus = "00"
+        MOVE "N" TO sourceEOF
+        PERFORM COPY-ONE-CIRCLE-LINE UNTIL sourceEOF = "Y"
+        CLOSE circleReportFile
+    ELSE
+        MOVE eodNoDataLine TO pendingLine
+        PERFORM WRITE-PAGINATED-LINE
+    END-IF.
+COPY-ONE-CIRCLE-LINE.
+    READ circleReportFile
+        AT END MOVE "Y" TO sourceEOF
+        NOT AT END
+            MOVE circleReportRecord TO pendingLine
+            PERFORM WRITE-PAGINATED-LINE
+    END-READ.
+COPY-RECTANGLE-REPORT.
+    MOVE "DISPLAY-RECT-AREA-PERIMETER (ROOMEST.RPT)" TO ebSourceName
+    MOVE eodBannerLine TO pendingLine
+    PERFORM WRITE-PAGINATED-LINE
+    OPEN INPUT rectangleReportFile
+    IF rectangleReportStatus = "00"
+        MOVE "N" TO sourceEOF
+        PERFORM COPY-ONE-RECTANGLE-LINE UNTIL sourceEOF = "Y"
+        CLOSE rectangleReportFile
+    ELSE
+        MOVE eodNoDataLine TO pendingLine
+        PERFORM WRITE-PAGINATED-LINE
+    END-IF.
+COPY-ONE-RECTANGLE-LINE.
+    READ rectangleReportFile
+        AT END MOVE "Y" TO sourceEOF
+        NOT AT END
+            MOVE rectangleReportRecord TO pendingLine
+            PERFORM WRITE-PAGINATED-LINE
+    END-READ.
+COPY-TRIANGLE-REPORT.
+    MOVE "DISPLAY-AREA-VALUE (TRIEST.RPT)" TO ebSourceName
+    MOVE eodBannerLine TO pendingLine
+    PERFORM WRITE-PAGINATED-LINE
+    OPEN INPUT triangleReportFile
+    IF triangleReportStatus = "00"
+        MOVE "N" TO sourceEOF
+        PERFORM COPY-ONE-TRIANGLE-LINE UNTIL sourceEOF = "Y"
+        CLOSE triangleReportFile
+    ELSE
+        MOVE eodNoDataLine TO pendingLine
+        PERFORM WRITE-PAGINATED-LINE
+    END-IF.
+COPY-ONE-TRIANGLE-LINE.
+    READ triangleReportFile
+        AT END MOVE "Y" TO sourceEOF
+        NOT AT END
+            MOVE triangleReportRecord TO pendingLine
+            PERFORM WRITE-PAGINATED-LINE
+    END-READ.
