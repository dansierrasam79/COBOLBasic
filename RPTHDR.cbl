@@ -0,0 +1,42 @@
+*> Shared report-header subprogram CALLed at the top of every utility
+*> in the suite so printed output always shows the run date, run time,
+*> and operator ID it was produced under.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REPORT-HEADER.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 rhCurrentDateTime.
+        05 rhCurrentDate.
+            10 rhCurrentYear PIC 9(04).
+            10 rhCurrentMonth PIC 9(02).
+            10 rhCurrentDay PIC 9(02).
+        05 rhCurrentTime.
+            10 rhCurrentHours PIC 9(02).
+            10 rhCurrentMinutes PIC 9(02).
+            10 rhCurrentSeconds PIC 9(02).
+        05 FILLER PIC X(07).
+    01 rhRunDateNum PIC 9(08).
+    01 rhRunTimeNum PIC 9(06).
+    01 rhHeaderLine.
+        05 FILLER PIC X(10) VALUE "RUN DATE: ".
+        05 rhRunDate PIC 9999/99/99.
+        05 FILLER PIC X(8) VALUE "  TIME: ".
+        05 rhRunTime PIC 99B99B99.
+        05 FILLER PIC X(12) VALUE "  OPERATOR: ".
+        05 rhOperatorOut PIC X(08).
+        05 FILLER PIC X(11) VALUE "  PROGRAM: ".
+        05 rhProgramOut PIC X(27).
+LINKAGE SECTION.
+01 LK-PROGRAM-ID PIC X(27).
+01 LK-OPERATOR-ID PIC X(08).
+PROCEDURE DIVISION USING LK-PROGRAM-ID, LK-OPERATOR-ID.
+DISPLAY-REPORT-HEADER.
+    MOVE FUNCTION CURRENT-DATE TO rhCurrentDateTime
+    MOVE rhCurrentDate TO rhRunDateNum
+    MOVE rhCurrentTime TO rhRunTimeNum
+    MOVE rhRunDateNum TO rhRunDate
+    MOVE rhRunTimeNum TO rhRunTime
+    MOVE LK-OPERATOR-ID TO rhOperatorOut
+    MOVE LK-PROGRAM-ID TO rhProgramOut
+    DISPLAY rhHeaderLine
+    GOBACK.
