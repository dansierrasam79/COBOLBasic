@@ -1,16 +1,83 @@
 *>  Write a COBOL program to display the following pattern
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-JAVA-STRINGS. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 va1 PIC X(30) VALUE " C o b b o l". 
-    01 va2 PIC X(30) VALUE " C o o b b o o l". 
-    01 va3 PIC X(30) VALUE "C C ooooo B B ooooo l l". 
-    01 va4 PIC X(30) VALUE "CC o o B o o l". 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    DISPLAY va1 
-    DISPLAY va2 
-    DISPLAY va3 
-    DISPLAY va4 
-    STOP RUN.
+*> Turned into a name-badge generator: reads employee names from a
+*> file and produces one bordered banner page per name using the same
+*> multi-line DISPLAY/WRITE approach the original hardcoded pattern
+*> used, spacing each name out into large block-style lettering instead
+*> of hand-drawing badge banners for new-hire orientation.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-JAVA-STRINGS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT badgeNamesFile ASSIGN TO "BADGEJOB.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT badgeReportFile ASSIGN TO "BADGES.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  badgeNamesFile.
+01 badgeNameRecord PIC X(20).
+FD  badgeReportFile.
+01 badgeReportRecord PIC X(44).
+WORKING-STORAGE SECTION.
+    01 badgeBorderLine PIC X(44) VALUE ALL "*".
+    01 badgeBlankLine PIC X(44) VALUE SPACES.
+    01 badgeNameLine.
+        05 FILLER PIC X(2) VALUE "* ".
+        05 bnName PIC X(40).
+        05 FILLER PIC X(2) VALUE " *".
+    01 blockName PIC X(40).
+    01 plainName PIC X(20).
+    01 nameLength PIC 99.
+    01 blockIndex PIC 99.
+    01 blockPosition PIC 99.
+    01 badgeEOF PIC X(1) VALUE "N".
+    01 pageNumber PIC 999 VALUE ZERO.
+    01 pageBreakLine PIC X(44) VALUE ALL "=".
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-JAVA-STRINGS", operatorId
+    OPEN INPUT badgeNamesFile
+    OPEN OUTPUT badgeReportFile
+    PERFORM READ-BADGE-NAME-RECORD
+    PERFORM PRINT-ONE-BADGE UNTIL badgeEOF = "Y"
+    CLOSE badgeNamesFile
+    CLOSE badgeReportFile
+    GOBACK.
+PRINT-ONE-BADGE.
+    ADD 1 TO pageNumber
+    IF pageNumber > 1
+        WRITE badgeReportRecord FROM pageBreakLine
+        WRITE badgeReportRecord FROM badgeBlankLine
+    END-IF
+    MOVE badgeNameRecord TO plainName
+    PERFORM BUILD-BLOCK-NAME
+    WRITE badgeReportRecord FROM badgeBorderLine
+    WRITE badgeReportRecord FROM badgeBlankLine
+    MOVE blockName TO bnName
+    WRITE badgeReportRecord FROM badgeNameLine
+    WRITE badgeReportRecord FROM badgeBlankLine
+    WRITE badgeReportRecord FROM badgeBorderLine
+    MOVE plainName TO tlInputs
+    MOVE "BADGE PRINTED" TO tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-JAVA-STRINGS",
+        tlInputs, tlResultOut, operatorId
+    PERFORM READ-BADGE-NAME-RECORD.
+BUILD-BLOCK-NAME.
+    MOVE SPACES TO blockName
+    MOVE 1 TO blockPosition
+    COMPUTE nameLength = FUNCTION LENGTH(FUNCTION TRIM(plainName))
+    PERFORM SPACE-OUT-ONE-CHARACTER VARYING blockIndex FROM 1 BY 1
+        UNTIL blockIndex > nameLength.
+SPACE-OUT-ONE-CHARACTER.
+    MOVE plainName (blockIndex:1) TO blockName (blockPosition:1)
+    ADD 2 TO blockPosition.
+READ-BADGE-NAME-RECORD.
+    READ badgeNamesFile
+        AT END MOVE "Y" TO badgeEOF
+    END-READ.
