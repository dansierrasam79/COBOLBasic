@@ -1,21 +1,91 @@
 *> Write a COBOL program to solve (x + y) * (x + y).
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. COMPUTE-EQUATION. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 givenX PIC 999. 
-    01 givenY PIC 999. 
-    01 finalResult PIC 999. 
-PROCEDURE DIVISION. 
-MainProgram. 
-    PERFORM AcceptXandY 
-    PERFORM ComputeEquation 
-    DISPLAY finalResult 
-    STOP RUN. 
-AcceptXandY. 
-    DISPLAY "Enter X-value" 
-    ACCEPT givenX 
-    DISPLAY "Enter Y-value" 
-    ACCEPT givenY. 
-ComputeEquation. 
+*> General quadratic solver added alongside it, since the (x+y)^2 case
+*> is really just one special case of the equations engineering asks
+*> us to solve.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMPUTE-EQUATION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 givenX PIC 999.
+    01 givenY PIC 999.
+    01 finalResult PIC 999.
+    01 equationChoice PIC X(1).
+    01 coeffA PIC S9(05)V99.
+    01 coeffB PIC S9(05)V99.
+    01 coeffC PIC S9(05)V99.
+    01 discriminant PIC S9(09)V9999.
+    01 sqrtDiscriminant PIC S9(05)V9999.
+    01 rootReal PIC S9(05)V9999.
+    01 rootImaginary PIC S9(05)V9999.
+    01 root1 PIC S9(05)V9999.
+    01 root2 PIC S9(05)V9999.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MainProgram.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "COMPUTE-EQUATION", operatorId
+    DISPLAY "(S)pecial (x+y)^2 case or (Q)uadratic ax^2+bx+c=0: "
+    ACCEPT equationChoice
+    IF equationChoice = "Q" OR equationChoice = "q"
+        PERFORM AcceptQuadraticCoefficients
+        PERFORM ComputeQuadraticRoots
+    ELSE
+        PERFORM AcceptXandY
+        PERFORM ComputeEquation
+        DISPLAY finalResult
+        MOVE givenX TO tlInputs
+        MOVE finalResult TO tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "COMPUTE-EQUATION",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    GOBACK.
+AcceptXandY.
+    DISPLAY "Enter X-value"
+    ACCEPT givenX
+    DISPLAY "Enter Y-value"
+    ACCEPT givenY.
+ComputeEquation.
     COMPUTE finalResult = (givenX + givenY) * (givenX + givenY).
+AcceptQuadraticCoefficients.
+    PERFORM AcceptCoeffA UNTIL coeffA NOT = ZERO
+    DISPLAY "Enter coefficient b"
+    ACCEPT coeffB
+    DISPLAY "Enter coefficient c"
+    ACCEPT coeffC.
+AcceptCoeffA.
+    DISPLAY "Enter coefficient a"
+    ACCEPT coeffA
+    IF coeffA = ZERO
+        DISPLAY "Coefficient a must not be zero - please re-key."
+    END-IF.
+ComputeQuadraticRoots.
+    COMPUTE discriminant = (coeffB * coeffB) - (4 * coeffA * coeffC)
+    IF discriminant < 0
+        COMPUTE rootReal = -coeffB / (2 * coeffA)
+        COMPUTE sqrtDiscriminant = FUNCTION SQRT(FUNCTION ABS(discriminant))
+        COMPUTE rootImaginary = sqrtDiscriminant / (2 * coeffA)
+        DISPLAY "Complex roots: " rootReal " +/- " rootImaginary "i"
+        MOVE coeffA TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE tlAmount1Text TO tlInputs
+        MOVE rootReal TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    ELSE
+        COMPUTE sqrtDiscriminant = FUNCTION SQRT(discriminant)
+        COMPUTE root1 = (-coeffB + sqrtDiscriminant) / (2 * coeffA)
+        COMPUTE root2 = (-coeffB - sqrtDiscriminant) / (2 * coeffA)
+        DISPLAY "Root 1: " root1
+        DISPLAY "Root 2: " root2
+        MOVE coeffA TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE tlAmount1Text TO tlInputs
+        MOVE root1 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    END-IF
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-EQUATION",
+        tlInputs, tlResultOut, operatorId.
