@@ -0,0 +1,78 @@
+//DAILYBAT JOB (ACCTG),'DAILY BATCH STREAM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* DAILY BATCH JOB STREAM - CONVERSION AND GEOMETRY UTILITIES    *
+//*                                                                *
+//* RUNS THE CONVERSION UTILITIES (HEIGHT-IN-CMS, CONVERT-        *
+//* DISTANCE, TIME-IN-SECONDS) AND THE GEOMETRY UTILITIES         *
+//* (COMPUTE-CIRCLE-AREA, DISPLAY-RECT-AREA-PERIMETER,            *
+//* DISPLAY-AREA-VALUE) AGAINST THE DAY'S DATA EXTRACTS, THEN     *
+//* ROLLS EACH STEP'S REPORT INTO ONE CONSOLIDATED END-OF-DAY     *
+//* REPORT FILE (EODSUM.RPT) VIA THE EOD-CONSOLIDATOR STEP.       *
+//*                                                                *
+//* EACH UTILITY IS DRIVEN IN BATCH MODE BY FEEDING AN OPERATOR   *
+//* ID FOLLOWED BY "B" TO SYSIN - THE SAME PROMPTS AN OPERATOR    *
+//* WOULD ANSWER INTERACTIVELY.                                   *
+//*                                                                *
+//* EVERY STEP'S PROGRAM SELECTS ITS DATA AND REPORT FILES BY A   *
+//* FIXED LITERAL FILENAME (EMPHEIGHT.DAT, CIRCLESPEC.DAT, AND SO *
+//* ON), NOT BY DDNAME - THE SAME WAY EACH UTILITY RUNS WHEN      *
+//* CALLED STANDALONE OR FROM THE SIGN-ON MENU - SO THIS STREAM   *
+//* CARRIES NO INPUT/OUTPUT DD STATEMENTS FOR THOSE FILES: A DD   *
+//* CARD CANNOT REBIND A LITERAL-ASSIGN SELECT. THE DAY'S EXTRACT *
+//* MUST BE STAGED UNDER THOSE LITERAL NAMES IN THE JOB'S WORKING *
+//* DIRECTORY AHEAD OF THIS STREAM. STEPLIB, SYSIN, AND THE       *
+//* COND= CHECKS ARE WHAT THIS JCL ACTUALLY CONTROLS.             *
+//*--------------------------------------------------------------*
+//HEIGHTCV EXEC PGM=HEIGHT-IN-CMS
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD *
+DAILYBAT
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//CONVDIST EXEC PGM=CONVERT-DISTANCE,COND=(0,NE,HEIGHTCV)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD *
+DAILYBAT
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//TIMESECS EXEC PGM=TIME-IN-SECONDS,COND=(0,NE,CONVDIST)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD *
+DAILYBAT
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//CIRCAREA EXEC PGM=COMPUTE-CIRCLE-AREA,COND=(0,NE,TIMESECS)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD *
+DAILYBAT
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//RECTAREA EXEC PGM=DISPLAY-RECT-AREA-PERIMETER,COND=(0,NE,CIRCAREA)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD *
+DAILYBAT
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//TRIAREA  EXEC PGM=DISPLAY-AREA-VALUE,COND=(0,NE,RECTAREA)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD *
+DAILYBAT
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//EODCONS  EXEC PGM=EOD-CONSOLIDATOR,COND=(0,NE,TRIAREA)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
