@@ -1,28 +1,148 @@
-*> Write a COBOL program to compute the distance between the points (x1, y1) and (x2, y2). 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. COMPUTE-CARTESIAN-DISTANCE. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 x1 PIC 9. 
-    01 y1 PIC 9. 
-    01 x2 PIC 9. 
-    01 y2 PIC 9. 
-    01 distance PIC S9V99. 
-PROCEDURE DIVISION. 
-MainProgram. 
-    PERFORM AcceptGivenValues 
-    PERFORM ComputeDistance 
-    DISPLAY "Distance between two points: " distance 
-    STOP RUN. 
-AcceptGivenValues. 
-    DISPLAY "Enter first x-coordinate" 
-    ACCEPT x1 
-    DISPLAY "Enter first y-coordinate" 
-    ACCEPT y1 
-    DISPLAY "Enter second x-coordinate" 
-    ACCEPT x2 
-    DISPLAY "Enter second y-coordinate" 
-    ACCEPT y2. 
-ComputeDistance. 
-    COMPUTE distance = ( y2 - y1 ) / ( x2 - x1).
-
+*> Write a COBOL program to compute the distance between the points (x1, y1) and (x2, y2).
+*> Fixed to the real Euclidean distance formula (the old code computed
+*> a slope and abended on vertical point-pairs), plus a batch mode for
+*> field-survey distance reports.
+*> Coordinates widened to signed fields so points in any quadrant can
+*> be entered, since site-layout work uses a negative-offset coordinate
+*> system relative to a site origin, not just the positive quadrant.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMPUTE-CARTESIAN-DISTANCE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT pointsFile ASSIGN TO "SURVEYPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT distancesFile ASSIGN TO "SURVEYDS.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  pointsFile.
+01 pointsRecord.
+    05 spX1 PIC S9(04)V99.
+    05 spY1 PIC S9(04)V99.
+    05 spX2 PIC S9(04)V99.
+    05 spY2 PIC S9(04)V99.
+FD  distancesFile.
+01 distancesRecord PIC X(40).
+WORKING-STORAGE SECTION.
+    01 x1 PIC S9(04)V99.
+    01 y1 PIC S9(04)V99.
+    01 x2 PIC S9(04)V99.
+    01 y2 PIC S9(04)V99.
+    01 deltaX PIC S9(05)V99.
+    01 deltaY PIC S9(05)V99.
+    01 sumOfSquares PIC 9(09)V9999.
+    01 distance PIC 9(05)V9999.
+    01 runMode PIC X(1).
+    01 pointsEOF PIC X(1) VALUE "N".
+    01 distanceDetailLine.
+        05 ddX1 PIC -(04)9.99.
+        05 FILLER PIC X(1) VALUE ",".
+        05 ddY1 PIC -(04)9.99.
+        05 FILLER PIC X(5) VALUE " -> (".
+        05 ddX2 PIC -(04)9.99.
+        05 FILLER PIC X(1) VALUE ",".
+        05 ddY2 PIC -(04)9.99.
+        05 FILLER PIC X(13) VALUE ") DISTANCE=".
+        05 ddDistance PIC Z(04)9.9999.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 tlAmount3Text PIC X(20).
+    01 tlAmount4Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MainProgram.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "COMPUTE-CARTESIAN-DISTANCE", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BatchDistanceProcedure
+    ELSE
+        PERFORM AcceptGivenValues
+        PERFORM ComputeDistance
+        DISPLAY "Distance between two points: " distance
+        MOVE x1 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE y1 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE x2 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+        MOVE y2 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount4Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount4Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE distance TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "COMPUTE-CARTESIAN-DISTANCE",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    GOBACK.
+AcceptGivenValues.
+    DISPLAY "Enter first x-coordinate"
+    ACCEPT x1
+    DISPLAY "Enter first y-coordinate"
+    ACCEPT y1
+    DISPLAY "Enter second x-coordinate"
+    ACCEPT x2
+    DISPLAY "Enter second y-coordinate"
+    ACCEPT y2.
+ComputeDistance.
+    COMPUTE deltaX = x2 - x1
+    COMPUTE deltaY = y2 - y1
+    COMPUTE sumOfSquares = (deltaX * deltaX) + (deltaY * deltaY)
+    COMPUTE distance = FUNCTION SQRT(sumOfSquares).
+BatchDistanceProcedure.
+    OPEN INPUT pointsFile
+    OPEN OUTPUT distancesFile
+    PERFORM ReadPointsRecord
+    PERFORM ProcessPointsFile UNTIL pointsEOF = "Y"
+    CLOSE pointsFile
+    CLOSE distancesFile.
+ProcessPointsFile.
+    MOVE spX1 TO x1
+    MOVE spY1 TO y1
+    MOVE spX2 TO x2
+    MOVE spY2 TO y2
+    PERFORM ComputeDistance
+    MOVE x1 TO ddX1
+    MOVE y1 TO ddY1
+    MOVE x2 TO ddX2
+    MOVE y2 TO ddY2
+    MOVE distance TO ddDistance
+    WRITE distancesRecord FROM distanceDetailLine
+    MOVE x1 TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE y1 TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE x2 TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+    MOVE y2 TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount4Text
+    MOVE SPACES TO tlInputs
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount4Text) DELIMITED BY SIZE INTO tlInputs
+    MOVE distance TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-CARTESIAN-DISTANCE",
+        tlInputs, tlResultOut, operatorId
+    PERFORM ReadPointsRecord.
+ReadPointsRecord.
+    READ pointsFile
+        AT END MOVE "Y" TO pointsEOF
+    END-READ.
