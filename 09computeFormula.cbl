@@ -1,15 +1,80 @@
-*> Write a COBOL program to compute a specified formula. 
-*> Specified Formula : 
-*> 4.0 * (1 - (1.0/3) + (1.0/5) - (1.0/7) + (1.0/9) - (1.0/11)) 
-*> Expected Output 
-*> 2.9760461760461765 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. CALCULATE-NUMBERS-EXPRESSION. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 result PIC 999V99. 
-PROCEDURE DIVISION. 
+*> Write a COBOL program to compute a specified formula.
+*> Specified Formula :
+*> 4.0 * (1 - (1.0/3) + (1.0/5) - (1.0/7) + (1.0/9) - (1.0/11))
+*> Expected Output
+*> 2.9760461760461765
+*> Number of series terms is now operator-supplied for the Leibniz pi estimate.
+*> ON SIZE ERROR trapping added so an oversized result is flagged to an
+*> error log instead of silently truncating.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALC-FORMULA-PI.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT errorFile ASSIGN TO "FORMULAERROR.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS errorFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  errorFile.
+01 errorRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 errorFileStatus PIC X(2) VALUE "00".
+    01 result PIC S9(03)V9(10).
+    01 termCount PIC 9(04) VALUE 6.
+    01 termIndex PIC 9(04) VALUE ZERO.
+    01 termSign PIC S9(01) VALUE 1.
+    01 termDenominator PIC 9(07) VALUE 1.
+    01 runningSum PIC S9(03)V9(10) VALUE ZERO.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
 MAIN-PROCEDURE.
-    COMPUTE result = 4.0 * 1 - (1.0 / 3) + (1.0 / 5) - (1.0 / 7) + (1.0 / 9) - (1.0 / 11) 
-    DISPLAY result 
-    STOP RUN.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "CALC-FORMULA-PI", operatorId
+    DISPLAY "Enter number of series terms (default 6):"
+    ACCEPT termCount
+    IF termCount = ZERO
+        MOVE 6 TO termCount
+    END-IF
+    MOVE ZERO TO runningSum
+    MOVE 1 TO termSign
+    PERFORM ADD-ONE-TERM VARYING termIndex FROM 1 BY 1
+        UNTIL termIndex > termCount
+    COMPUTE result = 4.0 * runningSum
+        ON SIZE ERROR
+            PERFORM LOG-SIZE-ERROR
+        NOT ON SIZE ERROR
+            DISPLAY result
+            MOVE termCount TO tlInputs
+            MOVE result TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+            CALL "TRANSACTION-LOGGER" USING "CALC-FORMULA-PI",
+                tlInputs, tlResultOut, operatorId
+    END-COMPUTE
+    GOBACK.
+ADD-ONE-TERM.
+    COMPUTE termDenominator = (2 * termIndex) - 1
+    COMPUTE runningSum = runningSum + (termSign * (1.0 / termDenominator))
+    COMPUTE termSign = termSign * -1.
+LOG-SIZE-ERROR.
+    OPEN EXTEND errorFile
+    IF errorFileStatus = "05" OR errorFileStatus = "35"
+        OPEN OUTPUT errorFile
+    END-IF
+    MOVE runningSum TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE SPACES TO errorRecord
+    STRING "FORMULA OVERFLOW: TERMS=" DELIMITED BY SIZE
+        termCount DELIMITED BY SIZE
+        " SUM=" DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+        INTO errorRecord
+    END-STRING
+    WRITE errorRecord
+    CLOSE errorFile
+    DISPLAY "Series result too large - see FORMULAERROR.LOG".
