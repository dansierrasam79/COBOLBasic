@@ -0,0 +1,81 @@
+*> Shared transaction logger CALLed by every utility in the suite so a
+*> customer dispute can be traced back to the inputs that produced a
+*> given result. Opens the shared log in EXTEND mode, appends one
+*> line, and closes again so independently-run programs never contend
+*> for the file.
+*> Also writes the same program-id/timestamp/inputs/result to a CSV
+*> extract alongside the fixed-format log, so analysts who reconcile
+*> our numbers can open TRANSACTION.CSV straight in a spreadsheet
+*> instead of retyping DISPLAY output.
+*> Now also records the operator ID each utility is already collecting,
+*> so a consolidated end-of-day run can show who ran what alongside
+*> the result, not just the program and the answer.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TRANSACTION-LOGGER.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT transactionLogFile ASSIGN TO "TRANSACTION.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS tranLogFileStatus.
+    SELECT transactionCsvFile ASSIGN TO "TRANSACTION.CSV"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS tranCsvFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  transactionLogFile.
+01 transactionLogRecord PIC X(130).
+FD  transactionCsvFile.
+01 transactionCsvRecord PIC X(130).
+WORKING-STORAGE SECTION.
+    01 tranLogFileStatus PIC X(2) VALUE "00".
+    COPY "TRANLOG.cpy".
+    01 tranCsvFileStatus PIC X(2) VALUE "00".
+    01 tranCsvIsNewFile PIC X(1) VALUE "N".
+    01 tranCsvHeaderLine PIC X(130)
+        VALUE "PROGRAM-ID,TIMESTAMP,INPUTS,RESULT,OPERATOR".
+LINKAGE SECTION.
+01 LK-PROGRAM-ID PIC X(27).
+01 LK-INPUT-VALUES PIC X(40).
+01 LK-RESULT PIC X(20).
+01 LK-OPERATOR-ID PIC X(08).
+PROCEDURE DIVISION USING LK-PROGRAM-ID, LK-INPUT-VALUES, LK-RESULT,
+    LK-OPERATOR-ID.
+WRITE-TRANSACTION-LOG.
+    MOVE LK-PROGRAM-ID TO tlProgramId
+    MOVE FUNCTION CURRENT-DATE TO tlTimestamp
+    MOVE LK-INPUT-VALUES TO tlInputValues
+    MOVE LK-RESULT TO tlResult
+    MOVE LK-OPERATOR-ID TO tlOperatorId
+    OPEN EXTEND transactionLogFile
+    IF tranLogFileStatus = "05" OR tranLogFileStatus = "35"
+        OPEN OUTPUT transactionLogFile
+    END-IF
+    WRITE transactionLogRecord FROM tranLogLine
+    CLOSE transactionLogFile
+    PERFORM WRITE-TRANSACTION-CSV
+    GOBACK.
+WRITE-TRANSACTION-CSV.
+    MOVE "N" TO tranCsvIsNewFile
+    OPEN EXTEND transactionCsvFile
+    IF tranCsvFileStatus = "05" OR tranCsvFileStatus = "35"
+        OPEN OUTPUT transactionCsvFile
+        MOVE "Y" TO tranCsvIsNewFile
+    END-IF
+    IF tranCsvIsNewFile = "Y"
+        WRITE transactionCsvRecord FROM tranCsvHeaderLine
+    END-IF
+    MOVE SPACES TO transactionCsvRecord
+    STRING FUNCTION TRIM(tlProgramId) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(tlTimestamp) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(tlInputValues) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(tlResult) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        FUNCTION TRIM(tlOperatorId) DELIMITED BY SIZE
+        INTO transactionCsvRecord
+    END-STRING
+    WRITE transactionCsvRecord
+    CLOSE transactionCsvFile.
