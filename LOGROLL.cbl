@@ -0,0 +1,130 @@
+*> Monthly rollover for the shared transaction log and the per-program
+*> QA/audit error logs. Each current file in the table below is copied,
+*> line for line, onto the end of its dated monthly history file and
+*> then truncated back to empty, so the next day's runs start appending
+*> to a fresh file instead of one that grows without end. Run this once
+*> a month (or whenever the current files are getting large) ahead of
+*> the nightly batch jobs that read them.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOG-ROLLOVER.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT rolloverSourceFile ASSIGN TO DYNAMIC currentFileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS sourceFileStatus.
+    SELECT rolloverArchiveFile ASSIGN TO DYNAMIC archiveFileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS archiveFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  rolloverSourceFile.
+01 rolloverSourceRecord PIC X(130).
+FD  rolloverArchiveFile.
+01 rolloverArchiveRecord PIC X(130).
+WORKING-STORAGE SECTION.
+    01 ROLLOVER-TABLE.
+        05 ROLLOVER-ENTRY OCCURS 9 TIMES INDEXED BY rtIdx.
+            10 rtCurrentName PIC X(20).
+            10 rtArchivePrefix PIC X(8).
+            10 rtArchiveExt PIC X(4).
+    01 rolloverCount PIC 99 VALUE 9.
+    01 currentFileName PIC X(20).
+    01 archiveFileName PIC X(20).
+    01 todayDate PIC 9(08).
+    01 archiveYearMonth PIC 9(06).
+    01 sourceFileStatus PIC X(2) VALUE "00".
+    01 archiveFileStatus PIC X(2) VALUE "00".
+    01 archiveIsNewFile PIC X(1) VALUE "N".
+    01 sourceEOF PIC X(1) VALUE "N".
+    01 filesRolledCount PIC 9(02) VALUE ZERO.
+    01 rolloverMessageLine.
+        05 FILLER PIC X(16) VALUE "ROLLED OVER: ".
+        05 rmCurrentName PIC X(20).
+        05 FILLER PIC X(6) VALUE " TO: ".
+        05 rmArchiveName PIC X(20).
+    01 rolloverSkipLine.
+        05 FILLER PIC X(16) VALUE "NO DATA FOR: ".
+        05 rsCurrentName PIC X(20).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    ACCEPT todayDate FROM DATE YYYYMMDD
+    MOVE todayDate (1:6) TO archiveYearMonth
+    PERFORM LoadRolloverTable
+    PERFORM RolloverOneFile VARYING rtIdx FROM 1 BY 1
+        UNTIL rtIdx > rolloverCount
+    DISPLAY "LOG ROLLOVER COMPLETE - " filesRolledCount " FILE(S) ARCHIVED"
+    STOP RUN.
+LoadRolloverTable.
+    MOVE "TRANSACTION.LOG" TO rtCurrentName (1)
+    MOVE "TRANHIST" TO rtArchivePrefix (1)
+    MOVE ".LOG" TO rtArchiveExt (1)
+    MOVE "TRANSACTION.CSV" TO rtCurrentName (2)
+    MOVE "TRANHIST" TO rtArchivePrefix (2)
+    MOVE ".CSV" TO rtArchiveExt (2)
+    MOVE "DIVERROR.LOG" TO rtCurrentName (3)
+    MOVE "DIVHIST" TO rtArchivePrefix (3)
+    MOVE ".LOG" TO rtArchiveExt (3)
+    MOVE "PRODERROR.LOG" TO rtCurrentName (4)
+    MOVE "PRODHIST" TO rtArchivePrefix (4)
+    MOVE ".LOG" TO rtArchiveExt (4)
+    MOVE "BODMASERROR.LOG" TO rtCurrentName (5)
+    MOVE "BODMHIST" TO rtArchivePrefix (5)
+    MOVE ".LOG" TO rtArchiveExt (5)
+    MOVE "FORMULAERROR.LOG" TO rtCurrentName (6)
+    MOVE "FORMHIST" TO rtArchivePrefix (6)
+    MOVE ".LOG" TO rtArchiveExt (6)
+    MOVE "FUTUREERROR.LOG" TO rtCurrentName (7)
+    MOVE "FUTRHIST" TO rtArchivePrefix (7)
+    MOVE ".LOG" TO rtArchiveExt (7)
+    MOVE "HYPOTERROR.LOG" TO rtCurrentName (8)
+    MOVE "HYPOHIST" TO rtArchivePrefix (8)
+    MOVE ".LOG" TO rtArchiveExt (8)
+    MOVE "SHAPEJOBERROR.LOG" TO rtCurrentName (9)
+    MOVE "SHAPHIST" TO rtArchivePrefix (9)
+    MOVE ".LOG" TO rtArchiveExt (9).
+RolloverOneFile.
+    MOVE rtCurrentName (rtIdx) TO currentFileName
+    MOVE SPACES TO archiveFileName
+    STRING FUNCTION TRIM(rtArchivePrefix (rtIdx)) DELIMITED BY SIZE
+        archiveYearMonth DELIMITED BY SIZE
+        rtArchiveExt (rtIdx) DELIMITED BY SIZE
+        INTO archiveFileName
+    END-STRING
+    OPEN INPUT rolloverSourceFile
+    IF sourceFileStatus = "00"
+        MOVE "N" TO sourceEOF
+        PERFORM ReadSourceRecord
+        IF sourceEOF = "Y"
+            CLOSE rolloverSourceFile
+            MOVE currentFileName TO rsCurrentName
+            DISPLAY rolloverSkipLine
+        ELSE
+            PERFORM AppendToArchiveFile
+            CLOSE rolloverSourceFile
+            OPEN OUTPUT rolloverSourceFile
+            CLOSE rolloverSourceFile
+            MOVE currentFileName TO rmCurrentName
+            MOVE archiveFileName TO rmArchiveName
+            DISPLAY rolloverMessageLine
+            ADD 1 TO filesRolledCount
+        END-IF
+    ELSE
+        MOVE currentFileName TO rsCurrentName
+        DISPLAY rolloverSkipLine
+    END-IF.
+AppendToArchiveFile.
+    OPEN EXTEND rolloverArchiveFile
+    IF archiveFileStatus = "05" OR archiveFileStatus = "35"
+        OPEN OUTPUT rolloverArchiveFile
+    END-IF
+    PERFORM CopySourceRecordToArchive UNTIL sourceEOF = "Y"
+    CLOSE rolloverArchiveFile.
+CopySourceRecordToArchive.
+    MOVE rolloverSourceRecord TO rolloverArchiveRecord
+    WRITE rolloverArchiveRecord
+    PERFORM ReadSourceRecord.
+ReadSourceRecord.
+    READ rolloverSourceFile
+        AT END MOVE "Y" TO sourceEOF
+    END-READ.
