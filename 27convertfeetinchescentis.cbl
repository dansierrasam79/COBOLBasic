@@ -1,19 +1,134 @@
 *> Write a COBOL program to convert height (in feet and inches) to centimeters.
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. HEIGHT-IN-CMS. 
+*> Reverse path (centimeters back to feet/inches) and a batch mode over
+*> an employee-height file added, since uniform ordering gets heights
+*> in both units depending on the supplier.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HEIGHT-IN-CMS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT heightsFile ASSIGN TO "EMPHEIGHT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT heightsResultsFile ASSIGN TO "EMPHEIGHT.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+FILE SECTION.
+FD  heightsFile.
+01 heightsRecord.
+    05 hEmployeeId PIC 9(06).
+    05 hUnit PIC X(1).
+    05 hValue1 PIC 999V99.
+    05 hValue2 PIC 999V99.
+FD  heightsResultsFile.
+01 heightsResultRecord PIC X(50).
 WORKING-STORAGE SECTION.
-    01 heightfeet PIC 999V99. 
-    01 heightinchs PIC 999V99. 
-    01 height PIC 999V99. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    PERFORM AcceptHeightInput 
-    COMPUTE height = (heightfeet*30.48) + (heightinchs*2.54) 
-    DISPLAY height 
-    STOP RUN. 
-AcceptHeightInput. 
-    DISPLAY "Enter the height in feet: " 
-    ACCEPT heightfeet 
-    DISPLAY "Enter the height in inches: " 
+    01 heightfeet PIC 999V99.
+    01 heightinchs PIC 999V99.
+    01 height PIC 999V99.
+    01 conversionChoice PIC X(1).
+    01 runMode PIC X(1).
+    01 heightsEOF PIC X(1) VALUE "N".
+    01 resultLine.
+        05 rlEmployeeId PIC 9(06).
+        05 FILLER PIC X(3) VALUE " - ".
+        05 rlFeet PIC Z(02)9.99.
+        05 FILLER PIC X(3) VALUE "ft ".
+        05 rlInches PIC Z(02)9.99.
+        05 FILLER PIC X(6) VALUE "in = ".
+        05 rlCms PIC Z(02)9.99.
+        05 FILLER PIC X(3) VALUE "cm".
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "HEIGHT-IN-CMS", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BatchHeightProcedure
+    ELSE
+        DISPLAY "Convert (F)eet/inches to cm or (C)m to feet/inches: "
+        ACCEPT conversionChoice
+        IF conversionChoice = "C" OR conversionChoice = "c"
+            DISPLAY "Enter the height in centimeters: "
+            ACCEPT height
+            PERFORM ComputeCmsToFeetInches
+            DISPLAY heightfeet " ft " heightinchs " in"
+            MOVE height TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE tlAmount1Text TO tlInputs
+            MOVE heightfeet TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        ELSE
+            PERFORM AcceptHeightInput
+            PERFORM ComputeFeetInchesToCms
+            DISPLAY height
+            MOVE heightfeet TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE heightinchs TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+            MOVE SPACES TO tlInputs
+            STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+            MOVE height TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        END-IF
+        CALL "TRANSACTION-LOGGER" USING "HEIGHT-IN-CMS",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    GOBACK.
+AcceptHeightInput.
+    DISPLAY "Enter the height in feet: "
+    ACCEPT heightfeet
+    DISPLAY "Enter the height in inches: "
     ACCEPT heightinchs.
+ComputeFeetInchesToCms.
+    COMPUTE height = (heightfeet*30.48) + (heightinchs*2.54).
+ComputeCmsToFeetInches.
+    COMPUTE heightfeet = FUNCTION INTEGER(height / 30.48)
+    COMPUTE heightinchs = (height - (heightfeet * 30.48)) / 2.54.
+BatchHeightProcedure.
+    OPEN INPUT heightsFile
+    OPEN OUTPUT heightsResultsFile
+    PERFORM ReadHeightsRecord
+    PERFORM ProcessHeightsFile UNTIL heightsEOF = "Y"
+    CLOSE heightsFile
+    CLOSE heightsResultsFile.
+ProcessHeightsFile.
+    IF hUnit = "C" OR hUnit = "c"
+        MOVE hValue1 TO height
+        PERFORM ComputeCmsToFeetInches
+    ELSE
+        MOVE hValue1 TO heightfeet
+        MOVE hValue2 TO heightinchs
+        PERFORM ComputeFeetInchesToCms
+    END-IF
+    MOVE hEmployeeId TO rlEmployeeId
+    MOVE heightfeet TO rlFeet
+    MOVE heightinchs TO rlInches
+    MOVE height TO rlCms
+    WRITE heightsResultRecord FROM resultLine
+    MOVE heightfeet TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE heightinchs TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE SPACES TO tlInputs
+    STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+    MOVE height TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "HEIGHT-IN-CMS",
+        tlInputs, tlResultOut, operatorId
+    PERFORM ReadHeightsRecord.
+ReadHeightsRecord.
+    READ heightsFile
+        AT END MOVE "Y" TO heightsEOF
+    END-READ.
