@@ -1,15 +1,110 @@
-*>Write a COBOL program to compute the specified expressions and print the output. 
-*>Test Data: 
-*>((25.5 * 3.5 - 3.5 * 3.5) / (40.5 - 4.5)) 
+*>Write a COBOL program to compute the specified expressions and print the output.
+*>Test Data:
+*>((25.5 * 3.5 - 3.5 * 3.5) / (40.5 - 4.5))
 *>Expected Output
-*>2.138888888888889 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. CALCULATE-NUMBERS-EXPRESSION. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-	01 result PIC 999V99. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-	COMPUTE result = (25.5 * 3.5 - 3.5 * 3.5) / (40.5 - 4.5) 
-	DISPLAY result 
-	STOP RUN. 
+*>2.138888888888889
+*>Operands now come from the operator so other BODMAS checks can reuse this logic.
+*>ON SIZE ERROR trapping added so an oversized result is flagged to an
+*>error log instead of silently truncating.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALCULATE-BODMAS-EXPRESSION.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT errorFile ASSIGN TO "BODMASERROR.LOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS errorFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  errorFile.
+01 errorRecord PIC X(60).
+WORKING-STORAGE SECTION.
+	01 errorFileStatus PIC X(2) VALUE "00".
+	01 result PIC 9(05)V99.
+	01 operandA PIC 9(03)V99 VALUE 25.5.
+	01 operandB PIC 9(03)V99 VALUE 3.5.
+	01 operandC PIC 9(03)V99 VALUE 3.5.
+	01 operandD PIC 9(03)V99 VALUE 40.5.
+	01 operandE PIC 9(03)V99 VALUE 4.5.
+	01 useDefaults PIC X(1).
+	01 tlInputs PIC X(40).
+	01 tlResultOut PIC X(20).
+	01 tlAmountWork PIC S9(09)V9(04).
+	01 tlAmount1Text PIC X(20).
+	01 tlAmount2Text PIC X(20).
+	01 tlAmount3Text PIC X(20).
+	01 tlAmount4Text PIC X(20).
+	01 tlAmount5Text PIC X(20).
+	01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+	DISPLAY "Enter operator ID: "
+	ACCEPT operatorId
+	CALL "REPORT-HEADER" USING "CALCULATE-BODMAS-EXPRESSION", operatorId
+	DISPLAY "Use default test-data operands? (Y/N):"
+	ACCEPT useDefaults
+	IF useDefaults NOT = "Y" AND useDefaults NOT = "y"
+		PERFORM ACCEPT-OPERANDS
+	END-IF
+*> Evaluates (operandA * operandB - operandC * operandC) / (operandD - operandE)
+	COMPUTE result = (operandA * operandB - operandC * operandC) / (operandD - operandE)
+		ON SIZE ERROR
+			PERFORM LOG-SIZE-ERROR
+		NOT ON SIZE ERROR
+			DISPLAY result
+			MOVE operandA TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+			MOVE operandB TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+			MOVE operandC TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+			MOVE operandD TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount4Text
+			MOVE operandE TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount5Text
+			MOVE SPACES TO tlInputs
+			STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+			    FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+			    FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+			    FUNCTION TRIM(tlAmount4Text) DELIMITED BY SIZE " " DELIMITED BY SIZE
+			    FUNCTION TRIM(tlAmount5Text) DELIMITED BY SIZE INTO tlInputs
+			MOVE result TO tlAmountWork
+			CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+			CALL "TRANSACTION-LOGGER" USING "CALCULATE-BODMAS-EXPRESSION",
+			    tlInputs, tlResultOut, operatorId
+	END-COMPUTE
+	GOBACK.
+ACCEPT-OPERANDS.
+	DISPLAY "Enter operand A:"
+	ACCEPT operandA
+	DISPLAY "Enter operand B:"
+	ACCEPT operandB
+	DISPLAY "Enter operand C:"
+	ACCEPT operandC
+	DISPLAY "Enter operand D:"
+	ACCEPT operandD
+	DISPLAY "Enter operand E:"
+	ACCEPT operandE.
+LOG-SIZE-ERROR.
+	OPEN EXTEND errorFile
+	IF errorFileStatus = "05" OR errorFileStatus = "35"
+		OPEN OUTPUT errorFile
+	END-IF
+	MOVE operandA TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+	MOVE operandB TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+	MOVE operandC TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+	MOVE SPACES TO errorRecord
+	STRING "BODMAS OVERFLOW: A=" DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+	    " B=" DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+	    " C=" DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE
+	    INTO errorRecord
+	END-STRING
+	WRITE errorRecord
+	CLOSE errorFile
+	DISPLAY "Expression result too large - see BODMASERROR.LOG".
