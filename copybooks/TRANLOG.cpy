@@ -0,0 +1,15 @@
+*> Shared transaction-log record layout: the fixed-format line
+*> TRANSACTION-LOGGER appends to TRANSACTION.LOG and every report that
+*> reads that file back (EOD-OPERATIONS-SUMMARY, EOD-CONSOLIDATOR) must
+*> agree on. Kept in one place so the field widths can't drift apart
+*> between the writer and its readers.
+01 tranLogLine.
+    05 tlProgramId PIC X(27).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 tlTimestamp PIC X(26).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 tlInputValues PIC X(40).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 tlResult PIC X(20).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 tlOperatorId PIC X(08).
