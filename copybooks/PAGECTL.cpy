@@ -0,0 +1,7 @@
+*> Shared pagination counters for batch report files: tracks the
+*> current line on the page and the page number so a report-producing
+*> program breaks to a new page with a fresh header after a fixed
+*> number of lines, instead of printing as one unbroken scroll.
+01 PC-LINE-COUNT PIC 9(03) VALUE ZERO.
+01 PC-PAGE-COUNT PIC 9(03) VALUE ZERO.
+01 PC-LINES-PER-PAGE PIC 9(03) VALUE 055.
