@@ -0,0 +1,12 @@
+*> Shared control-limits parameter record. One row per named threshold
+*> check, with up to four generic numeric limit values, so operations
+*> can move a business threshold in the control file instead of
+*> filing a change request and waiting on a recompile. Each program
+*> scans the file for the row whose check name matches its own and
+*> falls back to its built-in default if the row is missing.
+01 CTL-LIMIT-RECORD.
+    05 CTL-CHECK-NAME PIC X(15).
+    05 CTL-LIMIT-VALUE-1 PIC 9(05)V99.
+    05 CTL-LIMIT-VALUE-2 PIC 9(05)V99.
+    05 CTL-LIMIT-VALUE-3 PIC 9(05)V99.
+    05 CTL-LIMIT-VALUE-4 PIC 9(05)V99.
