@@ -0,0 +1,13 @@
+*> Shared configurable rule table: a row per named pass/fail condition
+*> a boolean checker evaluates against a pair of values, so a new rule
+*> combination is added to the control file instead of changing the
+*> program. RS-RULE-TYPE names which test to run; RS-RULE-TARGET is
+*> the value the test is checked against.
+01 RS-RULE-TABLE.
+    05 RS-RULE-ENTRY OCCURS 10 TIMES INDEXED BY RS-IDX.
+        10 RS-RULE-TYPE PIC X(10).
+        10 RS-RULE-TARGET PIC 9(05)V99.
+01 RS-RULE-MAX PIC 99 VALUE 10.
+01 RS-RULE-COUNT PIC 99 VALUE ZERO.
+01 RS-MATCH-FOUND PIC X(01) VALUE "N".
+01 RS-TABLE-OVERFLOW PIC X(01) VALUE "N".
