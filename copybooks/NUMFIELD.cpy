@@ -0,0 +1,6 @@
+*> Shared two-number working field layout for the basic arithmetic
+*> programs, so field size and precision can't quietly drift apart
+*> between them.
+01 number1 PIC 999V99.
+01 number2 PIC 999V99.
+01 result PIC 999V99.
