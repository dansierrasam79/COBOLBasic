@@ -0,0 +1,11 @@
+*> Reusable band-substitution table: lower bound, upper bound and the
+*> replacement value to report when a computed amount falls in that
+*> band. Shared by any program that needs a "snap to band" rule
+*> instead of reimplementing its own fixed IF.
+01 RB-BAND-TABLE.
+    05 RB-BAND-ENTRY OCCURS 10 TIMES INDEXED BY RB-IDX.
+        10 RB-LOWER-BOUND PIC 9(05)V99.
+        10 RB-UPPER-BOUND PIC 9(05)V99.
+        10 RB-REPLACEMENT PIC 9(05)V99.
+01 RB-BAND-COUNT PIC 99 VALUE ZERO.
+01 RB-MATCH-FOUND PIC X(01) VALUE "N".
