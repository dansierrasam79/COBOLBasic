@@ -1,19 +1,157 @@
-*> 10. Write a COBOL program to print the area and perimeter of a circle. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. COMPUTE-CIRCLE-AREA. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 piValue PIC 9V99 VALUE 3.14. 
-    01 radiusValue PIC 9V99. 
-    01 areaCircle PIC 999V99. 
-    01 perimeterCircle PIC 999V99. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    DISPLAY "Enter Radius: " 
-    ACCEPT radiusValue 
-    DISPLAY "Radius: " radiusValue 
-    COMPUTE areaCircle = piValue*radiusValue*radiusValue 
-    DISPLAY "Area of the circle: " areaCircle 
-    COMPUTE perimeterCircle = 2 * piValue * radiusValue 
-    DISPLAY "Perimeter of the circle: " perimeterCircle 
-    STOP RUN.
+*> 10. Write a COBOL program to print the area and perimeter of a circle.
+*> Extended to cover cylinder/sphere stock since most requests are for
+*> tanks and pipe, not flat circles. Batch mode added to run a whole
+*> job's circle specs in one pass for the daily geometry batch stream.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMPUTE-CIRCLE-AREA.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT circlesFile ASSIGN TO "CIRCLESPEC.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT circleEstimateFile ASSIGN TO "CIRCLEST.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  circlesFile.
+01 circlesRecord.
+    05 csPieceId PIC X(15).
+    05 csRadius PIC 9(03)V99.
+FD  circleEstimateFile.
+01 circleEstimateRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 piValue PIC 9V9(06) VALUE 3.141593.
+    01 radiusValue PIC 9(03)V99.
+    01 areaCircle PIC 9(05)V99.
+    01 perimeterCircle PIC 9(05)V99.
+    01 heightValue PIC 9(05)V99.
+    01 cylinderVolume PIC 9(08)V99.
+    01 cylinderSurfaceArea PIC 9(07)V99.
+    01 sphereVolume PIC 9(08)V99.
+    01 solidChoice PIC X(01).
+    01 runMode PIC X(1).
+    01 circlesEOF PIC X(1) VALUE "N".
+    01 jobCircleCount PIC 9(05) VALUE ZERO.
+    01 jobAreaTotal PIC 9(07)V99 VALUE ZERO.
+    01 circleEstimateDetailLine.
+        05 cedPieceId PIC X(15).
+        05 FILLER PIC X(8) VALUE " AREA=".
+        05 cedArea PIC Z(04)9.99.
+        05 FILLER PIC X(6) VALUE " PER=".
+        05 cedPerimeter PIC Z(04)9.99.
+    01 circleEstimateTotalLine.
+        05 FILLER PIC X(14) VALUE "JOB TOTAL AREA".
+        05 FILLER PIC X(1) VALUE "=".
+        05 cetTotal PIC Z(06)9.99.
+        05 FILLER PIC X(10) VALUE " CIRCLES=".
+        05 cetCount PIC Z(04)9.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "COMPUTE-CIRCLE-AREA", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BATCH-CIRCLE-ESTIMATE
+    ELSE
+        PERFORM ACCEPT-RADIUS-INPUT UNTIL radiusValue > ZERO
+        DISPLAY "Radius: " radiusValue
+        COMPUTE areaCircle = piValue*radiusValue*radiusValue
+        DISPLAY "Area of the circle: " areaCircle
+        COMPUTE perimeterCircle = 2 * piValue * radiusValue
+        DISPLAY "Perimeter of the circle: " perimeterCircle
+        MOVE radiusValue TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE tlAmount1Text TO tlInputs
+        MOVE areaCircle TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "COMPUTE-CIRCLE-AREA",
+            tlInputs, tlResultOut, operatorId
+        DISPLAY "Also compute cylinder or sphere? (C/S/N):"
+        ACCEPT solidChoice
+        IF solidChoice = "C" OR solidChoice = "c"
+            PERFORM COMPUTE-CYLINDER
+        ELSE
+            IF solidChoice = "S" OR solidChoice = "s"
+                PERFORM COMPUTE-SPHERE
+            END-IF
+        END-IF
+    END-IF
+    GOBACK.
+ACCEPT-RADIUS-INPUT.
+    DISPLAY "Enter Radius: "
+    ACCEPT radiusValue
+    IF radiusValue = ZERO
+        DISPLAY "Radius must be greater than zero - please re-key."
+    END-IF.
+COMPUTE-CYLINDER.
+    PERFORM ACCEPT-HEIGHT-INPUT UNTIL heightValue > ZERO
+    COMPUTE cylinderVolume = areaCircle * heightValue
+    DISPLAY "Cylinder volume: " cylinderVolume
+    COMPUTE cylinderSurfaceArea =
+        (2 * areaCircle) + (perimeterCircle * heightValue)
+    DISPLAY "Cylinder surface area: " cylinderSurfaceArea
+    MOVE heightValue TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE tlAmount1Text TO tlInputs
+    MOVE cylinderVolume TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-CIRCLE-AREA",
+        tlInputs, tlResultOut, operatorId.
+ACCEPT-HEIGHT-INPUT.
+    DISPLAY "Enter cylinder height: "
+    ACCEPT heightValue
+    IF heightValue = ZERO
+        DISPLAY "Height must be greater than zero - please re-key."
+    END-IF.
+COMPUTE-SPHERE.
+    COMPUTE sphereVolume =
+        (4 / 3) * piValue * radiusValue * radiusValue * radiusValue
+    DISPLAY "Sphere volume: " sphereVolume
+    MOVE radiusValue TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE tlAmount1Text TO tlInputs
+    MOVE sphereVolume TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-CIRCLE-AREA",
+        tlInputs, tlResultOut, operatorId.
+BATCH-CIRCLE-ESTIMATE.
+    OPEN INPUT circlesFile
+    OPEN OUTPUT circleEstimateFile
+    PERFORM READ-CIRCLES-RECORD
+    PERFORM PROCESS-CIRCLES-FILE UNTIL circlesEOF = "Y"
+    PERFORM WRITE-CIRCLE-JOB-TOTAL
+    CLOSE circlesFile
+    CLOSE circleEstimateFile.
+PROCESS-CIRCLES-FILE.
+    MOVE csRadius TO radiusValue
+    COMPUTE areaCircle = piValue*radiusValue*radiusValue
+    COMPUTE perimeterCircle = 2 * piValue * radiusValue
+    ADD 1 TO jobCircleCount
+    ADD areaCircle TO jobAreaTotal
+    MOVE csPieceId TO cedPieceId
+    MOVE areaCircle TO cedArea
+    MOVE perimeterCircle TO cedPerimeter
+    WRITE circleEstimateRecord FROM circleEstimateDetailLine
+    MOVE radiusValue TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE tlAmount1Text TO tlInputs
+    MOVE areaCircle TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "COMPUTE-CIRCLE-AREA",
+        tlInputs, tlResultOut, operatorId
+    PERFORM READ-CIRCLES-RECORD.
+READ-CIRCLES-RECORD.
+    READ circlesFile
+        AT END MOVE "Y" TO circlesEOF
+    END-READ.
+WRITE-CIRCLE-JOB-TOTAL.
+    MOVE jobAreaTotal TO cetTotal
+    MOVE jobCircleCount TO cetCount
+    WRITE circleEstimateRecord FROM circleEstimateTotalLine.
