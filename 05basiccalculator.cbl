@@ -1,30 +1,135 @@
-*> Write a COBOL program to print the sum (addition), multiply, subtract, divide and remainder of two numbers. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. CALCULATE-TWO-NUMBERS. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-	01 number1 PIC 999V99. 
-	01 number2 PIC 999V99. 
-	01 result PIC 999V99. 
-PROCEDURE DIVISION. 
-CALCULATOR. 
-	DISPLAY "Enter first number: " 
-	ACCEPT number1 
-	DISPLAY "Enter second number" 
-	ACCEPT number2 
-	*> Add number 1 and number2 
-	COMPUTE result = number1 + number2 
-	DISPLAY "Addition: " result 
-	*> Subtract number 1 and number2 
-	COMPUTE result = number2 - number1 
-	DISPLAY "Difference: " result 
-	*> Multiply number 1 and number2 
+*> Write a COBOL program to print the sum (addition), multiply, subtract, divide and remainder of two numbers.
+*> Session-history mode added: every pair and its five results are now
+*> kept in a running table for the length of the run, so an operator
+*> doing a string of related estimates back-to-back can redisplay or
+*> export the whole session instead of losing each pair the moment the
+*> next one is keyed in.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CALCULATE-TWO-NUMBERS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT historyExportFile ASSIGN TO "CALCHIST.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  historyExportFile.
+01 historyExportRecord PIC X(60).
+WORKING-STORAGE SECTION.
+	COPY "NUMFIELD.cpy".
+	01 moreCalculations PIC X(1) VALUE "Y".
+	01 historyChoice PIC X(1).
+	01 historyCount PIC 99 VALUE ZERO.
+	01 historyIndex PIC 99 VALUE ZERO.
+	01 historyTable.
+		05 historyEntry OCCURS 1 TO 50 TIMES
+				DEPENDING ON historyCount.
+			10 hNumber1 PIC 999V99.
+			10 hNumber2 PIC 999V99.
+			10 hSum PIC 999V99.
+			10 hDifference PIC 999V99.
+			10 hProduct PIC 999V99.
+			10 hQuotient PIC 999V99.
+			10 hRemainder PIC 999V99.
+	01 historyLine.
+		05 hlNumber1 PIC ZZ9.99.
+		05 FILLER PIC X(4) VALUE " ,  ".
+		05 hlNumber2 PIC ZZ9.99.
+		05 FILLER PIC X(7) VALUE " SUM=  ".
+		05 hlSum PIC ZZ9.99.
+		05 FILLER PIC X(7) VALUE " DIFF= ".
+		05 hlDifference PIC ZZ9.99.
+		05 FILLER PIC X(7) VALUE " PROD= ".
+		05 hlProduct PIC ZZ9.99.
+	01 tlInputs PIC X(40).
+	01 tlResultOut PIC X(20).
+	01 tlAmountWork PIC S9(09)V9(04).
+	01 tlAmount1Text PIC X(20).
+	01 tlAmount2Text PIC X(20).
+	01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+CALCULATOR.
+	DISPLAY "Enter operator ID: "
+	ACCEPT operatorId
+	CALL "REPORT-HEADER" USING "CALCULATE-TWO-NUMBERS", operatorId
+	PERFORM PROCESS-ONE-PAIR UNTIL moreCalculations NOT = "Y"
+	DISPLAY "(D)isplay history, (E)xport history, or (N)one: "
+	ACCEPT historyChoice
+	IF historyChoice = "D" OR historyChoice = "d"
+		PERFORM DISPLAY-SESSION-HISTORY
+	ELSE
+		IF historyChoice = "E" OR historyChoice = "e"
+			PERFORM EXPORT-SESSION-HISTORY
+		END-IF
+	END-IF
+	GOBACK.
+PROCESS-ONE-PAIR.
+	DISPLAY "Enter first number: "
+	ACCEPT number1
+	DISPLAY "Enter second number"
+	ACCEPT number2
+	MOVE number1 TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+	MOVE number2 TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+	MOVE SPACES TO tlInputs
+	STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+	    " " DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+	*> Add number 1 and number2
+	COMPUTE result = number1 + number2
+	DISPLAY "Addition: " result
+	PERFORM LOG-CALCULATOR-RESULT
+	ADD 1 TO historyCount
+	MOVE number1 TO hNumber1 (historyCount)
+	MOVE number2 TO hNumber2 (historyCount)
+	MOVE result TO hSum (historyCount)
+	*> Subtract number 1 and number2
+	COMPUTE result = number2 - number1
+	DISPLAY "Difference: " result
+	PERFORM LOG-CALCULATOR-RESULT
+	MOVE result TO hDifference (historyCount)
+	*> Multiply number 1 and number2
 	COMPUTE result = number1*number2
-	DISPLAY "Product: " result 
-	*> Divide number 1 and number2 
-	COMPUTE result = number1 / number2 
-	DISPLAY "Quotient: " result 
-	*> Remainder of number 1 and number2 
-	COMPUTE result = FUNCTION MOD(number1,number2) 
-	DISPLAY "Remainder: " result 
-	STOP RUN. 
+	DISPLAY "Product: " result
+	PERFORM LOG-CALCULATOR-RESULT
+	MOVE result TO hProduct (historyCount)
+	*> Divide number 1 and number2
+	COMPUTE result = number1 / number2
+	DISPLAY "Quotient: " result
+	PERFORM LOG-CALCULATOR-RESULT
+	MOVE result TO hQuotient (historyCount)
+	*> Remainder of number 1 and number2
+	COMPUTE result = FUNCTION MOD(number1,number2)
+	DISPLAY "Remainder: " result
+	PERFORM LOG-CALCULATOR-RESULT
+	MOVE result TO hRemainder (historyCount)
+	DISPLAY "Another calculation? (Y/N): "
+	ACCEPT moreCalculations.
+LOG-CALCULATOR-RESULT.
+	MOVE result TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+	CALL "TRANSACTION-LOGGER" USING "CALCULATE-TWO-NUMBERS",
+	    tlInputs, tlResultOut, operatorId.
+DISPLAY-SESSION-HISTORY.
+	PERFORM DISPLAY-ONE-HISTORY-LINE
+		VARYING historyIndex FROM 1 BY 1 UNTIL historyIndex > historyCount.
+DISPLAY-ONE-HISTORY-LINE.
+	DISPLAY hNumber1 (historyIndex) " , " hNumber2 (historyIndex)
+		" SUM=" hSum (historyIndex)
+		" DIFF=" hDifference (historyIndex)
+		" PROD=" hProduct (historyIndex)
+		" QUOT=" hQuotient (historyIndex)
+		" REM=" hRemainder (historyIndex).
+EXPORT-SESSION-HISTORY.
+	OPEN OUTPUT historyExportFile
+	PERFORM EXPORT-ONE-HISTORY-LINE
+		VARYING historyIndex FROM 1 BY 1 UNTIL historyIndex > historyCount
+	CLOSE historyExportFile.
+EXPORT-ONE-HISTORY-LINE.
+	MOVE hNumber1 (historyIndex) TO hlNumber1
+	MOVE hNumber2 (historyIndex) TO hlNumber2
+	MOVE hSum (historyIndex) TO hlSum
+	MOVE hDifference (historyIndex) TO hlDifference
+	MOVE hProduct (historyIndex) TO hlProduct
+	WRITE historyExportRecord FROM historyLine.
