@@ -1,24 +1,138 @@
-*> Write a COBOL program to display your details like name, age, address in three different lines. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-PERSONAL-INFO. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 gName PIC X(20). 
-    01 gAge PIC 999. 
-    01 gAddress PIC X(30). 
-PROCEDURE DIVISION. 
-MainSumProcedure. 
-    PERFORM AcceptNameAgeAddress 
-    PERFORM DisplayNameAgeAddress 
-    STOP RUN. 
-AcceptNameAgeAddress. 
-DISPLAY "Enter your name" 
-ACCEPT gName 
-DISPLAY "Enter your age" 
-ACCEPT gAge 
-DISPLAY "Enter your address" 
-ACCEPT gAddress. 
-DisplayNameAgeAddress. 
-DISPLAY "Your name is: " gName 
-DISPLAY "Your age is: " gAge 
-DISPLAY "Your address is: " gAddress. 
+*> Write a COBOL program to display your details like name, age, address in three different lines.
+*> Extended into an employee roster so HR can maintain records across
+*> runs: add a new employee, update an existing one, or list the roster.
+*> Roster converted from a flat sequential file to an indexed file keyed
+*> on employee ID so a single employee can be looked up or updated
+*> directly instead of reading the whole roster into a table every time.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-PERSONAL-INFO.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT rosterFile ASSIGN TO "EMPROSTR.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS rEmployeeId
+        FILE STATUS IS rosterFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  rosterFile.
+01 rosterRecord.
+    05 rEmployeeId PIC 9(06).
+    05 rName PIC X(20).
+    05 rAge PIC 999.
+    05 rAddress PIC X(30).
+WORKING-STORAGE SECTION.
+    01 gEmployeeId PIC 9(06).
+    01 gName PIC X(20).
+    01 gAge PIC 999.
+    01 gAddress PIC X(30).
+    01 transactionChoice PIC X(1).
+    01 rosterFileStatus PIC X(2) VALUE "00".
+    01 rosterEOF PIC X(1) VALUE "N".
+    01 employeeFound PIC X(1) VALUE "N".
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MainSumProcedure.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-PERSONAL-INFO", operatorId
+    DISPLAY "(A)dd, (U)pdate, (L)ist or (S)ingle display: "
+    ACCEPT transactionChoice
+    EVALUATE transactionChoice
+        WHEN "A" WHEN "a" PERFORM AddEmployeeTransaction
+        WHEN "U" WHEN "u" PERFORM UpdateEmployeeTransaction
+        WHEN "L" WHEN "l" PERFORM ListRosterTransaction
+        WHEN OTHER
+            PERFORM AcceptNameAgeAddress
+            PERFORM DisplayNameAgeAddress
+    END-EVALUATE
+    GOBACK.
+AcceptNameAgeAddress.
+    DISPLAY "Enter your name"
+    ACCEPT gName
+    DISPLAY "Enter your age"
+    ACCEPT gAge
+    DISPLAY "Enter your address"
+    ACCEPT gAddress.
+DisplayNameAgeAddress.
+    DISPLAY "Your name is: " gName
+    DISPLAY "Your age is: " gAge
+    DISPLAY "Your address is: " gAddress
+    MOVE gName TO tlInputs
+    MOVE gAddress TO tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-PERSONAL-INFO",
+        tlInputs, tlResultOut, operatorId.
+AddEmployeeTransaction.
+    DISPLAY "Enter employee ID"
+    ACCEPT gEmployeeId
+    PERFORM AcceptNameAgeAddress
+    PERFORM OpenRosterForUpdate
+    MOVE gEmployeeId TO rEmployeeId
+    MOVE gName TO rName
+    MOVE gAge TO rAge
+    MOVE gAddress TO rAddress
+    WRITE rosterRecord
+        INVALID KEY
+            DISPLAY "Employee ID already exists on roster."
+            MOVE gEmployeeId TO tlInputs
+            MOVE "DUPLICATE" TO tlResultOut
+        NOT INVALID KEY
+            DISPLAY "Employee added."
+            MOVE gEmployeeId TO tlInputs
+            MOVE "ADDED" TO tlResultOut
+    END-WRITE
+    CLOSE rosterFile
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-PERSONAL-INFO",
+        tlInputs, tlResultOut, operatorId.
+OpenRosterForUpdate.
+    OPEN I-O rosterFile
+    IF rosterFileStatus = "35"
+        OPEN OUTPUT rosterFile
+        CLOSE rosterFile
+        OPEN I-O rosterFile
+    END-IF.
+UpdateEmployeeTransaction.
+    DISPLAY "Enter employee ID to update"
+    ACCEPT gEmployeeId
+    PERFORM AcceptNameAgeAddress
+    MOVE "N" TO employeeFound
+    PERFORM OpenRosterForUpdate
+    MOVE gEmployeeId TO rEmployeeId
+    READ rosterFile
+        INVALID KEY
+            DISPLAY "Employee ID not found on roster."
+            MOVE gEmployeeId TO tlInputs
+            MOVE "NOT FOUND" TO tlResultOut
+        NOT INVALID KEY
+            MOVE gName TO rName
+            MOVE gAge TO rAge
+            MOVE gAddress TO rAddress
+            REWRITE rosterRecord
+            MOVE "Y" TO employeeFound
+            DISPLAY "Employee updated."
+            MOVE gEmployeeId TO tlInputs
+            MOVE "UPDATED" TO tlResultOut
+    END-READ
+    CLOSE rosterFile
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-PERSONAL-INFO",
+        tlInputs, tlResultOut, operatorId.
+ListRosterTransaction.
+    OPEN INPUT rosterFile
+    IF rosterFileStatus = "00"
+        MOVE LOW-VALUES TO rEmployeeId
+        START rosterFile KEY IS GREATER THAN OR EQUAL rEmployeeId
+            INVALID KEY MOVE "Y" TO rosterEOF
+            NOT INVALID KEY MOVE "N" TO rosterEOF
+        END-START
+        PERFORM ReadNextRosterRecord UNTIL rosterEOF = "Y"
+        CLOSE rosterFile
+    END-IF.
+ReadNextRosterRecord.
+    READ rosterFile NEXT RECORD
+        AT END MOVE "Y" TO rosterEOF
+        NOT AT END
+            DISPLAY rEmployeeId " " rName " " rAge " " rAddress
+    END-READ.
