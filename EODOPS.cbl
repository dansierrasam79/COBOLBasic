@@ -0,0 +1,99 @@
+*> End-of-day operations summary. Reads the shared TRANSACTION.LOG file
+*> every utility in the suite appends to and lists each of today's runs
+*> with its program, time, operator, and result on one line, so a
+*> supervisor gets one document to review instead of checking every
+*> operator's terminal session individually.
+*> Output is now paginated: the title and column header repeat at the
+*> top of every page after PC-LINES-PER-PAGE detail lines, since a busy
+*> day's run list no longer fits a single printed page.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EOD-OPERATIONS-SUMMARY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT transactionLogFile ASSIGN TO "TRANSACTION.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS tranLogFileStatus.
+    SELECT eodOpsSummaryFile ASSIGN TO "EODOPS.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  transactionLogFile.
+    COPY "TRANLOG.cpy" REPLACING ==tranLogLine== BY ==tranLogReadRecord==.
+FD  eodOpsSummaryFile.
+01 eodOpsSummaryRecord PIC X(70).
+WORKING-STORAGE SECTION.
+    01 tranLogFileStatus PIC X(2) VALUE "00".
+    01 tranLogEOF PIC X(1) VALUE "N".
+    01 todayDate PIC 9(08).
+    01 summaryCount PIC 9(05) VALUE ZERO.
+    01 eodOpsHeaderLine PIC X(60)
+        VALUE "PROGRAM                     TIME     OPERATOR RESULT".
+    01 eodOpsNoDataLine PIC X(60)
+        VALUE "  (no utility programs were run today)".
+    01 summaryDetailLine.
+        05 sdProgram PIC X(27).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 sdTime.
+            10 sdHours PIC X(02).
+            10 FILLER PIC X(1) VALUE ":".
+            10 sdMinutes PIC X(02).
+            10 FILLER PIC X(1) VALUE ":".
+            10 sdSeconds PIC X(02).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 sdOperator PIC X(08).
+        05 FILLER PIC X(1) VALUE SPACE.
+        05 sdResult PIC X(20).
+    COPY "PAGECTL.cpy".
+    01 pageBreakLine PIC X(60) VALUE ALL "=".
+    01 eodOpsTitleLine.
+        05 FILLER PIC X(30) VALUE "END-OF-DAY OPERATIONS SUMMARY".
+        05 FILLER PIC X(6) VALUE "PAGE ".
+        05 eoPageNumber PIC ZZ9.
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    ACCEPT todayDate FROM DATE YYYYMMDD
+    OPEN OUTPUT eodOpsSummaryFile
+    PERFORM START-NEW-PAGE
+    OPEN INPUT transactionLogFile
+    IF tranLogFileStatus = "00"
+        PERFORM READ-TRANSACTION-RECORD
+        PERFORM PROCESS-TRANSACTION-RECORDS UNTIL tranLogEOF = "Y"
+        CLOSE transactionLogFile
+    END-IF
+    IF summaryCount = ZERO
+        WRITE eodOpsSummaryRecord FROM eodOpsNoDataLine
+    END-IF
+    CLOSE eodOpsSummaryFile
+    STOP RUN.
+START-NEW-PAGE.
+    IF PC-PAGE-COUNT > ZERO
+        WRITE eodOpsSummaryRecord FROM pageBreakLine
+    END-IF
+    ADD 1 TO PC-PAGE-COUNT
+    MOVE PC-PAGE-COUNT TO eoPageNumber
+    WRITE eodOpsSummaryRecord FROM eodOpsTitleLine
+    WRITE eodOpsSummaryRecord FROM eodOpsHeaderLine
+    MOVE ZERO TO PC-LINE-COUNT.
+PROCESS-TRANSACTION-RECORDS.
+    IF tlTimestamp (1:8) = todayDate
+        PERFORM WRITE-SUMMARY-DETAIL
+        ADD 1 TO summaryCount
+    END-IF
+    PERFORM READ-TRANSACTION-RECORD.
+WRITE-SUMMARY-DETAIL.
+    IF PC-LINE-COUNT >= PC-LINES-PER-PAGE
+        PERFORM START-NEW-PAGE
+    END-IF
+    MOVE tlProgramId TO sdProgram
+    MOVE tlTimestamp (9:2) TO sdHours
+    MOVE tlTimestamp (11:2) TO sdMinutes
+    MOVE tlTimestamp (13:2) TO sdSeconds
+    MOVE tlOperatorId TO sdOperator
+    MOVE tlResult TO sdResult
+    WRITE eodOpsSummaryRecord FROM summaryDetailLine
+    ADD 1 TO PC-LINE-COUNT.
+READ-TRANSACTION-RECORD.
+    READ transactionLogFile
+        AT END MOVE "Y" TO tranLogEOF
+    END-READ.
