@@ -1,27 +1,98 @@
-*> Write a COBOL program to sum of two given integers. However, if the sum is between 15 to 20 it will return 20. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-SUM-VALUE. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-	01 gvalue1 PIC 9999V99. 
-	01 gvalue2 PIC 9999V99. 
-	01 finalResult PIC 9999V99. 
-PROCEDURE DIVISION. 
-MainSumProcedure. 
-	PERFORM SumInput 
-	PERFORM SumCompute 
-	IF finalResult >= 15 AND finalResult <= 20 
-		DISPLAY "Sum: " 20 
-	ELSE 
-		PERFORM SumDisplay 
-	END-IF 
-	STOP RUN. 
-SumInput. 
-	DISPLAY "Enter first value" 
-	ACCEPT gvalue1. 
-	DISPLAY "Enter second value" 
-	ACCEPT gvalue2. 
-SumCompute. 
-	COMPUTE finalResult = gvalue1 + gvalue2. 
-SumDisplay. 
+*> Write a COBOL program to sum of two given integers. However, if the sum is between 15 to 20 it will return 20.
+*> Band-substitution rule now driven off the shared RATEBAND table
+*> copybook instead of a single fixed IF.
+*> Band bounds now default from the shared control-limits parameter
+*> file (check name SUM-15-20) instead of being baked into
+*> LoadBandTable, so operations can move the band without a recompile.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-SUM-VALUE-BAND.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT ctlLimitFile ASSIGN TO "CTLLIMIT.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS ctlLimitFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  ctlLimitFile.
+COPY "CTLLIMIT.cpy".
+WORKING-STORAGE SECTION.
+	01 gvalue1 PIC 9999V99.
+	01 gvalue2 PIC 9999V99.
+	01 finalResult PIC 9999V99.
+	COPY "RATEBAND.cpy".
+	01 ctlLimitFileStatus PIC X(2) VALUE "00".
+	01 ctlLimitFound PIC X(1) VALUE "N".
+	01 ctlLimitEOF PIC X(1) VALUE "N".
+	01 tlInputs PIC X(40).
+	01 tlResultOut PIC X(20).
+	01 tlAmountWork PIC S9(09)V9(04).
+	01 tlAmount1Text PIC X(20).
+	01 tlAmount2Text PIC X(20).
+	01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MainSumProcedure.
+	DISPLAY "Enter operator ID: "
+	ACCEPT operatorId
+	CALL "REPORT-HEADER" USING "DISPLAY-SUM-VALUE-BAND", operatorId
+	PERFORM SumInput
+	PERFORM SumCompute
+	PERFORM LoadBandTable
+	PERFORM RB-APPLY-BAND
+	PERFORM SumDisplay
+	MOVE gvalue1 TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+	MOVE gvalue2 TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+	MOVE SPACES TO tlInputs
+	STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+	    " " DELIMITED BY SIZE
+	    FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+	MOVE finalResult TO tlAmountWork
+	CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+	CALL "TRANSACTION-LOGGER" USING "DISPLAY-SUM-VALUE-BAND",
+	    tlInputs, tlResultOut, operatorId
+	GOBACK.
+SumInput.
+	DISPLAY "Enter first value"
+	ACCEPT gvalue1.
+	DISPLAY "Enter second value"
+	ACCEPT gvalue2.
+SumCompute.
+	COMPUTE finalResult = gvalue1 + gvalue2.
+LoadBandTable.
+	MOVE 1 TO RB-BAND-COUNT
+	MOVE 15 TO RB-LOWER-BOUND (1)
+	MOVE 20 TO RB-UPPER-BOUND (1)
+	MOVE 20 TO RB-REPLACEMENT (1)
+	PERFORM LOAD-CONTROL-LIMITS.
+LOAD-CONTROL-LIMITS.
+	OPEN INPUT ctlLimitFile
+	IF ctlLimitFileStatus = "00"
+		PERFORM FIND-CTL-LIMIT-RECORD
+			UNTIL ctlLimitFound = "Y" OR ctlLimitEOF = "Y"
+		CLOSE ctlLimitFile
+	END-IF.
+FIND-CTL-LIMIT-RECORD.
+	READ ctlLimitFile
+		AT END MOVE "Y" TO ctlLimitEOF
+		NOT AT END
+			IF CTL-CHECK-NAME = "SUM-15-20"
+				MOVE CTL-LIMIT-VALUE-1 TO RB-LOWER-BOUND (1)
+				MOVE CTL-LIMIT-VALUE-2 TO RB-UPPER-BOUND (1)
+				MOVE CTL-LIMIT-VALUE-3 TO RB-REPLACEMENT (1)
+				MOVE "Y" TO ctlLimitFound
+			END-IF
+	END-READ.
+RB-APPLY-BAND.
+	MOVE "N" TO RB-MATCH-FOUND
+	PERFORM RB-TEST-ONE-BAND VARYING RB-IDX FROM 1 BY 1
+		UNTIL RB-IDX > RB-BAND-COUNT.
+RB-TEST-ONE-BAND.
+	IF finalResult >= RB-LOWER-BOUND (RB-IDX)
+		AND finalResult <= RB-UPPER-BOUND (RB-IDX)
+		MOVE RB-REPLACEMENT (RB-IDX) TO finalResult
+		MOVE "Y" TO RB-MATCH-FOUND
+	END-IF.
+SumDisplay.
 	DISPLAY "Sum: " finalResult.
