@@ -1,20 +1,161 @@
 *> Write a COBOL program to print the area and perimeter of a rectangle.
+*> Batch mode added to run a whole job's room dimensions in one pass
+*> and produce a flooring/paint material-estimate report.
+*> A trailer record (expected room count and area control total) is
+*> now required at the end of the input file and is balanced against
+*> the batch job's own counts before the run is considered clean.
 IDENTIFICATION DIVISION.
-PROGRAM-ID. DISPLAY-RECT-AREA-PERIMETER. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 rectLength PIC 99V99. 
-    01 rectBreadth PIC 99V99. 
-    01 rectArea PIC 999V99. 
-    01 rectPerimeter PIC 999V99. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    DISPLAY "Enter first number: " 
-    ACCEPT rectLength. 
-    DISPLAY "Enter second number: " 
-    ACCEPT rectBreadth. 
-    COMPUTE rectArea = rectLength * rectBreadth 
-    DISPLAY "Area: " rectArea 
-    COMPUTE rectPerimeter = 2 * (rectLength + rectBreadth) 
-    DISPLAY "Perimeter: " rectPerimeter 
-    STOP RUN. 
+PROGRAM-ID. DISPLAY-RECT-AREA-PERIMETER.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT roomsFile ASSIGN TO "ROOMSPEC.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT estimateFile ASSIGN TO "ROOMEST.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  roomsFile.
+01 roomsRecord.
+    05 rmRecordType PIC X(1).
+    05 roomName PIC X(15).
+    05 roomLength PIC 99V99.
+    05 roomBreadth PIC 99V99.
+01 roomsTrailerRecord REDEFINES roomsRecord.
+    05 rtRecordType PIC X(1).
+    05 rtExpectedCount PIC 9(05).
+    05 rtExpectedTotal PIC 9(07)V99.
+FD  estimateFile.
+01 estimateRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 rectLength PIC 99V99.
+    01 rectBreadth PIC 99V99.
+    01 rectArea PIC 999V99.
+    01 rectPerimeter PIC 999V99.
+    01 runMode PIC X(1).
+    01 roomsEOF PIC X(1) VALUE "N".
+    01 jobRoomCount PIC 9(05) VALUE ZERO.
+    01 jobAreaTotal PIC 9(07)V99 VALUE ZERO.
+    01 estimateDetailLine.
+        05 edRoomName PIC X(15).
+        05 FILLER PIC X(8) VALUE " AREA=".
+        05 edArea PIC Z(04)9.99.
+        05 FILLER PIC X(6) VALUE " PER=".
+        05 edPerimeter PIC Z(04)9.99.
+    01 estimateTotalLine.
+        05 FILLER PIC X(14) VALUE "JOB TOTAL AREA".
+        05 FILLER PIC X(1) VALUE "=".
+        05 etTotal PIC Z(06)9.99.
+        05 FILLER PIC X(10) VALUE " ROOMS=".
+        05 etCount PIC Z(04)9.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 operatorId PIC X(08).
+    01 trailerSeen PIC X(1) VALUE "N".
+    01 balanceMessageLine PIC X(60).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-RECT-AREA-PERIMETER", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BATCH-ESTIMATE
+    ELSE
+        PERFORM AcceptRectInput
+        COMPUTE rectArea = rectLength * rectBreadth
+        DISPLAY "Area: " rectArea
+        COMPUTE rectPerimeter = 2 * (rectLength + rectBreadth)
+        DISPLAY "Perimeter: " rectPerimeter
+        MOVE rectLength TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE rectBreadth TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE rectArea TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "DISPLAY-RECT-AREA-PERIMETER",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    GOBACK.
+AcceptRectInput.
+    PERFORM AcceptRectLength UNTIL rectLength > ZERO
+    PERFORM AcceptRectBreadth UNTIL rectBreadth > ZERO.
+AcceptRectLength.
+    DISPLAY "Enter first number: "
+    ACCEPT rectLength
+    IF rectLength = ZERO
+        DISPLAY "Length must be greater than zero - please re-key."
+    END-IF.
+AcceptRectBreadth.
+    DISPLAY "Enter second number: "
+    ACCEPT rectBreadth
+    IF rectBreadth = ZERO
+        DISPLAY "Breadth must be greater than zero - please re-key."
+    END-IF.
+BATCH-ESTIMATE.
+    OPEN INPUT roomsFile
+    OPEN OUTPUT estimateFile
+    PERFORM READ-ROOMS-RECORD
+    PERFORM PROCESS-ROOMS-FILE UNTIL roomsEOF = "Y"
+    PERFORM WRITE-JOB-TOTAL
+    PERFORM CHECK-CONTROL-TOTALS
+    CLOSE roomsFile
+    CLOSE estimateFile.
+PROCESS-ROOMS-FILE.
+    IF rmRecordType = "T"
+        MOVE "Y" TO trailerSeen
+        MOVE "Y" TO roomsEOF
+    ELSE
+        COMPUTE rectArea = roomLength * roomBreadth
+        COMPUTE rectPerimeter = 2 * (roomLength + roomBreadth)
+        ADD 1 TO jobRoomCount
+        ADD rectArea TO jobAreaTotal
+        MOVE roomName TO edRoomName
+        MOVE rectArea TO edArea
+        MOVE rectPerimeter TO edPerimeter
+        WRITE estimateRecord FROM estimateDetailLine
+        MOVE roomLength TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE roomBreadth TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE rectArea TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "DISPLAY-RECT-AREA-PERIMETER",
+            tlInputs, tlResultOut, operatorId
+        PERFORM READ-ROOMS-RECORD
+    END-IF.
+READ-ROOMS-RECORD.
+    READ roomsFile
+        AT END MOVE "Y" TO roomsEOF
+    END-READ.
+WRITE-JOB-TOTAL.
+    MOVE jobAreaTotal TO etTotal
+    MOVE jobRoomCount TO etCount
+    WRITE estimateRecord FROM estimateTotalLine.
+CHECK-CONTROL-TOTALS.
+    IF trailerSeen = "N"
+        MOVE "RUN OUT OF BALANCE - NO TRAILER RECORD FOUND ON INPUT"
+            TO balanceMessageLine
+    ELSE
+        IF jobRoomCount = rtExpectedCount AND jobAreaTotal = rtExpectedTotal
+            MOVE "RUN BALANCED - COUNT AND TOTAL MATCH TRAILER RECORD"
+                TO balanceMessageLine
+        ELSE
+            MOVE "RUN OUT OF BALANCE - COUNT OR TOTAL DOES NOT MATCH TRAILER"
+                TO balanceMessageLine
+        END-IF
+    END-IF
+    DISPLAY balanceMessageLine
+    WRITE estimateRecord FROM balanceMessageLine.
