@@ -1,31 +1,220 @@
-*> 19 Write a COBOL program to sum of three given integers. However, if two values are equal, the sum will be zero. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-SUM-VALUE. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 gvalue1 PIC 9999V99. 
-    01 gvalue2 PIC 9999V99. 
-    01 gvalue3 PIC 9999V99. 
-    01 finalResult PIC 9999V99. 
-PROCEDURE DIVISION. 
-MainSumProcedure. 
-    PERFORM SumInput 
-    IF gvalue1 = gvalue2 OR gvalue2 = gvalue3 OR gvalue1 = gvalue3
-        MOVE 0 TO finalResult 
-        PERFORM SumDisplay
-    ELSE 
-        PERFORM SumCompute 
-        PERFORM SumDisplay
+*> 19 Write a COBOL program to sum of three given integers. However, if two values are equal, the sum will be zero.
+*> Batch mode added to run this rule against a whole day's transaction
+*> file of value-triples instead of re-keying each one interactively.
+*> Checkpoint/restart added to the batch path so an abend partway
+*> through a large file resumes after the last record it processed
+*> instead of reprocessing the file from the top.
+*> A trailer record (expected transaction count and a sum control
+*> total) is now required at the end of the input file and is balanced
+*> against the batch job's own running totals before the run is
+*> considered clean. The checkpoint file now also carries the running
+*> control total so a restarted run resumes the total correctly, not
+*> just the record count.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-SUM-VALUE-3.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT transFile ASSIGN TO "SUMTRANS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT transResultsFile ASSIGN TO "SUMRSLTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT checkpointFile ASSIGN TO "SUMCKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS checkpointStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  transFile.
+01 transRecord.
+    05 tRecordType PIC X(1).
+    05 tValue1 PIC 9999V99.
+    05 tValue2 PIC 9999V99.
+    05 tValue3 PIC 9999V99.
+01 transTrailerRecord REDEFINES transRecord.
+    05 ttRecordType PIC X(1).
+    05 ttExpectedCount PIC 9(07).
+    05 ttExpectedTotal PIC 9(09)V99.
+FD  transResultsFile.
+01 transResultRecord PIC X(60).
+FD  checkpointFile.
+01 checkpointRecord.
+    05 ckRecordCount PIC 9(07).
+    05 ckControlTotal PIC 9(09)V99.
+WORKING-STORAGE SECTION.
+    01 gvalue1 PIC 9999V99.
+    01 gvalue2 PIC 9999V99.
+    01 gvalue3 PIC 9999V99.
+    01 finalResult PIC 9999V99.
+    01 runMode PIC X(1).
+    01 transEOF PIC X(1) VALUE "N".
+    01 transRecordCount PIC 9(07) VALUE ZERO.
+    01 checkpointStatus PIC X(2) VALUE "00".
+    01 restartSkipCount PIC 9(07) VALUE ZERO.
+    01 restartSkipIndex PIC 9(07) VALUE ZERO.
+    01 jobControlTotal PIC 9(09)V99 VALUE ZERO.
+    01 trailerSeen PIC X(1) VALUE "N".
+    01 balanceMessageLine PIC X(60).
+    01 transResultLine.
+        05 trlValue1 PIC Z(03)9.99.
+        05 FILLER PIC X(2) VALUE ", ".
+        05 trlValue2 PIC Z(03)9.99.
+        05 FILLER PIC X(2) VALUE ", ".
+        05 trlValue3 PIC Z(03)9.99.
+        05 FILLER PIC X(8) VALUE " SUM=".
+        05 trlResult PIC Z(03)9.99.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 tlAmount3Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MainSumProcedure.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-SUM-VALUE-3", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BatchSumProcedure
+    ELSE
+        PERFORM SumInput
+        IF gvalue1 = gvalue2 OR gvalue2 = gvalue3 OR gvalue1 = gvalue3
+            MOVE 0 TO finalResult
+            PERFORM SumDisplay
+        ELSE
+            PERFORM SumCompute
+            PERFORM SumDisplay
+        END-IF
+        MOVE gvalue1 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE gvalue2 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE gvalue3 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE finalResult TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "DISPLAY-SUM-VALUE-3",
+            tlInputs, tlResultOut, operatorId
     END-IF
-    STOP RUN.
-SumInput. 
-    DISPLAY "Enter first value" 
-    ACCEPT gvalue1. 
-    DISPLAY "Enter second value" 
-    ACCEPT gvalue2. 
-    DISPLAY "Enter third value" 
-    ACCEPT gvalue3. 
-SumCompute. 
-    COMPUTE finalResult = gvalue1 + gvalue2 + gvalue3. 
-SumDisplay. 
+    GOBACK.
+SumInput.
+    DISPLAY "Enter first value"
+    ACCEPT gvalue1.
+    DISPLAY "Enter second value"
+    ACCEPT gvalue2.
+    DISPLAY "Enter third value"
+    ACCEPT gvalue3.
+SumCompute.
+    COMPUTE finalResult = gvalue1 + gvalue2 + gvalue3.
+SumDisplay.
     DISPLAY "Sum: " finalResult.
+BatchSumProcedure.
+    PERFORM ReadCheckpoint
+    OPEN INPUT transFile
+    IF restartSkipCount > ZERO
+        OPEN EXTEND transResultsFile
+        PERFORM SkipProcessedRecords
+            VARYING restartSkipIndex FROM 1 BY 1
+            UNTIL restartSkipIndex > restartSkipCount
+        MOVE restartSkipCount TO transRecordCount
+    ELSE
+        OPEN OUTPUT transResultsFile
+    END-IF
+    PERFORM ReadTransRecord
+    PERFORM ProcessTransFile UNTIL transEOF = "Y"
+    PERFORM CheckControlTotals
+    CLOSE transFile
+    CLOSE transResultsFile
+    PERFORM ClearCheckpoint.
+ReadCheckpoint.
+    MOVE ZERO TO restartSkipCount
+    MOVE ZERO TO jobControlTotal
+    OPEN INPUT checkpointFile
+    IF checkpointStatus = "00"
+        READ checkpointFile
+            AT END CONTINUE
+            NOT AT END MOVE ckRecordCount TO restartSkipCount
+                MOVE ckControlTotal TO jobControlTotal
+        END-READ
+        CLOSE checkpointFile
+    END-IF.
+SkipProcessedRecords.
+    PERFORM ReadTransRecord.
+ProcessTransFile.
+    IF tRecordType = "T"
+        MOVE "Y" TO trailerSeen
+        MOVE "Y" TO transEOF
+    ELSE
+        MOVE tValue1 TO gvalue1
+        MOVE tValue2 TO gvalue2
+        MOVE tValue3 TO gvalue3
+        IF gvalue1 = gvalue2 OR gvalue2 = gvalue3 OR gvalue1 = gvalue3
+            MOVE 0 TO finalResult
+        ELSE
+            PERFORM SumCompute
+        END-IF
+        ADD 1 TO transRecordCount
+        ADD finalResult TO jobControlTotal
+        MOVE gvalue1 TO trlValue1
+        MOVE gvalue2 TO trlValue2
+        MOVE gvalue3 TO trlValue3
+        MOVE finalResult TO trlResult
+        WRITE transResultRecord FROM transResultLine
+        MOVE gvalue1 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+        MOVE gvalue2 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+        MOVE gvalue3 TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+        MOVE SPACES TO tlInputs
+        STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+            " " DELIMITED BY SIZE
+            FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE INTO tlInputs
+        MOVE finalResult TO tlAmountWork
+        CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        CALL "TRANSACTION-LOGGER" USING "DISPLAY-SUM-VALUE-3",
+            tlInputs, tlResultOut, operatorId
+        PERFORM WriteCheckpoint
+        PERFORM ReadTransRecord
+    END-IF.
+ReadTransRecord.
+    READ transFile
+        AT END MOVE "Y" TO transEOF
+    END-READ.
+WriteCheckpoint.
+    OPEN OUTPUT checkpointFile
+    MOVE transRecordCount TO ckRecordCount
+    MOVE jobControlTotal TO ckControlTotal
+    WRITE checkpointRecord
+    CLOSE checkpointFile.
+ClearCheckpoint.
+    OPEN OUTPUT checkpointFile
+    MOVE ZERO TO checkpointRecord
+    WRITE checkpointRecord
+    CLOSE checkpointFile.
+CheckControlTotals.
+    IF trailerSeen = "N"
+        MOVE "RUN OUT OF BALANCE - NO TRAILER RECORD FOUND ON INPUT"
+            TO balanceMessageLine
+    ELSE
+        IF transRecordCount = ttExpectedCount
+                AND jobControlTotal = ttExpectedTotal
+            MOVE "RUN BALANCED - COUNT AND TOTAL MATCH TRAILER RECORD"
+                TO balanceMessageLine
+        ELSE
+            MOVE "RUN OUT OF BALANCE - COUNT OR TOTAL DOES NOT MATCH TRAILER"
+                TO balanceMessageLine
+        END-IF
+    END-IF
+    DISPLAY balanceMessageLine
+    WRITE transResultRecord FROM balanceMessageLine.
