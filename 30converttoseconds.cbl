@@ -1,22 +1,173 @@
-*> Write a COBOL program to convert all units of time into seconds. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. TIME-IN-SECONDS. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 days PIC 999V99. 
-    01 minutes PIC 999V99. 
-    01 hours PIC 999V99. 
-    01 secondsVal PIC 999999V99. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    PERFORM AcceptTimeInput 
-    COMPUTE secondsVal = days*24*60*60 + hours*60*60 + minutes*60 
-    DISPLAY secondsVal 
-    STOP RUN. 
-AcceptTimeInput. 
-    DISPLAY "Enter the number of days:" 
-    ACCEPT days 
-    DISPLAY "Enter the number of hours:" 
-    ACCEPT hours 
-    DISPLAY "Enter the number of minutes:" 
+*> Write a COBOL program to convert all units of time into seconds.
+*> Reverse path (seconds back to DD:HH:MM:SS) and a payroll batch mode
+*> added: reads a clock-in/clock-out file and rolls up total hours
+*> worked plus overtime past 40 hours/week per employee.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TIME-IN-SECONDS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT clockFile ASSIGN TO "CLOCKTIME.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT timesheetFile ASSIGN TO "TIMESHEET.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  clockFile.
+01 clockRecord.
+    05 ckEmployeeId PIC 9(06).
+    05 ckClockInHours PIC 99.
+    05 ckClockInMinutes PIC 99.
+    05 ckClockOutHours PIC 99.
+    05 ckClockOutMinutes PIC 99.
+FD  timesheetFile.
+01 timesheetRecord PIC X(50).
+WORKING-STORAGE SECTION.
+    01 days PIC 999V99.
+    01 minutes PIC 999V99.
+    01 hours PIC 999V99.
+    01 secondsVal PIC 999999V99.
+    01 conversionChoice PIC X(1).
+    01 runMode PIC X(1).
+    01 outDays PIC 999.
+    01 outHours PIC 99.
+    01 outMinutes PIC 99.
+    01 outSeconds PIC 99.
+    01 remainingSeconds PIC 999999V99.
+    01 clockEOF PIC X(1) VALUE "N".
+    01 priorEmployeeId PIC 9(06) VALUE ZERO.
+    01 totalMinutesWorked PIC 9(06) VALUE ZERO.
+    01 shiftMinutes PIC S9(05).
+    01 totalHoursWorked PIC 9(04)V99.
+    01 overtimeHours PIC 9(04)V99.
+    01 timesheetLine.
+        05 tlEmployeeId PIC 9(06).
+        05 FILLER PIC X(7) VALUE " HOURS=".
+        05 tlTotalHours PIC Z(03)9.99.
+        05 FILLER PIC X(10) VALUE " OVERTIME=".
+        05 tlOvertimeHours PIC Z(03)9.99.
+    01 tlogInputs PIC X(40).
+    01 tlogResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 tlAmount3Text PIC X(20).
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "TIME-IN-SECONDS", operatorId
+    DISPLAY "Run in interactive or batch mode (I/B):"
+    ACCEPT runMode
+    IF runMode = "B" OR runMode = "b"
+        PERFORM BatchPayrollProcedure
+    ELSE
+        DISPLAY "Convert (T)ime to seconds or (S)econds to time: "
+        ACCEPT conversionChoice
+        IF conversionChoice = "S" OR conversionChoice = "s"
+            DISPLAY "Enter the number of seconds:"
+            ACCEPT secondsVal
+            PERFORM ComputeSecondsToTime
+            DISPLAY outDays "d:" outHours "h:" outMinutes "m:"
+                outSeconds "s"
+            MOVE secondsVal TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE tlAmount1Text TO tlogInputs
+            MOVE SPACES TO tlogResultOut
+            STRING outDays DELIMITED BY SIZE
+                "d:" DELIMITED BY SIZE
+                outHours DELIMITED BY SIZE
+                "h:" DELIMITED BY SIZE
+                outMinutes DELIMITED BY SIZE
+                "m:" DELIMITED BY SIZE
+                outSeconds DELIMITED BY SIZE
+                "s" DELIMITED BY SIZE
+                INTO tlogResultOut
+        ELSE
+            PERFORM AcceptTimeInput
+            PERFORM ComputeTimeToSeconds
+            DISPLAY secondsVal
+            MOVE days TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE hours TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+            MOVE minutes TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+            MOVE SPACES TO tlogInputs
+            STRING FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE
+                    INTO tlogInputs
+            MOVE secondsVal TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlogResultOut
+        END-IF
+        CALL "TRANSACTION-LOGGER" USING "TIME-IN-SECONDS",
+            tlogInputs, tlogResultOut, operatorId
+    END-IF
+    GOBACK.
+AcceptTimeInput.
+    DISPLAY "Enter the number of days:"
+    ACCEPT days
+    DISPLAY "Enter the number of hours:"
+    ACCEPT hours
+    DISPLAY "Enter the number of minutes:"
     ACCEPT minutes.
+ComputeTimeToSeconds.
+    COMPUTE secondsVal = days*24*60*60 + hours*60*60 + minutes*60.
+ComputeSecondsToTime.
+    MOVE secondsVal TO remainingSeconds
+    COMPUTE outDays = remainingSeconds / 86400
+    COMPUTE remainingSeconds = remainingSeconds - (outDays * 86400)
+    COMPUTE outHours = remainingSeconds / 3600
+    COMPUTE remainingSeconds = remainingSeconds - (outHours * 3600)
+    COMPUTE outMinutes = remainingSeconds / 60
+    COMPUTE remainingSeconds = remainingSeconds - (outMinutes * 60)
+    MOVE remainingSeconds TO outSeconds.
+BatchPayrollProcedure.
+    OPEN INPUT clockFile
+    OPEN OUTPUT timesheetFile
+    MOVE ZERO TO totalMinutesWorked
+    PERFORM ReadClockRecord
+    IF clockEOF NOT = "Y"
+        MOVE ckEmployeeId TO priorEmployeeId
+    END-IF
+    PERFORM ProcessClockFile UNTIL clockEOF = "Y"
+    IF totalMinutesWorked > 0
+        PERFORM WriteTimesheetLine
+    END-IF
+    CLOSE clockFile
+    CLOSE timesheetFile.
+ProcessClockFile.
+    IF ckEmployeeId NOT = priorEmployeeId
+        PERFORM WriteTimesheetLine
+        MOVE ZERO TO totalMinutesWorked
+        MOVE ckEmployeeId TO priorEmployeeId
+    END-IF
+    COMPUTE shiftMinutes =
+        ((ckClockOutHours * 60) + ckClockOutMinutes)
+        - ((ckClockInHours * 60) + ckClockInMinutes)
+    ADD shiftMinutes TO totalMinutesWorked
+    PERFORM ReadClockRecord.
+ReadClockRecord.
+    READ clockFile
+        AT END MOVE "Y" TO clockEOF
+    END-READ.
+WriteTimesheetLine.
+    COMPUTE totalHoursWorked ROUNDED = totalMinutesWorked / 60
+    IF totalHoursWorked > 40
+        COMPUTE overtimeHours = totalHoursWorked - 40
+    ELSE
+        MOVE ZERO TO overtimeHours
+    END-IF
+    MOVE priorEmployeeId TO tlEmployeeId
+    MOVE totalHoursWorked TO tlTotalHours
+    MOVE overtimeHours TO tlOvertimeHours
+    WRITE timesheetRecord FROM timesheetLine
+    MOVE priorEmployeeId TO tlogInputs
+    MOVE totalHoursWorked TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlogResultOut
+    CALL "TRANSACTION-LOGGER" USING "TIME-IN-SECONDS",
+        tlogInputs, tlogResultOut, operatorId.
