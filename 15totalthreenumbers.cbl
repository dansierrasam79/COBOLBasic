@@ -1,25 +1,66 @@
-*> Write a COBOL program to calculate the sum of three given numbers, if the values are equal then return three times of their sum. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-SUM-THREE-NUMBERS. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 aVariable PIC 9. 
-    01 bVariable PIC 9. 
-    01 cVariable PIC 9. 
-    01 finalResult PIC 999. 
-PROCEDURE DIVISION. 
-MAIN-PROCEDURE. 
-    DISPLAY "Enter first number: " 
-    ACCEPT aVariable. 
-    DISPLAY "Enter second number: " 
-    ACCEPT bVariable. 
-    DISPLAY "Enter third number: " 
-    ACCEPT cVariable. 
-    IF aVariable = bVariable AND bVariable = cVariable THEN 
-        COMPUTE finalResult = 3 * (aVariable + bVariable + cVariable)
+*> Write a COBOL program to calculate the sum of N given numbers, if all the values are equal then return N times of their sum.
+*> Generalized from a fixed three-number check to an OCCURS table so
+*> reconciliation jobs with four or five fields can reuse this rule.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-SUM-THREE-NUMBERS.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 valueCount PIC 9 VALUE 3.
+    01 valueIndex PIC 9 VALUE ZERO.
+    01 valueTable.
+        05 tableValue PIC 9 OCCURS 1 TO 9 TIMES
+            DEPENDING ON valueCount.
+    01 allEqual PIC X(1) VALUE "Y".
+    01 valueTotal PIC 999 VALUE ZERO.
+    01 finalResult PIC 9999.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlInputsPointer PIC 99.
+    01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "DISPLAY-SUM-THREE-NUMBERS", operatorId
+    DISPLAY "How many numbers? "
+    ACCEPT valueCount
+    PERFORM ACCEPT-ONE-VALUE VARYING valueIndex FROM 1 BY 1
+        UNTIL valueIndex > valueCount
+    MOVE ZERO TO valueTotal
+    PERFORM ADD-ONE-VALUE VARYING valueIndex FROM 1 BY 1
+        UNTIL valueIndex > valueCount
+    MOVE "Y" TO allEqual
+    PERFORM CHECK-ONE-VALUE VARYING valueIndex FROM 2 BY 1
+        UNTIL valueIndex > valueCount
+    IF allEqual = "Y"
+        COMPUTE finalResult = valueCount * valueTotal
         DISPLAY finalResult
-    ELSE 
-        COMPUTE finalResult = aVariable + bVariable + cVariable 
-        DISPLAY finalResult 
-    END-IF 
-    STOP RUN. 
+    ELSE
+        MOVE valueTotal TO finalResult
+        DISPLAY finalResult
+    END-IF
+    MOVE SPACES TO tlInputs
+    MOVE 1 TO tlInputsPointer
+    PERFORM BUILD-INPUTS-LIST VARYING valueIndex FROM 1 BY 1
+        UNTIL valueIndex > valueCount
+    MOVE finalResult TO tlResultOut
+    CALL "TRANSACTION-LOGGER" USING "DISPLAY-SUM-THREE-NUMBERS",
+        tlInputs, tlResultOut, operatorId
+    GOBACK.
+ACCEPT-ONE-VALUE.
+    DISPLAY "Enter number " valueIndex ": "
+    ACCEPT tableValue (valueIndex).
+ADD-ONE-VALUE.
+    ADD tableValue (valueIndex) TO valueTotal.
+CHECK-ONE-VALUE.
+    IF tableValue (valueIndex) NOT = tableValue (1)
+        MOVE "N" TO allEqual
+    END-IF.
+BUILD-INPUTS-LIST.
+    STRING tableValue (valueIndex) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        INTO tlInputs
+        WITH POINTER tlInputsPointer
+        ON OVERFLOW
+            CONTINUE
+    END-STRING.
