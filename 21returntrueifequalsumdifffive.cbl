@@ -1,36 +1,283 @@
-*> Write a COBOL program that will return true if the two given integer values are equal or their sum or difference is 5. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. DISPLAY-INFO. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-	01 givenValue1 PIC 999. 
-	01 givenValue2 PIC 999. 
-	01 computeDiffValue PIC 999. 
-	01 computeTotalValue PIC 999. 
-	01 computeAbsDiffValue PIC 999. 
-	01 BoolValue PIC X(5) VALUE 'false'. 
-PROCEDURE DIVISION. 
-MainProgram. 
-	PERFORM AcceptGivenValues 
-	PERFORM ComputeAbsValues 
-	PERFORM ComputeBoolValue 
-	DISPLAY BoolValue 
-	STOP RUN. 
-AcceptGivenValues. 
-	DISPLAY "Enter first integer value" 
-	ACCEPT givenValue1 
-	DISPLAY "Enter second integer value" 
-	ACCEPT givenValue2. 
-ComputeAbsValues. 
-	COMPUTE computeTotalValue = givenValue1 + givenValue2 
-	COMPUTE computeDiffValue = givenValue1 - givenValue2 
-	COMPUTE computeAbsDiffValue = FUNCTION ABS(computeDiffValue). 
-ComputeBoolValue. 
-	IF computeTotalValue = 5 OR computeAbsDiffValue = 5 
-		MOVE "true" TO BoolValue 
-	ELSE 
-		MOVE "false" TO BoolValue 
-	END-IF. 
-	IF givenValue1 = givenValue2 
-		MOVE "true" TO BoolValue 
+*> Write a COBOL program that will return true if the two given integer values are equal or their sum or difference is 5.
+*> Batch harness added so QA can run a nightly regression sweep of a
+*> whole file of value-pairs instead of a manual one-off check.
+*> Checkpoint/restart added to the batch path so an abend partway
+*> through a large file resumes after the last record it processed
+*> instead of reprocessing the file from the top.
+*> A trailer record (expected pair count and expected pass count) is
+*> now required at the end of the input file and is balanced against
+*> the batch job's own running totals before the run is considered
+*> clean. The checkpoint file now also carries the running pass count
+*> so a restarted run resumes the control total correctly.
+*> ComputeBoolValue no longer tests a fixed set of three conditions -
+*> it now runs whatever rules are loaded from RULESET.DAT, so QA can
+*> add or retire a rule (values equal, sum matches a target, absolute
+*> difference matches a target) by adding a row to the control file
+*> instead of asking for this program to be changed.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISPLAY-INFO.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT pairsFile ASSIGN TO "BOOLPAIR.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT auditFile ASSIGN TO "BOOLAUDIT.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT checkpointFile ASSIGN TO "BOOLCKPT.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS checkpointStatus.
+	SELECT ruleSetFile ASSIGN TO "RULESET.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS ruleSetFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  pairsFile.
+01 pairsRecord.
+	05 pRecordType PIC X(1).
+	05 pGivenValue1 PIC 999.
+	05 pGivenValue2 PIC 999.
+01 pairsTrailerRecord REDEFINES pairsRecord.
+	05 ptRecordType PIC X(1).
+	05 ptExpectedCount PIC 9(05).
+	05 ptExpectedPassCount PIC 9(05).
+FD  auditFile.
+01 auditRecord PIC X(60).
+FD  checkpointFile.
+01 checkpointRecord.
+	05 ckPairCount PIC 9(07).
+	05 ckPassCount PIC 9(07).
+	05 ckFailCount PIC 9(07).
+FD  ruleSetFile.
+01 ruleSetRecord.
+	05 rsrRuleType PIC X(10).
+	05 rsrRuleTarget PIC 9(05)V99.
+WORKING-STORAGE SECTION.
+	01 givenValue1 PIC 999.
+	01 givenValue2 PIC 999.
+	01 computeDiffValue PIC 999.
+	01 computeTotalValue PIC 999.
+	01 computeAbsDiffValue PIC 999.
+	01 BoolValue PIC X(5) VALUE 'false'.
+	COPY "RULESET.cpy".
+	01 ruleSetFileStatus PIC X(2) VALUE "00".
+	01 ruleSetEOF PIC X(1) VALUE "N".
+	01 runMode PIC X(1).
+	01 pairsEOF PIC X(1) VALUE "N".
+	01 pairCount PIC 9(05) VALUE ZERO.
+	01 passCount PIC 9(05) VALUE ZERO.
+	01 failCount PIC 9(05) VALUE ZERO.
+	01 checkpointStatus PIC X(2) VALUE "00".
+	01 restartSkipCount PIC 9(07) VALUE ZERO.
+	01 restartSkipIndex PIC 9(07) VALUE ZERO.
+	01 trailerSeen PIC X(1) VALUE "N".
+	01 balanceMessageLine PIC X(60).
+	01 auditLine.
+		05 alValue1 PIC ZZ9.
+		05 FILLER PIC X(2) VALUE ", ".
+		05 alValue2 PIC ZZ9.
+		05 FILLER PIC X(9) VALUE " RESULT=".
+		05 alResult PIC X(5).
+	01 auditSummaryLine.
+		05 FILLER PIC X(12) VALUE "PAIRS=".
+		05 aslPairCount PIC Z(04)9.
+		05 FILLER PIC X(10) VALUE " PASS=".
+		05 aslPassCount PIC Z(04)9.
+		05 FILLER PIC X(10) VALUE " FAIL=".
+		05 aslFailCount PIC Z(04)9.
+	01 tlInputs PIC X(40).
+	01 tlResultOut PIC X(20).
+	01 operatorId PIC X(08).
+PROCEDURE DIVISION.
+MainProgram.
+	DISPLAY "Enter operator ID: "
+	ACCEPT operatorId
+	CALL "REPORT-HEADER" USING "DISPLAY-INFO", operatorId
+	PERFORM LoadRuleSet
+	DISPLAY "Run in interactive or batch mode (I/B):"
+	ACCEPT runMode
+	IF runMode = "B" OR runMode = "b"
+		PERFORM BatchRuleCheck
+	ELSE
+		PERFORM AcceptGivenValues
+		PERFORM ComputeAbsValues
+		PERFORM ComputeBoolValue
+		DISPLAY BoolValue
+		MOVE SPACES TO tlInputs
+		STRING givenValue1 DELIMITED BY SIZE " " DELIMITED BY SIZE
+		    givenValue2 DELIMITED BY SIZE INTO tlInputs
+		MOVE BoolValue TO tlResultOut
+		CALL "TRANSACTION-LOGGER" USING "DISPLAY-INFO",
+		    tlInputs, tlResultOut, operatorId
+	END-IF
+	GOBACK.
+AcceptGivenValues.
+	DISPLAY "Enter first integer value"
+	ACCEPT givenValue1
+	DISPLAY "Enter second integer value"
+	ACCEPT givenValue2.
+ComputeAbsValues.
+	COMPUTE computeTotalValue = givenValue1 + givenValue2
+	COMPUTE computeDiffValue = givenValue1 - givenValue2
+	COMPUTE computeAbsDiffValue = FUNCTION ABS(computeDiffValue).
+LoadRuleSet.
+	MOVE ZERO TO RS-RULE-COUNT
+	MOVE "N" TO ruleSetEOF
+	MOVE "N" TO RS-TABLE-OVERFLOW
+	OPEN INPUT ruleSetFile
+	IF ruleSetFileStatus = "00"
+		PERFORM ReadRuleSetRecord
+		PERFORM AddRuleSetEntry
+			UNTIL ruleSetEOF = "Y" OR RS-RULE-COUNT = RS-RULE-MAX
+		IF ruleSetEOF NOT = "Y"
+			MOVE "Y" TO RS-TABLE-OVERFLOW
+		END-IF
+		CLOSE ruleSetFile
+	END-IF
+	IF RS-TABLE-OVERFLOW = "Y"
+		DISPLAY "WARNING: RULESET.DAT HAS MORE THAN " RS-RULE-MAX
+		    " ROWS - EXTRA ROWS IGNORED"
+	END-IF
+	IF RS-RULE-COUNT = ZERO
+		PERFORM LoadDefaultRuleSet
 	END-IF.
+LoadDefaultRuleSet.
+	MOVE 3 TO RS-RULE-COUNT
+	MOVE "EQUAL" TO RS-RULE-TYPE (1)
+	MOVE ZERO TO RS-RULE-TARGET (1)
+	MOVE "SUM" TO RS-RULE-TYPE (2)
+	MOVE 5 TO RS-RULE-TARGET (2)
+	MOVE "DIFF" TO RS-RULE-TYPE (3)
+	MOVE 5 TO RS-RULE-TARGET (3).
+ReadRuleSetRecord.
+	READ ruleSetFile
+		AT END MOVE "Y" TO ruleSetEOF
+	END-READ.
+AddRuleSetEntry.
+	ADD 1 TO RS-RULE-COUNT
+	MOVE rsrRuleType TO RS-RULE-TYPE (RS-RULE-COUNT)
+	MOVE rsrRuleTarget TO RS-RULE-TARGET (RS-RULE-COUNT)
+	PERFORM ReadRuleSetRecord.
+ComputeBoolValue.
+	MOVE "false" TO BoolValue
+	MOVE "N" TO RS-MATCH-FOUND
+	PERFORM TestOneRule VARYING RS-IDX FROM 1 BY 1
+		UNTIL RS-IDX > RS-RULE-COUNT
+	IF RS-MATCH-FOUND = "Y"
+		MOVE "true" TO BoolValue
+	END-IF.
+TestOneRule.
+	EVALUATE RS-RULE-TYPE (RS-IDX)
+		WHEN "EQUAL"
+			IF givenValue1 = givenValue2
+				MOVE "Y" TO RS-MATCH-FOUND
+			END-IF
+		WHEN "SUM"
+			IF computeTotalValue = RS-RULE-TARGET (RS-IDX)
+				MOVE "Y" TO RS-MATCH-FOUND
+			END-IF
+		WHEN "DIFF"
+			IF computeAbsDiffValue = RS-RULE-TARGET (RS-IDX)
+				MOVE "Y" TO RS-MATCH-FOUND
+			END-IF
+		WHEN OTHER
+			CONTINUE
+	END-EVALUATE.
+BatchRuleCheck.
+	PERFORM ReadCheckpoint
+	OPEN INPUT pairsFile
+	IF restartSkipCount > ZERO
+		OPEN EXTEND auditFile
+		PERFORM SkipProcessedPairs
+			VARYING restartSkipIndex FROM 1 BY 1
+			UNTIL restartSkipIndex > restartSkipCount
+		MOVE restartSkipCount TO pairCount
+	ELSE
+		OPEN OUTPUT auditFile
+	END-IF
+	PERFORM ReadPairsRecord
+	PERFORM ProcessPairsFile UNTIL pairsEOF = "Y"
+	PERFORM WriteAuditSummary
+	PERFORM CheckControlTotals
+	CLOSE pairsFile
+	CLOSE auditFile
+	PERFORM ClearCheckpoint.
+ReadCheckpoint.
+	MOVE ZERO TO restartSkipCount
+	MOVE ZERO TO passCount
+	MOVE ZERO TO failCount
+	OPEN INPUT checkpointFile
+	IF checkpointStatus = "00"
+		READ checkpointFile
+			AT END CONTINUE
+			NOT AT END MOVE ckPairCount TO restartSkipCount
+				MOVE ckPassCount TO passCount
+				MOVE ckFailCount TO failCount
+		END-READ
+		CLOSE checkpointFile
+	END-IF.
+SkipProcessedPairs.
+	PERFORM ReadPairsRecord.
+ProcessPairsFile.
+	IF pRecordType = "T"
+		MOVE "Y" TO trailerSeen
+		MOVE "Y" TO pairsEOF
+	ELSE
+		MOVE pGivenValue1 TO givenValue1
+		MOVE pGivenValue2 TO givenValue2
+		PERFORM ComputeAbsValues
+		PERFORM ComputeBoolValue
+		ADD 1 TO pairCount
+		IF BoolValue = "true"
+			ADD 1 TO passCount
+		ELSE
+			ADD 1 TO failCount
+			MOVE givenValue1 TO alValue1
+			MOVE givenValue2 TO alValue2
+			MOVE BoolValue TO alResult
+			WRITE auditRecord FROM auditLine
+		END-IF
+		MOVE SPACES TO tlInputs
+		STRING givenValue1 DELIMITED BY SIZE " " DELIMITED BY SIZE
+		    givenValue2 DELIMITED BY SIZE INTO tlInputs
+		MOVE BoolValue TO tlResultOut
+		CALL "TRANSACTION-LOGGER" USING "DISPLAY-INFO",
+		    tlInputs, tlResultOut, operatorId
+		PERFORM WriteCheckpoint
+		PERFORM ReadPairsRecord
+	END-IF.
+ReadPairsRecord.
+	READ pairsFile
+		AT END MOVE "Y" TO pairsEOF
+	END-READ.
+WriteAuditSummary.
+	MOVE pairCount TO aslPairCount
+	MOVE passCount TO aslPassCount
+	MOVE failCount TO aslFailCount
+	WRITE auditRecord FROM auditSummaryLine.
+WriteCheckpoint.
+	OPEN OUTPUT checkpointFile
+	MOVE pairCount TO ckPairCount
+	MOVE passCount TO ckPassCount
+	MOVE failCount TO ckFailCount
+	WRITE checkpointRecord
+	CLOSE checkpointFile.
+ClearCheckpoint.
+	OPEN OUTPUT checkpointFile
+	MOVE ZERO TO checkpointRecord
+	WRITE checkpointRecord
+	CLOSE checkpointFile.
+CheckControlTotals.
+	IF trailerSeen = "N"
+		MOVE "RUN OUT OF BALANCE - NO TRAILER RECORD FOUND ON INPUT"
+			TO balanceMessageLine
+	ELSE
+		IF pairCount = ptExpectedCount AND passCount = ptExpectedPassCount
+			MOVE "RUN BALANCED - COUNT AND TOTAL MATCH TRAILER RECORD"
+				TO balanceMessageLine
+		ELSE
+			MOVE "RUN OUT OF BALANCE - COUNT OR TOTAL DOES NOT MATCH TRAILER"
+				TO balanceMessageLine
+		END-IF
+	END-IF
+	DISPLAY balanceMessageLine
+	WRITE auditRecord FROM balanceMessageLine.
