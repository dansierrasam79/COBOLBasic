@@ -0,0 +1,20 @@
+*> Shared numeric-to-text formatter CALLed wherever a decimal value is
+*> headed for TRANSACTION-LOGGER's alphanumeric tlInputs/tlResultOut
+*> fields. A plain MOVE or STRING of a V-picture field into an
+*> alphanumeric field copies the raw unedited digits with the implied
+*> decimal point dropped, so callers now normalize their value into
+*> FORMAT-AMOUNT-FOR-LOG's common signed/4-decimal shape first and get
+*> back text with a real decimal point in it.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FORMAT-AMOUNT-FOR-LOG.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 famEditedAmount PIC -(9)9.9999.
+LINKAGE SECTION.
+01 LK-AMOUNT PIC S9(09)V9(04).
+01 LK-FORMATTED-OUT PIC X(20).
+PROCEDURE DIVISION USING LK-AMOUNT, LK-FORMATTED-OUT.
+FORMAT-AMOUNT.
+    MOVE LK-AMOUNT TO famEditedAmount
+    MOVE famEditedAmount TO LK-FORMATTED-OUT
+    GOBACK.
