@@ -1,26 +1,202 @@
-*> Write a COBOL program to compute the future value of a specified principal amount, rate of interest, and a number of years. 
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. COMPUTE-AMOUNT. 
-DATA DIVISION. 
-WORKING-STORAGE SECTION. 
-    01 givenPrin PIC 999999V99. 
-    01 givenRoI PIC 999999V99. 
-    01 givenYrs PIC 999999V99. 
-    01 computedAmt PIC 999999V99. 
-    01 finalAmt PIC 999999V99. 
-PROCEDURE DIVISION. 
-MainProgram. 
-    PERFORM AcceptGivenValues 
-    PERFORM ComputeAmount 
-    STOP RUN. 
-AcceptGivenValues. 
-    DISPLAY "Enter principal" 
-    ACCEPT givenPrin 
-    DISPLAY "Enter rate of interest" 
-    ACCEPT givenRoI 
-    DISPLAY "Enter years" 
-    ACCEPT givenYrs. 
-ComputeAmount. 
-    COMPUTE computedAmt = ( givenPrin * givenRoI * givenYrs ) / 100 
-    COMPUTE finalAmt = computedAmt - givenPrin 
-    DISPLAY finalAmt.
+*> Write a COBOL program to compute the future value of a specified principal amount, rate of interest, and a number of years.
+*> Compound-interest option and a year-by-year amortization schedule
+*> added alongside the original flat simple-interest calculation.
+*> ON SIZE ERROR trapping added so an oversized amount is flagged to an
+*> error log instead of silently truncating.
+*> Money amounts are now shown in edited currency form instead of raw digits.
+*> Comparison mode added so the same principal/rate/years can be run
+*> through both the simple and compound paths side by side.
+*> Principal/rate/years and the computed-amount fields are now
+*> COMP-3 packed-decimal instead of display-format numerics, since
+*> display arithmetic at nightly finance batch volume costs more than
+*> it needs to once the amortization schedule and batch path run
+*> against real volume.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMPUTE-AMOUNT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT errorFile ASSIGN TO "FUTUREERROR.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS errorFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  errorFile.
+01 errorRecord PIC X(60).
+WORKING-STORAGE SECTION.
+    01 errorFileStatus PIC X(2) VALUE "00".
+    01 givenPrin PIC 999999V99 USAGE COMP-3.
+    01 givenRoI PIC 999999V99 USAGE COMP-3.
+    01 givenYrs PIC 999999V99 USAGE COMP-3.
+    01 computedAmt PIC 999999V99 USAGE COMP-3.
+    01 finalAmt PIC 999999V99 USAGE COMP-3.
+    01 interestChoice PIC X(1).
+    01 amortYears PIC 9(03).
+    01 amortIndex PIC 9(03) VALUE ZERO.
+    01 openingBalance PIC 9(09)V99.
+    01 interestAccrued PIC 9(09)V99.
+    01 closingBalance PIC 9(09)V99.
+    01 computedAmtCurrency PIC $$$,$$$,$$9.99.
+    01 finalAmtCurrency PIC $$$,$$$,$$9.99.
+    01 openingBalanceCurrency PIC $$$,$$$,$$9.99.
+    01 interestAccruedCurrency PIC $$$,$$$,$$9.99.
+    01 closingBalanceCurrency PIC $$$,$$$,$$9.99.
+    01 compareSimpleInterest PIC S9(06)V99.
+    01 compareCompoundInterest PIC S9(06)V99.
+    01 compareDifference PIC S9(06)V99.
+    01 compareSimpleCurrency PIC $$$,$$$,$$9.99.
+    01 compareCompoundCurrency PIC $$$,$$$,$$9.99.
+    01 compareDifferenceCurrency PIC -$$$,$$$,$$9.99.
+    01 tlInputs PIC X(40).
+    01 tlResultOut PIC X(20).
+    01 tlAmountWork PIC S9(09)V9(04).
+    01 tlAmount1Text PIC X(20).
+    01 tlAmount2Text PIC X(20).
+    01 tlAmount3Text PIC X(20).
+    01 operatorId PIC X(08).
+    01 amtOverflow PIC X(1) VALUE "N".
+    01 amortOverflow PIC X(1) VALUE "N".
+PROCEDURE DIVISION.
+MainProgram.
+    DISPLAY "Enter operator ID: "
+    ACCEPT operatorId
+    CALL "REPORT-HEADER" USING "COMPUTE-AMOUNT", operatorId
+    PERFORM AcceptGivenValues
+    DISPLAY "(S)imple, (C)ompound, or si(X) comparison: "
+    ACCEPT interestChoice
+    MOVE "N" TO amtOverflow
+    IF interestChoice = "C" OR interestChoice = "c"
+        PERFORM ComputeCompoundAmount
+        PERFORM DisplayAmortizationSchedule
+        IF amtOverflow = "N"
+            MOVE givenPrin TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+            MOVE tlAmount1Text TO tlInputs
+            MOVE computedAmt TO tlAmountWork
+            CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+        END-IF
+    ELSE
+        IF interestChoice = "X" OR interestChoice = "x"
+            PERFORM ComputeComparisonReport
+            IF amtOverflow = "N"
+                MOVE givenPrin TO tlAmountWork
+                CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+                MOVE tlAmount1Text TO tlInputs
+                MOVE compareDifference TO tlAmountWork
+                CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+            END-IF
+        ELSE
+            PERFORM ComputeAmount
+            IF amtOverflow = "N"
+                MOVE givenPrin TO tlAmountWork
+                CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+                MOVE tlAmount1Text TO tlInputs
+                MOVE finalAmt TO tlAmountWork
+                CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlResultOut
+            END-IF
+        END-IF
+    END-IF
+    IF amtOverflow = "N"
+        CALL "TRANSACTION-LOGGER" USING "COMPUTE-AMOUNT",
+            tlInputs, tlResultOut, operatorId
+    END-IF
+    GOBACK.
+AcceptGivenValues.
+    DISPLAY "Enter principal"
+    ACCEPT givenPrin
+    DISPLAY "Enter rate of interest"
+    ACCEPT givenRoI
+    DISPLAY "Enter years"
+    ACCEPT givenYrs.
+ComputeAmount.
+    COMPUTE computedAmt = ( givenPrin * givenRoI * givenYrs ) / 100
+        ON SIZE ERROR
+            MOVE "Y" TO amtOverflow
+            PERFORM LOG-SIZE-ERROR
+    END-COMPUTE
+    IF amtOverflow = "N"
+        COMPUTE finalAmt = computedAmt - givenPrin
+        MOVE finalAmt TO finalAmtCurrency
+        DISPLAY finalAmtCurrency
+    END-IF.
+ComputeCompoundAmount.
+    MOVE givenYrs TO amortYears
+    COMPUTE computedAmt =
+        givenPrin * ((1 + (givenRoI / 100)) ** amortYears)
+        ON SIZE ERROR
+            MOVE "Y" TO amtOverflow
+            PERFORM LOG-SIZE-ERROR
+    END-COMPUTE
+    IF amtOverflow = "N"
+        COMPUTE finalAmt = computedAmt - givenPrin
+        MOVE computedAmt TO computedAmtCurrency
+        DISPLAY computedAmtCurrency
+    END-IF.
+DisplayAmortizationSchedule.
+    DISPLAY "YEAR  OPENING       INTEREST      CLOSING"
+    MOVE givenPrin TO openingBalance
+    MOVE "N" TO amortOverflow
+    PERFORM DisplayOneAmortYear VARYING amortIndex FROM 1 BY 1
+        UNTIL amortIndex > amortYears OR amortOverflow = "Y".
+DisplayOneAmortYear.
+    COMPUTE interestAccrued ROUNDED = openingBalance * (givenRoI / 100)
+        ON SIZE ERROR
+            MOVE "Y" TO amortOverflow
+            PERFORM LOG-SIZE-ERROR
+    END-COMPUTE
+    IF amortOverflow = "N"
+        COMPUTE closingBalance = openingBalance + interestAccrued
+            ON SIZE ERROR
+                MOVE "Y" TO amortOverflow
+                PERFORM LOG-SIZE-ERROR
+        END-COMPUTE
+    END-IF
+    IF amortOverflow = "N"
+        MOVE openingBalance TO openingBalanceCurrency
+        MOVE interestAccrued TO interestAccruedCurrency
+        MOVE closingBalance TO closingBalanceCurrency
+        DISPLAY amortIndex "   " openingBalanceCurrency "   "
+            interestAccruedCurrency "   " closingBalanceCurrency
+        MOVE closingBalance TO openingBalance
+    END-IF.
+ComputeComparisonReport.
+    PERFORM ComputeAmount
+    IF amtOverflow = "N"
+        MOVE finalAmt TO compareSimpleInterest
+        PERFORM ComputeCompoundAmount
+    END-IF
+    IF amtOverflow = "N"
+        MOVE finalAmt TO compareCompoundInterest
+        COMPUTE compareDifference =
+            compareCompoundInterest - compareSimpleInterest
+        MOVE compareSimpleInterest TO compareSimpleCurrency
+        MOVE compareCompoundInterest TO compareCompoundCurrency
+        MOVE compareDifference TO compareDifferenceCurrency
+        DISPLAY "METHOD       INTEREST EARNED"
+        DISPLAY "SIMPLE       " compareSimpleCurrency
+        DISPLAY "COMPOUND     " compareCompoundCurrency
+        DISPLAY "DIFFERENCE   " compareDifferenceCurrency
+    END-IF.
+LOG-SIZE-ERROR.
+    OPEN EXTEND errorFile
+    IF errorFileStatus = "05" OR errorFileStatus = "35"
+        OPEN OUTPUT errorFile
+    END-IF
+    MOVE givenPrin TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount1Text
+    MOVE givenRoI TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount2Text
+    MOVE givenYrs TO tlAmountWork
+    CALL "FORMAT-AMOUNT-FOR-LOG" USING tlAmountWork, tlAmount3Text
+    MOVE SPACES TO errorRecord
+    STRING "FUTURE VALUE OVERFLOW: PRIN=" DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount1Text) DELIMITED BY SIZE
+        " ROI=" DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount2Text) DELIMITED BY SIZE
+        " YRS=" DELIMITED BY SIZE
+        FUNCTION TRIM(tlAmount3Text) DELIMITED BY SIZE
+        INTO errorRecord
+    END-STRING
+    WRITE errorRecord
+    CLOSE errorFile
+    DISPLAY "Amount too large - see FUTUREERROR.LOG".
